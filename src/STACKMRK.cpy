@@ -0,0 +1,12 @@
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> A caller-supplied token recording a position in a stack,
+       *> set by STACKP's MARK function and consumed by its RBAK
+       *> (rollback) function.  Opaque to the caller; declare it,
+       *> pass it to MARK, hold onto it, and pass it back to RBAK
+       *> later to pop everything pushed since.
+       01  mark-token.
+           05  mark-items-position      PIC 9(009) Binary.
+           05  mark-nb-items            PIC 9(009) Binary.
