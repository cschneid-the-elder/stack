@@ -0,0 +1,94 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Unloads a stack to a sequential extract file, one item per
+       *> record, top to bottom -- the same order repeated POP calls
+       *> would produce -- without disturbing the stack itself.  For
+       *> point-in-time extracts of a hold or pending-reversal stack
+       *> that a downstream job needs to read without anyone actually
+       *> popping the source stack empty.
+       *>
+       Program-ID. STACKU.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select unload-file Assign To "STACKU"
+             Organization Is Sequential
+           .
+       Data Division.
+       File Section.
+       FD  unload-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On unload-rec-len
+           .
+       01  unload-record               PIC X(9999999).
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKU'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+
+       01  work-areas.
+           05  unload-rec-len           PIC 9(009) Binary Value 0.
+           05  unload-depth             PIC 9(009) Binary Value 0.
+           05  unload-position          PIC 9(009) Binary Value 0.
+           05  unload-count             PIC 9(009) Binary Value 0.
+
+       Linkage Section.
+       *>  Input.  Pointer to the anchor block for the stack.
+       01  ab-ptr                       Pointer.
+
+       Copy 'STACKAB.cpy'.
+
+       *>  The contents of the stack, in its entirety.
+       01  stack-items.
+           05  Occurs 1 To Unbounded
+               Depending stack-items-len
+               PIC X(001).
+
+       *>  Output, optional.  Count of items written to the extract
+       *>  file; always stack-curr-nb-items on return.
+       01  items-unloaded               PIC 9(009) Binary.
+
+       Procedure Division Using
+             ab-ptr
+             Optional items-unloaded
+           .
+
+           Set Address Of ab To ab-ptr
+           Set Address Of stack-items To stack-items-ptr
+
+           Open Output unload-file
+
+           Perform 1000-Unload-Item
+             Varying unload-depth
+             From 1 By 1
+             Until unload-depth > stack-curr-nb-items
+
+           Close unload-file
+
+           If items-unloaded Is Not Omitted
+               Move stack-curr-nb-items To items-unloaded
+           End-If
+
+           Move rc-success To Return-Code
+           Goback.
+
+       *>  Body of the unload loop; writes the single item at depth
+       *>  unload-depth to the extract file.
+       1000-Unload-Item.
+           Compute unload-position =
+             stack-items-position
+               - ((unload-depth - 1) * stack-item-len)
+
+           Move stack-item-len To unload-rec-len
+           Move stack-items(unload-position:stack-item-len)
+             To unload-record(1:unload-rec-len)
+
+           Write unload-record
+           .
