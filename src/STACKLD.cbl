@@ -0,0 +1,289 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Reloads a stack previously checkpointed by STACKSV.
+       *> Allocates a brand new anchor block and buffer (the caller
+       *> must not have already called STACKI for this stack-id) and
+       *> restores them to exactly the state they were in when
+       *> STACKSV was called.
+       *>
+       Program-ID. STACKLD.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select ld-file Assign To "STACKSV"
+             Organization Is Sequential
+           .
+       Data Division.
+       File Section.
+       FD  ld-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On ld-rec-len
+           .
+       01  ld-record                    PIC X(9999999).
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKLD'.
+           05  stack-init               PIC X(008) Value 'STACKI'.
+           05  item-tag-len             PIC 9(009) Binary Value 8.
+           05  sv-eyecatcher-value      PIC X(008) Value 'STACKSV1'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           05  rc-not-found             PIC S9(004) Binary Value +8.
+           *>  Return code indicating a header record's eyecatcher
+           *>  did not match sv-eyecatcher-value -- the dataset is
+           *>  not one of ours, or it's truncated/corrupt.
+           05  rc-format-mismatch       PIC S9(004) Binary Value +12.
+
+       01  work-areas.
+           05  ld-rec-len               PIC 9(009) Binary Value 0.
+           05  ld-error-idx             PIC 9(004) Value 0.
+           05  ld-tags-len              PIC 9(009) Binary Value 0.
+           05  ld-saved-tags-record     PIC X(9999999).
+           05  ld-header-count          PIC 9(009) Binary Value 0.
+           05  ld-last-match-idx        PIC 9(009) Binary Value 0.
+           05  ld-skip-idx              PIC 9(009) Binary Value 0.
+           05  more-headers-switch      PIC X(001) Value 'Y'.
+               88  more-headers                     Value 'Y'.
+
+       Copy 'STACKSVH.cpy'.
+
+       Linkage Section.
+       *>  Output.  Pointer to the newly allocated anchor block.
+       01  ab-ptr                       Pointer.
+
+       *>  Input.  Symbolic identifier of the stack to reload.
+       01  stack-id                     PIC X(008).
+
+       Copy 'STACKAB.cpy'.
+
+       *>  The contents of the stack, in its entirety.
+       01  stack-items.
+           05  Occurs 1 To Unbounded
+               Depending stack-items-len
+               PIC X(001).
+
+       *>  The per-item type tags, when stack-tagged-on.
+       01  stack-tags.
+           05  Occurs 1 To Unbounded
+               Depending stack-tags-len
+               PIC X(001).
+
+       Procedure Division Using
+             ab-ptr
+             stack-id
+           .
+
+           *>  STACKSV appends a fresh header/buffer(/tags) record
+           *>  group on every checkpoint, via Open Extend, so the
+           *>  same sv-stack-id can show up more than once in this
+           *>  dataset -- a restart has to resume from the most
+           *>  recent checkpoint, not the first one on the file.
+           *>  Make a first pass counting header records and noting
+           *>  which one (by ordinal position) was the last match,
+           *>  then reopen and skip straight to it.
+           Open Input ld-file
+
+           Perform Until Not more-headers
+               Read ld-file
+                   At End
+                       Move 'N' To more-headers-switch
+               End-Read
+
+               If more-headers
+                   Add 1 To ld-header-count
+
+                   Move ld-record(1:Length(sv-header))
+                     To sv-header
+
+                   If sv-eyecatcher Not = sv-eyecatcher-value
+                       Move rc-format-mismatch To Return-Code
+                       Close ld-file
+                       Goback
+                   End-If
+
+                   If sv-stack-id = stack-id
+                       Move ld-header-count To ld-last-match-idx
+                   End-If
+
+                   *>  Skip the buffer record that follows this
+                   *>  header, and its tags record too if it has
+                   *>  one, and keep reading.
+                   Read ld-file
+                       At End
+                           Move rc-not-found To Return-Code
+                           Close ld-file
+                           Goback
+                   End-Read
+
+                   If sv-tagged-switch = 'Y'
+                       Read ld-file
+                           At End
+                               Move rc-not-found To Return-Code
+                               Close ld-file
+                               Goback
+                       End-Read
+                   End-If
+               End-If
+           End-Perform
+
+           Close ld-file
+
+           If ld-last-match-idx = 0
+               Move rc-not-found To Return-Code
+               Goback
+           End-If
+
+           Open Input ld-file
+
+           Perform Varying ld-skip-idx From 1 By 1
+             Until ld-skip-idx > ld-last-match-idx - 1
+               Read ld-file
+                   At End
+                       Move rc-not-found To Return-Code
+                       Close ld-file
+                       Goback
+               End-Read
+
+               Move ld-record(1:Length(sv-header))
+                 To sv-header
+
+               Read ld-file
+                   At End
+                       Move rc-not-found To Return-Code
+                       Close ld-file
+                       Goback
+               End-Read
+
+               If sv-tagged-switch = 'Y'
+                   Read ld-file
+                       At End
+                           Move rc-not-found To Return-Code
+                           Close ld-file
+                           Goback
+                   End-Read
+               End-If
+           End-Perform
+
+           Read ld-file
+               At End
+                   Move rc-not-found To Return-Code
+                   Close ld-file
+                   Goback
+           End-Read
+
+           Move ld-record(1:Length(sv-header))
+             To sv-header
+
+           Read ld-file
+               At End
+                   Move rc-not-found To Return-Code
+                   Close ld-file
+                   Goback
+           End-Read
+
+           If sv-tagged-switch = 'Y'
+               Compute ld-tags-len =
+                 item-tag-len * sv-items-capacity
+
+               Read ld-file
+                   At End
+                       Move rc-not-found To Return-Code
+                       Close ld-file
+                       Goback
+               End-Read
+
+               Move ld-record(1:ld-tags-len)
+                 To ld-saved-tags-record(1:ld-tags-len)
+           End-If
+
+           Close ld-file
+
+           Call stack-init Using
+             ab-ptr
+             sv-item-len
+           End-Call
+
+           Set Address Of ab To ab-ptr
+           Free stack-items-ptr
+
+           Move sv-items-capacity To stack-items-capacity
+           Compute stack-items-len =
+             stack-item-len * stack-items-capacity
+
+           Allocate
+             stack-items-len Characters
+             Initialized
+             Returning stack-items-ptr
+
+           Set Address Of stack-items To stack-items-ptr
+
+           Move ld-record(1:stack-items-len) To stack-items
+
+           Move sv-curr-nb-items  To stack-curr-nb-items
+           Move sv-items-position To stack-items-position
+           Move sv-max-depth      To stack-max-depth
+           Move sv-dup-check-switch To stack-dup-check-switch
+           Move sv-high-water-mark To stack-high-water-mark
+           Move sv-audit-switch    To stack-audit-switch
+           Move sv-items-increment To stack-items-increment
+           Move sv-varlen-switch    To stack-varlen-switch
+           Move sv-items-bytes-used To stack-items-bytes-used
+           Move sv-stats-switch     To stack-stats-switch
+           Move sv-stat-pushes      To stack-stat-pushes
+           Move sv-stat-pops        To stack-stat-pops
+           Move sv-stat-peeks       To stack-stat-peeks
+           Move sv-stat-reallocs    To stack-stat-reallocs
+           Move sv-stat-nb-errors   To stack-stat-nb-errors
+
+           Perform 1000-Copy-Error-Slot
+             Varying ld-error-idx
+             From 1 By 1
+             Until ld-error-idx > 16
+
+           Move sv-overflow-switch   To stack-overflow-switch
+           Move sv-overflow-ceiling  To stack-overflow-ceiling
+           Move sv-overflow-ddname   To stack-overflow-ddname
+           Move sv-overflow-nb-items To stack-overflow-nb-items
+           Move sv-overflow-next-rrn To stack-overflow-next-rrn
+
+           Move sv-tagged-switch To stack-tagged-switch
+
+           If stack-tagged-on
+               Move ld-tags-len To stack-tags-len
+
+               Allocate
+                 stack-tags-len Characters
+                 Initialized
+                 Returning stack-tags-ptr
+
+               Set Address Of stack-tags To stack-tags-ptr
+
+               Move ld-saved-tags-record(1:stack-tags-len)
+                 To stack-tags
+           Else
+               Set stack-tags-ptr To NULL
+               Move 0 To stack-tags-len
+           End-If
+
+           Move sv-alert-switch       To stack-alert-switch
+           Move sv-alert-mode         To stack-alert-mode
+           Move sv-alert-threshold    To stack-alert-threshold
+           Move sv-alert-fired-switch To stack-alert-fired-switch
+
+           Move rc-success To Return-Code
+           Goback.
+
+       *>  Copies one slot of sv-header's error tally table to the
+       *>  matching slot of the anchor block; Move won't copy a
+       *>  whole Occurs table element-for-element without an
+       *>  explicit subscript on both sides.
+       1000-Copy-Error-Slot.
+           Move sv-stat-error(ld-error-idx)
+             To stack-stat-error(ld-error-idx)
+           .
