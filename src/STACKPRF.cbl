@@ -0,0 +1,233 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Performance benchmark utility, built the same JCL-driven
+       *> way STACKB and STACKX are.  Drives STACKI/STACKP/STACKT
+       *> through a configurable number of push/pop cycles, reports
+       *> elapsed time for each phase to its own report dataset, and
+       *> calls STACKR to report the count of reallocations
+       *> 1010-Reallocate actually triggered (and the rest of the
+       *> stack's accumulated call-volume stats) to SYSOUT, so a
+       *> proposed change to the default stack-items-increment can
+       *> be measured against realistic volumes before it goes into
+       *> production instead of being guessed at.
+       *>
+       *> Control record layout (STACKPFIN), one record:
+       *>     ctl-nb-cycles        PIC 9(009)   number of items to
+       *>                                       push, then pop back
+       *>                                       off, in this run
+       *>     ctl-growth-increment PIC 9(009)   stack-items-increment
+       *>                                       to pass STACKI at
+       *>                                       allocation time; zero
+       *>                                       keeps STACKI's own
+       *>                                       default of 10
+       *>
+       Program-ID. STACKPRF.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select control-file Assign To "STACKPFIN"
+             Organization Is Sequential
+           .
+           Select report-file Assign To "STACKPFRPT"
+             Organization Is Sequential
+           .
+       Data Division.
+       File Section.
+       FD  control-file.
+       01  control-record.
+           05  ctl-nb-cycles            PIC 9(009).
+           05  ctl-growth-increment     PIC 9(009).
+
+       FD  report-file.
+       01  report-record                PIC X(080).
+
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKPRF'.
+           05  stack-init               PIC X(008) Value 'STACKI'.
+           05  stack-term               PIC X(008) Value 'STACKT'.
+           05  stack-process            PIC X(008) Value 'STACKP'.
+           05  stack-report             PIC X(008) Value 'STACKR'.
+           05  stack-process-push       PIC X(004) Value 'PUSH'.
+           05  stack-process-pop        PIC X(004) Value 'POP '.
+           05  stats-mode-on            PIC X(001) Value 'Y'.
+
+       01  work-areas.
+           05  stack-ab-ptr             Pointer    Value NULL.
+           05  stack-item-len           PIC 9(009) Binary Value 0.
+           05  stack-item               PIC X(008) Value Spaces.
+           05  cycle-idx                PIC 9(009) Binary Value 0.
+           *>  STACKI's growth-increment Linkage parameter is a
+           *>  Binary field; ctl-growth-increment is a plain DISPLAY
+           *>  numeric read off control-file, so it is moved here
+           *>  before being passed on the Call.
+           05  growth-increment-bin     PIC 9(009) Binary Value 0.
+
+       *>  Start/end wall-clock timestamps, in the same 21-byte
+       *>  Current-Date format STACKP's audit-timestamp uses, for
+       *>  the push phase and the pop phase separately.
+       01  time-work-areas.
+           05  push-start-timestamp     PIC X(021).
+           05  push-end-timestamp       PIC X(021).
+           05  pop-start-timestamp      PIC X(021).
+           05  pop-end-timestamp        PIC X(021).
+           05  start-hh                 PIC 9(002).
+           05  start-mm                 PIC 9(002).
+           05  start-ss                 PIC 9(002).
+           05  start-cc                 PIC 9(002).
+           05  end-hh                   PIC 9(002).
+           05  end-mm                   PIC 9(002).
+           05  end-ss                   PIC 9(002).
+           05  end-cc                   PIC 9(002).
+           05  start-total-cs           PIC 9(009) Binary Value 0.
+           05  end-total-cs             PIC 9(009) Binary Value 0.
+           05  push-elapsed-cs          PIC 9(009) Binary Value 0.
+           05  pop-elapsed-cs           PIC 9(009) Binary Value 0.
+
+       Procedure Division.
+           Move Length(stack-item) To stack-item-len
+
+           Open Input control-file
+           Read control-file
+           Close control-file
+
+           Open Output report-file
+
+           Move Spaces To report-record
+           Move 'STACKPRF benchmark starting' To report-record
+           Write report-record
+
+           Move Spaces To report-record
+           Move 'nb-cycles=' To report-record(1:10)
+           Move ctl-nb-cycles To report-record(11:9)
+           Move ' growth-increment=' To report-record(20:19)
+           Move ctl-growth-increment To report-record(39:9)
+           Write report-record
+
+           Move ctl-growth-increment To growth-increment-bin
+
+           Call stack-init Using
+             stack-ab-ptr
+             stack-item-len
+             Omitted
+             Omitted
+             Omitted
+             growth-increment-bin
+             Omitted
+             Omitted
+             Omitted
+             stats-mode-on
+           End-Call
+
+
+           Move Current-Date To push-start-timestamp
+           Perform 1000-Push-One-Cycle
+             Varying cycle-idx
+             From 1 By 1
+             Until cycle-idx > ctl-nb-cycles
+           Move Current-Date To push-end-timestamp
+
+           Move Current-Date To pop-start-timestamp
+           Perform 2000-Pop-One-Cycle
+             Varying cycle-idx
+             From 1 By 1
+             Until cycle-idx > ctl-nb-cycles
+           Move Current-Date To pop-end-timestamp
+
+           Perform 3000-Compute-Elapsed
+
+           Move Spaces To report-record
+           Move 'push elapsed (centiseconds)=' To report-record(1:29)
+           Move push-elapsed-cs To report-record(30:9)
+           Write report-record
+
+           Move Spaces To report-record
+           Move 'pop  elapsed (centiseconds)=' To report-record(1:29)
+           Move pop-elapsed-cs To report-record(30:9)
+           Write report-record
+
+           Close report-file
+
+       *>  STACKR Displays pushes/pops/peeks/reallocations/
+       *>  curr-nb-items/high-water-mark -- exactly the reallocation
+       *>  count this benchmark exists to surface -- straight to
+       *>  SYSOUT, since stats-mode was turned on above.
+           Call stack-report Using
+             stack-ab-ptr
+           End-Call
+
+           Call stack-term Using
+             stack-ab-ptr
+           End-Call
+
+           Move +0 To Return-Code
+           Goback.
+
+       *>  Pushes one item, numbered by cycle-idx so the push phase
+       *>  exercises a distinct value every time.
+       1000-Push-One-Cycle.
+           Move cycle-idx To stack-item
+
+           Call stack-process Using
+             stack-ab-ptr
+             stack-process-push
+             stack-item
+           End-Call
+           .
+
+       *>  Pops one item back off, draining the stack the push phase
+       *>  just built up.
+       2000-Pop-One-Cycle.
+           Call stack-process Using
+             stack-ab-ptr
+             stack-process-pop
+             stack-item
+           End-Call
+           .
+
+       *>  Turns the four Current-Date timestamps captured around the
+       *>  push and pop phases into elapsed centiseconds apiece.
+       *>  Assumes each phase completes within the same hour -- a
+       *>  benchmark run long enough to cross an hour boundary is the
+       *>  kind of volume this utility exists to flag on its own.
+       3000-Compute-Elapsed.
+           Move push-start-timestamp(9:2)  To start-hh
+           Move push-start-timestamp(11:2) To start-mm
+           Move push-start-timestamp(13:2) To start-ss
+           Move push-start-timestamp(15:2) To start-cc
+           Move push-end-timestamp(9:2)    To end-hh
+           Move push-end-timestamp(11:2)   To end-mm
+           Move push-end-timestamp(13:2)   To end-ss
+           Move push-end-timestamp(15:2)   To end-cc
+
+           Compute start-total-cs =
+             (((start-hh * 60) + start-mm) * 60 + start-ss) * 100
+               + start-cc
+           Compute end-total-cs =
+             (((end-hh * 60) + end-mm) * 60 + end-ss) * 100
+               + end-cc
+           Compute push-elapsed-cs = end-total-cs - start-total-cs
+
+           Move pop-start-timestamp(9:2)  To start-hh
+           Move pop-start-timestamp(11:2) To start-mm
+           Move pop-start-timestamp(13:2) To start-ss
+           Move pop-start-timestamp(15:2) To start-cc
+           Move pop-end-timestamp(9:2)    To end-hh
+           Move pop-end-timestamp(11:2)   To end-mm
+           Move pop-end-timestamp(13:2)   To end-ss
+           Move pop-end-timestamp(15:2)   To end-cc
+
+           Compute start-total-cs =
+             (((start-hh * 60) + start-mm) * 60 + start-ss) * 100
+               + start-cc
+           Compute end-total-cs =
+             (((end-hh * 60) + end-mm) * 60 + end-ss) * 100
+               + end-cc
+           Compute pop-elapsed-cs = end-total-cs - start-total-cs
+           .
