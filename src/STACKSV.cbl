@@ -0,0 +1,151 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Checkpoints a stack, keyed by a job-supplied stack-id, to a
+       *> sequential dataset so that it can be reloaded with STACKLD if
+       *> the batch step is restarted.  The stack itself is unaffected;
+       *> call this the same as you would any other stack subroutine,
+       *> any time you want a durable snapshot of where things stand.
+       *>
+       Program-ID. STACKSV.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select sv-file Assign To "STACKSV"
+             Organization Is Sequential
+             File Status Is sv-file-status
+           .
+       Data Division.
+       File Section.
+       FD  sv-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On sv-rec-len
+           .
+       01  sv-record                    PIC X(9999999).
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKSV'.
+           05  sv-eyecatcher-value      PIC X(008) Value 'STACKSV1'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+
+       01  work-areas.
+           05  sv-rec-len               PIC 9(009) Binary Value 0.
+           05  sv-error-idx             PIC 9(004) Value 0.
+           *>  '35' means STACKSV does not exist yet; any other
+           *>  non-'00' is left for an operator to investigate, same
+           *>  as audit-file-status in STACKP.
+           05  sv-file-status           PIC X(002) Value '00'.
+
+       Copy 'STACKSVH.cpy'.
+
+       Linkage Section.
+       *>  Input.  Pointer to the anchor block for the stack.
+       01  ab-ptr                       Pointer.
+
+       *>  Input.  Symbolic identifier for this stack, carried in
+       *>  the checkpoint dataset so STACKLD can confirm it is
+       *>  reloading the stack the caller thinks it is.
+       01  stack-id                     PIC X(008).
+
+       Copy 'STACKAB.cpy'.
+
+       *>  The contents of the stack, in its entirety.
+       01  stack-items.
+           05  Occurs 1 To Unbounded
+               Depending stack-items-len
+               PIC X(001).
+
+       *>  The per-item type tags, when stack-tagged-on.
+       01  stack-tags.
+           05  Occurs 1 To Unbounded
+               Depending stack-tags-len
+               PIC X(001).
+
+       Procedure Division Using
+             ab-ptr
+             stack-id
+           .
+
+           Set Address Of ab To ab-ptr
+           Set Address Of stack-items To stack-items-ptr
+
+           Open Extend sv-file
+           If sv-file-status = '35'
+               Open Output sv-file
+           End-If
+
+           Move sv-eyecatcher-value  To sv-eyecatcher
+           Move stack-id             To sv-stack-id
+           Move stack-item-len       To sv-item-len
+           Move stack-items-capacity To sv-items-capacity
+           Move stack-curr-nb-items  To sv-curr-nb-items
+           Move stack-items-position To sv-items-position
+           Move stack-max-depth      To sv-max-depth
+           Move stack-dup-check-switch To sv-dup-check-switch
+           Move stack-high-water-mark To sv-high-water-mark
+           Move stack-audit-switch    To sv-audit-switch
+           Move stack-items-increment To sv-items-increment
+           Move stack-varlen-switch    To sv-varlen-switch
+           Move stack-items-bytes-used To sv-items-bytes-used
+           Move stack-stats-switch     To sv-stats-switch
+           Move stack-stat-pushes      To sv-stat-pushes
+           Move stack-stat-pops        To sv-stat-pops
+           Move stack-stat-peeks       To sv-stat-peeks
+           Move stack-stat-reallocs    To sv-stat-reallocs
+           Move stack-stat-nb-errors   To sv-stat-nb-errors
+
+           Perform 1000-Copy-Error-Slot
+             Varying sv-error-idx
+             From 1 By 1
+             Until sv-error-idx > 16
+
+           Move stack-overflow-switch   To sv-overflow-switch
+           Move stack-overflow-ceiling  To sv-overflow-ceiling
+           Move stack-overflow-ddname   To sv-overflow-ddname
+           Move stack-overflow-nb-items To sv-overflow-nb-items
+           Move stack-overflow-next-rrn To sv-overflow-next-rrn
+
+           Move stack-tagged-switch      To sv-tagged-switch
+           Move stack-alert-switch       To sv-alert-switch
+           Move stack-alert-mode         To sv-alert-mode
+           Move stack-alert-threshold    To sv-alert-threshold
+           Move stack-alert-fired-switch To sv-alert-fired-switch
+
+           Move Length(sv-header) To sv-rec-len
+           Move sv-header
+             To sv-record(1:sv-rec-len)
+           Write sv-record
+
+           Move stack-items-len To sv-rec-len
+           Move stack-items
+             To sv-record(1:sv-rec-len)
+           Write sv-record
+
+           If stack-tagged-on
+               Set Address Of stack-tags To stack-tags-ptr
+
+               Move stack-tags-len To sv-rec-len
+               Move stack-tags
+                 To sv-record(1:sv-rec-len)
+               Write sv-record
+           End-If
+
+           Close sv-file
+
+           Move rc-success To Return-Code
+           Goback.
+
+       *>  Copies one slot of the anchor block's error tally table
+       *>  to the matching slot of sv-header; Move won't copy a
+       *>  whole Occurs table element-for-element without an
+       *>  explicit subscript on both sides.
+       1000-Copy-Error-Slot.
+           Move stack-stat-error(sv-error-idx)
+             To sv-stat-error(sv-error-idx)
+           .
