@@ -0,0 +1,257 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Director-level "push a scope / pop a scope" service built on
+       *> top of STACKP's MARK/RBAK functions.  A recursive-descent
+       *> caller that pushes and pops an arbitrary number of working
+       *> values per nesting level calls this with PUSH on the way
+       *> into a nested region and POP on the way out, instead of
+       *> declaring and threading its own STACKMRK.cpy token through
+       *> every level by hand; this keeps a private, per-stack table
+       *> of those tokens, one per currently open nesting level, so
+       *> scopes can be opened and closed however deep a caller's own
+       *> nesting goes.
+       *>
+       *> The directory is private Working-Storage and so persists
+       *> for the life of the run unit, exactly like STACKDIR's name
+       *> table does.
+       *>
+       Program-ID. STACKSC.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKSC'.
+           05  sc-max-stacks            PIC 9(004) Value 20.
+           05  sc-max-scopes            PIC 9(004) Value 50.
+           05  stackp-mark-func         PIC X(004) Value 'MARK'.
+           05  stackp-rbak-func         PIC X(004) Value 'RBAK'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           05  rc-no-open-scope         PIC S9(004) Binary Value +4.
+           05  rc-bad-func              PIC S9(004) Binary Value +8.
+           05  rc-scope-too-deep        PIC S9(004) Binary Value +12.
+           05  rc-directory-full        PIC S9(004) Binary Value +16.
+
+       01  work-areas.
+           05  sc-nb-entries            PIC 9(004) Value 0.
+           05  sc-idx                   PIC 9(004) Value 0.
+           05  match-idx                PIC 9(004) Value 0.
+           05  save-rc                  PIC S9(004) Binary Value +0.
+           05  match-switch             PIC X(001) Value 'N'.
+               88  match-found                     Value 'Y'.
+           05  dummy-item-len            PIC 9(009) Binary Value 0.
+           *>  MARK/RBAK pass the stack's item back through this
+           *>  buffer even though neither function has any use for
+           *>  its contents; STACKP's 2000-Peek (which 3000-Pop
+           *>  always runs first, including every internal pop RBAK
+           *>  drives) moves a full stack-item-len bytes into it, so
+           *>  it has to be allocated to match the stack's own item
+           *>  length, not some fixed size, or an RBAK against a
+           *>  stack with an item length greater than one byte
+           *>  overflows it into whatever follows in Working-Storage.
+           05  dummy-item-ptr            Pointer.
+
+       Copy 'STACKMRK.cpy'.
+
+       01  sc-table.
+           05  sc-entry Occurs 20 Times.
+               10  sc-ab-ptr            Pointer.
+               10  sc-scope-count       PIC 9(004) Value 0.
+               10  sc-scope Occurs 50 Times.
+                   15  sc-mark-items-position PIC 9(009) Binary.
+                   15  sc-mark-nb-items       PIC 9(009) Binary.
+
+       Linkage Section.
+       *>  Input.  Function to be performed.
+       01  sc-func                     PIC X(004).
+           88  sc-func-push                       Value 'PUSH'.
+           88  sc-func-pop                        Value 'POP '.
+
+       *>  Input.  Pointer to the anchor block of the stack whose
+       *>  scope is being opened or closed.
+       01  ab-ptr                      Pointer.
+
+       Copy 'STACKAB.cpy'.
+
+       *>  Scratch buffer for STACKP's MARK/RBAK to move the current
+       *>  item through; sized to ab's own stack-item-len just before
+       *>  each Call, same as STACKLD/STACKMO/STACKMI/STACKSV size
+       *>  their stack-items buffers against it.
+       01  dummy-item.
+           05  Occurs 1 To Unbounded
+               Depending dummy-item-len
+               PIC X(001).
+
+       Procedure Division Using
+             sc-func
+             ab-ptr
+           .
+
+           Move rc-success To save-rc
+           Set dummy-item-ptr To NULL
+
+           Evaluate True
+             When sc-func-push
+                  Perform 1000-Push-Scope
+             When sc-func-pop
+                  Perform 2000-Pop-Scope
+             When Other
+                  Move rc-bad-func To save-rc
+           End-Evaluate
+
+           If dummy-item-ptr Not = NULL
+               Free dummy-item-ptr
+           End-If
+
+           Move save-rc To Return-Code
+           Goback.
+
+       *>  Allocates dummy-item to match this call's stack-item-len,
+       *>  since two different ab-ptrs can have two different item
+       *>  lengths and this program is called afresh every time.  Not
+       *>  performed until a Call to STACKP is actually about to
+       *>  happen, so a bad sc-func never dereferences ab-ptr at all,
+       *>  same as before this buffer was added.
+       1030-Size-Dummy-Item.
+           Set Address Of ab To ab-ptr
+           Move stack-item-len To dummy-item-len
+
+           Allocate
+             dummy-item-len Characters
+             Initialized
+             Returning dummy-item-ptr
+
+           Set Address Of dummy-item To dummy-item-ptr
+           .
+
+       *>  Opens a new nested scope against ab-ptr's stack: records
+       *>  its current depth via STACKP's MARK, same as a caller
+       *>  would by hand, but onto this program's own per-stack
+       *>  table instead of a token the caller has to carry.
+       1000-Push-Scope.
+           Perform 1010-Find-By-Ptr
+
+           If Not match-found
+               Perform 1020-Add-Entry
+           End-If
+
+           If save-rc = rc-success
+               If sc-scope-count(match-idx) >= sc-max-scopes
+                   Move rc-scope-too-deep To save-rc
+               Else
+                   Perform 1030-Size-Dummy-Item
+
+                   Call 'STACKP' Using
+                     ab-ptr
+                     stackp-mark-func
+                     dummy-item
+                     Omitted
+                     Omitted
+                     Omitted
+                     Omitted
+                     Omitted
+                     Omitted
+                     Omitted
+                     mark-token
+                     Omitted
+                   End-Call
+
+                   Move Return-Code To save-rc
+
+                   If save-rc = rc-success
+                       Add 1 To sc-scope-count(match-idx)
+                       Move mark-items-position
+                         To sc-mark-items-position
+                           (match-idx, sc-scope-count(match-idx))
+                       Move mark-nb-items
+                         To sc-mark-nb-items
+                           (match-idx, sc-scope-count(match-idx))
+                   End-If
+               End-If
+           End-If
+           .
+
+       *>  Closes the innermost open scope against ab-ptr's stack:
+       *>  restores the depth recorded by the matching 1000-Push-
+       *>  Scope via STACKP's RBAK, popping back off everything
+       *>  pushed inside that scope regardless of how many pushes
+       *>  and pops happened along the way.
+       2000-Pop-Scope.
+           Perform 1010-Find-By-Ptr
+
+           If Not match-found
+               Move rc-no-open-scope To save-rc
+           Else
+             If sc-scope-count(match-idx) = 0
+               Move rc-no-open-scope To save-rc
+             Else
+               Move sc-mark-items-position
+                 (match-idx, sc-scope-count(match-idx))
+                 To mark-items-position
+               Move sc-mark-nb-items
+                 (match-idx, sc-scope-count(match-idx))
+                 To mark-nb-items
+
+               Perform 1030-Size-Dummy-Item
+
+               Call 'STACKP' Using
+                 ab-ptr
+                 stackp-rbak-func
+                 dummy-item
+                 Omitted
+                 Omitted
+                 Omitted
+                 Omitted
+                 Omitted
+                 Omitted
+                 Omitted
+                 mark-token
+                 Omitted
+               End-Call
+
+               Move Return-Code To save-rc
+
+               If save-rc = rc-success
+                   Subtract 1 From sc-scope-count(match-idx)
+               End-If
+             End-If
+           End-If
+           .
+
+       *>  Adds a fresh, scope-less entry for ab-ptr to the table.
+       1020-Add-Entry.
+           If sc-nb-entries >= sc-max-stacks
+               Move rc-directory-full To save-rc
+           Else
+               Add 1 To sc-nb-entries
+               Move ab-ptr      To sc-ab-ptr(sc-nb-entries)
+               Move 0           To sc-scope-count(sc-nb-entries)
+               Move sc-nb-entries To match-idx
+               Move 'Y'         To match-switch
+           End-If
+           .
+
+       *>  Sets match-switch/match-idx to the entry tracking ab-ptr,
+       *>  or to not-found if nothing has been pushed for it yet.
+       1010-Find-By-Ptr.
+           Move 0   To match-idx
+           Move 'N' To match-switch
+
+           Perform 1011-Check-Slot
+             Varying sc-idx
+             From 1 By 1
+             Until sc-idx > sc-nb-entries Or match-found
+           .
+
+       *>  Body of the 1010-Find-By-Ptr search loop.
+       1011-Check-Slot.
+           If sc-ab-ptr(sc-idx) = ab-ptr
+               Move sc-idx To match-idx
+               Move 'Y'    To match-switch
+           End-If
+           .
