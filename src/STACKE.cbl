@@ -0,0 +1,127 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Renders the full contents of a stack as delimited text, one
+       *> line per item, top to bottom, to a plain line sequential
+       *> dataset -- something a partner without 3270 access can be
+       *> emailed or have FTPed to them and read without knowing any
+       *> COBOL.  Each line is the item's depth (1 = top), the chosen
+       *> delimiter, and the item itself with trailing spaces trimmed.
+       *> The stack itself is left undisturbed.  Only meaningful
+       *> against a fixed-length stack; a varlen stack's items aren't
+       *> stack-item-len bytes apart, so this does not attempt to
+       *> unpick them.
+       *>
+       Program-ID. STACKE.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select export-file Assign To "STACKE"
+             Organization Is Line Sequential
+           .
+       Data Division.
+       File Section.
+       FD  export-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On export-rec-len
+           .
+       01  export-record               PIC X(9999999).
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKE'.
+           05  default-delimiter        PIC X(001) Value ','.
+           05  rc-success               PIC S9(004) Binary Value +0.
+
+       01  work-areas.
+           05  export-delimiter         PIC X(001) Value ','.
+           05  export-depth             PIC 9(009) Binary Value 0.
+           05  export-position          PIC 9(009) Binary Value 0.
+           05  export-item              PIC X(9999999).
+           05  export-item-len          PIC 9(009) Binary Value 0.
+           05  export-rec-len           PIC 9(009) Binary Value 0.
+
+       Linkage Section.
+       *>  Input.  Pointer to the anchor block for the stack.
+       01  ab-ptr                       Pointer.
+
+       Copy 'STACKAB.cpy'.
+
+       *>  The contents of the stack, in its entirety.
+       01  stack-items.
+           05  Occurs 1 To Unbounded
+               Depending stack-items-len
+               PIC X(001).
+
+       *>  Optional.  The character to separate each line's depth
+       *>  from its item value.  Omit it, or pass Space, for the
+       *>  default of a comma.
+       01  export-delim-param          PIC X(001).
+
+       *>  Output, optional.  Count of items written to the export
+       *>  file; always stack-curr-nb-items on return.
+       01  items-exported               PIC 9(009) Binary.
+
+       Procedure Division Using
+             ab-ptr
+             Optional export-delim-param
+             Optional items-exported
+           .
+
+           Set Address Of ab To ab-ptr
+           Set Address Of stack-items To stack-items-ptr
+
+           If export-delim-param Is Omitted
+             Or export-delim-param = Space
+               Move default-delimiter To export-delimiter
+           Else
+               Move export-delim-param To export-delimiter
+           End-If
+
+           Open Output export-file
+
+           Perform 1000-Export-Item
+             Varying export-depth
+             From 1 By 1
+             Until export-depth > stack-curr-nb-items
+
+           Close export-file
+
+           If items-exported Is Not Omitted
+               Move stack-curr-nb-items To items-exported
+           End-If
+
+           Move rc-success To Return-Code
+           Goback.
+
+       *>  Body of the export loop; writes one delimited line for
+       *>  the item at depth export-depth.
+       1000-Export-Item.
+           Compute export-position =
+             stack-items-position
+               - ((export-depth - 1) * stack-item-len)
+
+           Move Spaces To export-item
+           Move stack-items(export-position:stack-item-len)
+             To export-item(1:stack-item-len)
+
+           Move Trim(export-item(1:stack-item-len)) To export-item
+           Move Length(Trim(export-item))           To export-item-len
+
+           Move export-depth        To export-record(1:9)
+           Move export-delimiter    To export-record(10:1)
+
+           If export-item-len > 0
+               Move export-item(1:export-item-len)
+                 To export-record(11:export-item-len)
+           End-If
+
+           Compute export-rec-len = 10 + export-item-len
+
+           Write export-record
+           .
