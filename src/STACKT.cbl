@@ -24,33 +24,52 @@
            05  rc-success               PIC S9(004) Binary Value +0.
            05  rc-stack-empty           PIC S9(004) Binary Value +4.
            05  rc-bad-func              PIC S9(004) Binary Value +8.
-           
+           *>  Expected value of stack-eyecatcher, stamped by
+           *>  STACKI at allocation time.
+           05  ab-eyecatcher            PIC X(008) Value 'STACKAB '.
+           *>  Return code indicating stack-eyecatcher did not
+           *>  match ab-eyecatcher: a storage violation elsewhere in
+           *>  the job step has overlaid this anchor block, and
+           *>  nothing else in it can be trusted.
+           05  rc-ab-corrupt            PIC S9(004) Binary Value +72.
+
        01  work-areas.
            05  new-stack-items-ptr      Pointer            Value NULL.
            05  new-stack-items-len      PIC 9(009) Binary  Value 0.
            05  new-stack-items-capacity PIC 9(009) Binary  Value 0.
-           
+
        Linkage Section.
        01  ab-ptr                       Pointer.
-       
-       01  ab.
-           05  stack-item-len           PIC 9(009) Binary.
-           05  stack-items-len          PIC 9(009) Binary.
-           05  stack-curr-nb-items      PIC 9(009) Binary.
-           05  stack-items-capacity     PIC 9(009) Binary.
-           05  stack-items-position     PIC 9(009) Binary.
-           05  stack-items-ptr          Pointer.
-           
+
+       Copy 'STACKAB.cpy'.
+
        Procedure Division Using
              ab-ptr
            .
-           
+
            Set Address Of ab To ab-ptr
+
+           If stack-eyecatcher Not = ab-eyecatcher
+               Move rc-ab-corrupt To Return-Code
+               Goback
+           End-If
+
+           If stack-tagged-on
+               Free stack-tags-ptr
+           End-If
+
+           If stack-txn-active
+               Free stack-txn-items-ptr
+               If stack-tagged-on
+                   Free stack-txn-tags-ptr
+               End-If
+           End-If
+
            Free stack-items-ptr
            Free ab-ptr
-           
+
            Set ab-ptr To NULL
-           
+
            Move rc-success To Return-Code
            Goback.
 
