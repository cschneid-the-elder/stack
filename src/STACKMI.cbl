@@ -0,0 +1,188 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Unmarshals a stack previously marshalled by STACKMO on this
+       *> system or another one, reconstituting it in a brand new
+       *> anchor block and buffer (the caller must not have already
+       *> called STACKI for this stack).  Matching logic to STACKMO's,
+       *> reading the same self-describing, byte-order-independent
+       *> flat file back.
+       *>
+       Program-ID. STACKMI.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select mi-file Assign To "STACKMO"
+             Organization Is Sequential
+           .
+       Data Division.
+       File Section.
+       FD  mi-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On mi-rec-len
+           .
+       01  mi-record                    PIC X(9999999).
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKMI'.
+           05  stack-init               PIC X(008) Value 'STACKI'.
+           05  item-tag-len             PIC 9(009) Binary Value 8.
+           05  mo-eyecatcher-value      PIC X(008) Value 'STACKMO1'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           *>  Return code indicating the dataset's first record did
+           *>  not carry the mo-eyecatcher-value this program expects
+           *>  -- either empty, truncated, or not a STACKMO dataset
+           *>  at all.
+           05  rc-format-mismatch       PIC S9(004) Binary Value +8.
+
+       01  work-areas.
+           05  mi-rec-len               PIC 9(009) Binary Value 0.
+           05  mi-error-idx             PIC 9(004) Value 0.
+           05  mi-tags-len              PIC 9(009) Binary Value 0.
+           *>  STACKI's item-len Linkage parameter is a Binary field;
+           *>  mo-item-len is plain DISPLAY, read off mo-header, so
+           *>  it is moved here before being passed on the Call.
+           05  item-len-bin             PIC 9(009) Binary Value 0.
+
+       Copy 'STACKMOH.cpy'.
+
+       Linkage Section.
+       *>  Output.  Pointer to the newly allocated anchor block.
+       01  ab-ptr                       Pointer.
+
+       Copy 'STACKAB.cpy'.
+
+       *>  The contents of the stack, in its entirety.
+       01  stack-items.
+           05  Occurs 1 To Unbounded
+               Depending stack-items-len
+               PIC X(001).
+
+       *>  The per-item type tags, when mo-tagged-switch = 'Y'.
+       01  stack-tags.
+           05  Occurs 1 To Unbounded
+               Depending mi-tags-len
+               PIC X(001).
+
+       Procedure Division Using
+             ab-ptr
+           .
+
+           Open Input mi-file
+
+           Read mi-file
+               At End
+                   Move rc-format-mismatch To Return-Code
+                   Close mi-file
+                   Goback
+           End-Read
+
+           Move mi-record(1:Length(mo-header)) To mo-header
+
+           If mo-eyecatcher Not = mo-eyecatcher-value
+               Move rc-format-mismatch To Return-Code
+               Close mi-file
+               Goback
+           End-If
+
+           Read mi-file
+               At End
+                   Move rc-format-mismatch To Return-Code
+                   Close mi-file
+                   Goback
+           End-Read
+
+           Move mo-item-len To item-len-bin
+
+           Call stack-init Using
+             ab-ptr
+             item-len-bin
+           End-Call
+
+           Set Address Of ab To ab-ptr
+           Free stack-items-ptr
+
+           Move mo-items-capacity To stack-items-capacity
+           Compute stack-items-len =
+             stack-item-len * stack-items-capacity
+
+           Allocate
+             stack-items-len Characters
+             Initialized
+             Returning stack-items-ptr
+
+           Set Address Of stack-items To stack-items-ptr
+
+           Move mi-record(1:stack-items-len) To stack-items
+
+           Move mo-curr-nb-items  To stack-curr-nb-items
+           Move mo-items-position To stack-items-position
+           Move mo-max-depth      To stack-max-depth
+           Move mo-dup-check-switch To stack-dup-check-switch
+           Move mo-audit-switch     To stack-audit-switch
+           Move mo-high-water-mark To stack-high-water-mark
+           Move mo-items-increment To stack-items-increment
+           Move mo-stats-switch     To stack-stats-switch
+           Move mo-stat-pushes      To stack-stat-pushes
+           Move mo-stat-pops        To stack-stat-pops
+           Move mo-stat-peeks       To stack-stat-peeks
+           Move mo-stat-reallocs    To stack-stat-reallocs
+           Move mo-stat-nb-errors   To stack-stat-nb-errors
+
+           Perform 1000-Copy-Error-Slot
+             Varying mi-error-idx
+             From 1 By 1
+             Until mi-error-idx > 16
+
+           Move mo-tagged-switch    To stack-tagged-switch
+
+           Move mo-alert-switch       To stack-alert-switch
+           Move mo-alert-mode         To stack-alert-mode
+           Move mo-alert-threshold    To stack-alert-threshold
+           Move mo-alert-fired-switch To stack-alert-fired-switch
+
+           If stack-tagged-on
+               Compute mi-tags-len =
+                 item-tag-len * stack-items-capacity
+
+               Allocate
+                 mi-tags-len Characters
+                 Initialized
+                 Returning stack-tags-ptr
+
+               Move mi-tags-len To stack-tags-len
+
+               Set Address Of stack-tags To stack-tags-ptr
+
+               Read mi-file
+                   At End
+                       Free stack-tags-ptr
+                       Free stack-items-ptr
+                       Free ab-ptr
+                       Move rc-format-mismatch To Return-Code
+                       Close mi-file
+                       Goback
+               End-Read
+
+               Move mi-record(1:mi-tags-len) To stack-tags
+           End-If
+
+           Close mi-file
+
+           Move rc-success To Return-Code
+           Goback.
+
+       *>  Copies one slot of mo-header's error tally table to the
+       *>  matching slot of the anchor block; Move won't copy a
+       *>  whole Occurs table element-for-element without an
+       *>  explicit subscript on both sides.
+       1000-Copy-Error-Slot.
+           Move mo-stat-error(mi-error-idx)
+             To stack-stat-error(mi-error-idx)
+           .
