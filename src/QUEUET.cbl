@@ -0,0 +1,41 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Implementation of QUEUE functionality for fixed length
+       *> items.
+       *>
+       *> See testing/src files for sample usage.
+       *>
+       *> When you are done with your queue, it is important to call
+       *> this module to free the memory associated with it.
+       *>
+       Program-ID. QUEUET.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'QUEUET'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+
+       Linkage Section.
+       01  ab-ptr                       Pointer.
+
+       Copy 'QUEUEAB.cpy'.
+
+       Procedure Division Using
+             ab-ptr
+           .
+
+           Set Address Of ab To ab-ptr
+           Free queue-items-ptr
+           Free ab-ptr
+
+           Set ab-ptr To NULL
+
+           Move rc-success To Return-Code
+           Goback.
