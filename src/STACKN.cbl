@@ -20,28 +20,50 @@
            05  myname                   PIC X(008) Value 'STACKN'.
            *>  Return code indicating success.
            05  rc-success               PIC S9(004) Binary Value +0.
-           
+           *>  Expected value of stack-eyecatcher, stamped by STACKI
+           *>  at allocation time.
+           05  ab-eyecatcher            PIC X(008) Value 'STACKAB '.
+           *>  Return code indicating stack-eyecatcher did not match
+           *>  ab-eyecatcher: a storage violation elsewhere in the
+           *>  job step has overlaid this anchor block, and nothing
+           *>  else in it can be trusted.
+           05  rc-ab-corrupt            PIC S9(004) Binary Value +72.
+
        Linkage Section.
        *>  Input.  Pointer to the anchor block for the stack.
        01  ab-ptr                       Pointer.
        
        *>  Output.  Number of items currently on the stack.
        01  nb-items                     PIC 9(009) Binary.
-       
+
+       *>  Optional output.  Highest stack-curr-nb-items has ever
+       *>  reached for this stack.
+       01  high-water-mark              PIC 9(009) Binary.
+
        Copy 'STACKAB.cpy'.
-           
+
        Procedure Division Using
              ab-ptr
              nb-items
+             Optional high-water-mark
            .
-           
+
            Set Address Of ab To ab-ptr
 
+           If stack-eyecatcher Not = ab-eyecatcher
+               Move rc-ab-corrupt To Return-Code
+               Goback
+           End-If
+
            *> This may seem like a long way to go just to execute
            *> a Move statement, but it keeps the contents of the
            *> anchor block private.
            Move stack-curr-nb-items to nb-items
 
+           If high-water-mark Is Not Omitted
+               Move stack-high-water-mark To high-water-mark
+           End-If
+
            *> Note that rc-success is returned even if the stack is
            *> empty.  It seems more logical to indicate success than
            *> to return 0 in the nb-items and also a return code
