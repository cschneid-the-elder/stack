@@ -0,0 +1,166 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Marshals an entire stack -- anchor block plus buffer -- out
+       *> to a self-describing flat file that can be transmitted to
+       *> another LPAR or distributed system and reconstituted there
+       *> by STACKMI, so a cross-platform reconciliation job can hand
+       *> off an in-flight worklist instead of re-deriving it from
+       *> source data on the receiving side.  Every numeric field in
+       *> the dataset is zoned DISPLAY, never Binary, so nothing in it
+       *> depends on the sending platform's byte order.  The stack
+       *> itself is unaffected; call this the same as you would any
+       *> other stack subroutine.
+       *>
+       *> Not supported against a varlen stack (stack-varlen-on) or
+       *> one spilling to disk overflow (stack-overflow-on): a varlen
+       *> stack's buffer holds length-prefixed items in the sending
+       *> platform's own Binary representation, and an overflow
+       *> stack's bottom items live on a dataset this program never
+       *> sees, so neither could be reconstituted correctly on the
+       *> far side.  A tagged stack marshals cleanly -- its tags
+       *> buffer is plain bytes, just like the items buffer -- and is
+       *> carried across as a third record when present.
+       *>
+       Program-ID. STACKMO.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select mo-file Assign To "STACKMO"
+             Organization Is Sequential
+           .
+       Data Division.
+       File Section.
+       FD  mo-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On mo-rec-len
+           .
+       01  mo-record                    PIC X(9999999).
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKMO'.
+           05  item-tag-len             PIC 9(009) Binary Value 8.
+           05  mo-eyecatcher-value      PIC X(008) Value 'STACKMO1'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           *>  Return code indicating the stack is a varlen stack,
+           *>  which this program cannot marshal.
+           05  rc-varlen-not-supported  PIC S9(004) Binary Value +8.
+           *>  Return code indicating the stack spills to disk
+           *>  overflow, which this program cannot marshal.
+           05  rc-overflow-not-supported PIC S9(004) Binary Value +12.
+
+       01  work-areas.
+           05  mo-rec-len               PIC 9(009) Binary Value 0.
+           05  mo-error-idx             PIC 9(004) Value 0.
+           05  mo-tags-len              PIC 9(009) Binary Value 0.
+
+       Copy 'STACKMOH.cpy'.
+
+       Linkage Section.
+       *>  Input.  Pointer to the anchor block for the stack.
+       01  ab-ptr                       Pointer.
+
+       Copy 'STACKAB.cpy'.
+
+       *>  The contents of the stack, in its entirety.
+       01  stack-items.
+           05  Occurs 1 To Unbounded
+               Depending stack-items-len
+               PIC X(001).
+
+       *>  The per-item type tags, when stack-tagged-on; see
+       *>  STACKP.cbl's own stack-tags for the layout this mirrors.
+       01  stack-tags.
+           05  Occurs 1 To Unbounded
+               Depending mo-tags-len
+               PIC X(001).
+
+       Procedure Division Using
+             ab-ptr
+           .
+
+           Set Address Of ab To ab-ptr
+
+           If stack-varlen-on
+               Move rc-varlen-not-supported To Return-Code
+               Goback
+           End-If
+
+           If stack-overflow-on
+               Move rc-overflow-not-supported To Return-Code
+               Goback
+           End-If
+
+           Set Address Of stack-items To stack-items-ptr
+
+           Open Output mo-file
+
+           Move mo-eyecatcher-value  To mo-eyecatcher
+           Move stack-item-len       To mo-item-len
+           Move stack-items-capacity To mo-items-capacity
+           Move stack-curr-nb-items  To mo-curr-nb-items
+           Move stack-items-position To mo-items-position
+           Move stack-max-depth      To mo-max-depth
+           Move stack-dup-check-switch To mo-dup-check-switch
+           Move stack-high-water-mark To mo-high-water-mark
+           Move stack-items-increment To mo-items-increment
+           Move stack-stats-switch     To mo-stats-switch
+           Move stack-stat-pushes      To mo-stat-pushes
+           Move stack-stat-pops        To mo-stat-pops
+           Move stack-stat-peeks       To mo-stat-peeks
+           Move stack-stat-reallocs    To mo-stat-reallocs
+           Move stack-stat-nb-errors   To mo-stat-nb-errors
+
+           Perform 1000-Copy-Error-Slot
+             Varying mo-error-idx
+             From 1 By 1
+             Until mo-error-idx > 16
+
+           Move stack-tagged-switch    To mo-tagged-switch
+           Move stack-audit-switch     To mo-audit-switch
+
+           Move stack-alert-switch       To mo-alert-switch
+           Move stack-alert-mode         To mo-alert-mode
+           Move stack-alert-threshold    To mo-alert-threshold
+           Move stack-alert-fired-switch To mo-alert-fired-switch
+
+           Move Length(mo-header) To mo-rec-len
+           Move mo-header
+             To mo-record(1:mo-rec-len)
+           Write mo-record
+
+           Move stack-items-len To mo-rec-len
+           Move stack-items
+             To mo-record(1:mo-rec-len)
+           Write mo-record
+
+           If stack-tagged-on
+               Compute mo-tags-len =
+                 item-tag-len * stack-items-capacity
+               Set Address Of stack-tags To stack-tags-ptr
+
+               Move mo-tags-len To mo-rec-len
+               Move stack-tags
+                 To mo-record(1:mo-rec-len)
+               Write mo-record
+           End-If
+
+           Close mo-file
+
+           Move rc-success To Return-Code
+           Goback.
+
+       *>  Copies one slot of the anchor block's error tally table
+       *>  to the matching slot of mo-header; Move won't copy a
+       *>  whole Occurs table element-for-element without an
+       *>  explicit subscript on both sides.
+       1000-Copy-Error-Slot.
+           Move stack-stat-error(mo-error-idx)
+             To mo-stat-error(mo-error-idx)
+           .
