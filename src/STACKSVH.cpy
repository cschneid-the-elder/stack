@@ -0,0 +1,49 @@
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Header record written by STACKSV and read back by STACKLD at
+       *> the front of each checkpoint group in the dataset.  Carries
+       *> the job-supplied stack-id plus the handful of anchor block
+       *> fields needed to rebuild the stack on restart.  The buffer
+       *> itself follows as a second, variable length record, and a
+       *> tags buffer (one 8-byte tag per item) follows that as a
+       *> third record when sv-tagged-switch is 'Y'.
+       01  sv-header.
+           *>  Identifies this record as a STACKSV checkpoint group,
+           *>  the same role mo-eyecatcher plays in STACKMOH.cpy, so
+           *>  STACKLD can refuse a dataset that is not one of ours
+           *>  instead of misreading it as a stack-id that never
+           *>  matches.
+           05  sv-eyecatcher            PIC X(008).
+           05  sv-stack-id              PIC X(008).
+           05  sv-item-len              PIC 9(009) Binary.
+           05  sv-items-capacity        PIC 9(009) Binary.
+           05  sv-curr-nb-items         PIC 9(009) Binary.
+           05  sv-items-position        PIC 9(009) Binary.
+           05  sv-max-depth             PIC 9(009) Binary.
+           05  sv-dup-check-switch      PIC X(001).
+           05  sv-high-water-mark       PIC 9(009) Binary.
+           05  sv-audit-switch          PIC X(001).
+           05  sv-items-increment       PIC 9(009) Binary.
+           05  sv-varlen-switch         PIC X(001).
+           05  sv-items-bytes-used      PIC 9(009) Binary.
+           05  sv-stats-switch          PIC X(001).
+           05  sv-stat-pushes           PIC 9(009) Binary.
+           05  sv-stat-pops             PIC 9(009) Binary.
+           05  sv-stat-peeks            PIC 9(009) Binary.
+           05  sv-stat-reallocs         PIC 9(009) Binary.
+           05  sv-stat-nb-errors        PIC 9(004) Binary.
+           05  sv-stat-error Occurs 16 Times.
+               10  sv-stat-error-rc      PIC S9(004) Binary.
+               10  sv-stat-error-count   PIC 9(009) Binary.
+           05  sv-overflow-switch       PIC X(001).
+           05  sv-overflow-ceiling      PIC 9(009) Binary.
+           05  sv-overflow-ddname       PIC X(008).
+           05  sv-overflow-nb-items     PIC 9(009) Binary.
+           05  sv-overflow-next-rrn     PIC 9(009) Binary.
+           05  sv-tagged-switch         PIC X(001).
+           05  sv-alert-switch          PIC X(001).
+           05  sv-alert-mode            PIC X(001).
+           05  sv-alert-threshold       PIC 9(009) Binary.
+           05  sv-alert-fired-switch    PIC X(001).
