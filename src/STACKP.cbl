@@ -21,15 +21,46 @@
        Configuration Section.
        Repository.
           Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select audit-file Assign To "STACKAUD"
+             Organization Is Sequential
+             File Status Is audit-file-status
+           .
+           *>  Overflow dataset this stack spills its bottom-most
+           *>  items to once stack-items-capacity would otherwise
+           *>  have to grow past stack-overflow-ceiling.
+           *>  stack-overflow-ddname is part of the Linkage Section's
+           *>  ab group (Copy STACKAB.cpy below); GnuCOBOL resolves
+           *>  the Assign To Dynamic reference against it the same
+           *>  way STACKI already does for its own Dynamic-assigned
+           *>  bulk-load-file.
+           Select overflow-file Assign To Dynamic stack-overflow-ddname
+             Organization Is Relative
+             Access Mode Is Random
+             Relative Key Is overflow-rrn
+             File Status Is overflow-file-status
+           .
        Data Division.
+       File Section.
+       FD  audit-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On audit-rec-len
+           .
+       01  audit-record                 PIC X(9999999).
+
+       FD  overflow-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On overflow-rec-len
+           .
+       01  overflow-record              PIC X(9999999).
+
        Working-Storage Section.
        01  constants.
            *>  Eyecatcher.
            05  myname                   PIC X(008) Value 'STACKP'.
-           *>  The stack grows downward in increments of 
-           *>  stack-item-len * stack-items-increment.  The number
-           *>  10 is arbitrary.
-           05  stack-items-increment    PIC 9(009)  Binary Value 10.
            *>  Return code indicating success.
            05  rc-success               PIC S9(004) Binary Value +0.
            *>  Return code indicating the stack is empty.
@@ -42,24 +73,223 @@
            05  rc-stack-overflow2       PIC S9(004) Binary Value +16.
            05  rc-stack-overflow3       PIC S9(004) Binary Value +23.
            05  rc-stack-overflow4       PIC S9(004) Binary Value +42.
-           
+           *>  Return code indicating the push was rejected because
+           *>  it would have exceeded the stack's caller-imposed
+           *>  max-depth, set at STACKI time.
+           05  rc-max-depth-exceeded    PIC S9(004) Binary Value +20.
+           *>  Return code indicating a push was rejected because
+           *>  the value is already on the stack and the stack was
+           *>  initialized with duplicate checking turned on.
+           05  rc-duplicate-item        PIC S9(004) Binary Value +24.
+           *>  Return code indicating the caller's stack-item area
+           *>  is not the same length as stack-item-len, the length
+           *>  this stack was initialized for.
+           05  rc-length-mismatch       PIC S9(004) Binary Value +28.
+           *>  Return code indicating FIND scanned the whole stack
+           *>  without finding a match for the caller's value.
+           05  rc-item-not-found        PIC S9(004) Binary Value +32.
+           *>  Return code indicating RBAK was called with a
+           *>  mark-token that was never set by a prior MARK call
+           *>  against this stack, or MARK/RBAK was called without
+           *>  one at all.
+           05  rc-bad-mark-token        PIC S9(004) Binary Value +36.
+           *>  Return code indicating a push, pop or peek against a
+           *>  varlen stack was made without caller-item-len, or
+           *>  with a caller-item-len larger than stack-item-len,
+           *>  the longest single item this stack was initialized
+           *>  to hold.
+           05  rc-item-len-required     PIC S9(004) Binary Value +40.
+           *>  Return code indicating 1015-Spill-Bottom-Item could
+           *>  not write the bottom item to stack-overflow-ddname.
+           05  rc-overflow-write-error  PIC S9(004) Binary Value +44.
+           *>  Return code indicating 3010-Reload-From-Overflow could
+           *>  not read a previously spilled item back from
+           *>  stack-overflow-ddname.
+           05  rc-overflow-read-error   PIC S9(004) Binary Value +48.
+           *>  Return code indicating a PUSH-BOTTOM or POP-BOTTOM was
+           *>  requested against a varlen stack.  A varlen stack's
+           *>  items aren't a uniform stack-item-len apart, so the
+           *>  slot arithmetic 1200-Push-Bottom/3200-Pop-Bottom use
+           *>  does not apply to it.
+           05  rc-varlen-not-supported  PIC S9(004) Binary Value +52.
+           *>  Return code indicating a PUSH-BOTTOM or POP-BOTTOM was
+           *>  requested against a stack with disk overflow spill
+           *>  turned on.  The true bottom of such a stack may
+           *>  already be spilled to stack-overflow-ddname, not
+           *>  resident at slot 1, so 1200-Push-Bottom/3200-Pop-Bottom
+           *>  cannot honor it.
+           05  rc-deque-overflow-conflict PIC S9(004) Binary Value +56.
+           *>  Return codes indicating CHECK found the anchor block
+           *>  inconsistent with itself; see 9300-Check-Integrity.
+           *>  rc-success means CHECK found nothing wrong.
+           05  rc-check-capacity-exceeded PIC S9(004) Binary Value +60.
+           05  rc-check-position-inconsistent
+                                        PIC S9(004) Binary Value +64.
+           05  rc-check-null-ptr        PIC S9(004) Binary Value +68.
+           *>  Expected value of stack-eyecatcher, stamped by STACKI
+           *>  at allocation time.
+           05  ab-eyecatcher            PIC X(008) Value 'STACKAB '.
+           *>  Return code indicating stack-eyecatcher did not match
+           *>  ab-eyecatcher: a storage violation elsewhere in the
+           *>  job step has overlaid this anchor block, and nothing
+           *>  else in it can be trusted.
+           05  rc-ab-corrupt            PIC S9(004) Binary Value +72.
+           *>  Width, in bytes, of the per-item type tag used when
+           *>  stack-tagged-on.  Not caller-configurable, set the
+           *>  same way by STACKI.
+           05  item-tag-len             PIC 9(009) Binary Value 8.
+           *>  Return code indicating PUSH-BOTTOM or POP-BOTTOM was
+           *>  requested against a tagged stack.  There is no
+           *>  "bottom" slot notion in the parallel stack-tags
+           *>  buffer's indexing, which only ever tracks the tag
+           *>  for the item at stack-items-position.
+           05  rc-tagged-not-supported  PIC S9(004) Binary Value +76.
+           *>  Return code indicating TBEG was called against a
+           *>  stack that already has an open transaction group
+           *>  (groups do not nest).
+           05  rc-txn-already-active    PIC S9(004) Binary Value +80.
+           *>  Return code indicating TCOM or TABT was called against
+           *>  a stack with no open transaction group to end.
+           05  rc-txn-not-active        PIC S9(004) Binary Value +84.
+           *>  Return code indicating TBEG was called against a
+           *>  stack with stack-overflow-on.  A transaction group's
+           *>  snapshot only covers the in-memory buffer and scalar
+           *>  fields; it does not cover the overflow dataset a
+           *>  1015-Spill-Bottom-Item or 3010-Reload-From-Overflow
+           *>  inside the group would touch, so an abort could not
+           *>  undo a spill or reload without leaving the in-memory
+           *>  state and the on-disk overflow dataset disagreeing.
+           05  rc-txn-overflow-not-supported
+                                        PIC S9(004) Binary Value +88.
+
+       *>  Lets the 4-byte length prefix stored ahead of every item
+       *>  on a varlen stack be written and read as a binary number
+       *>  (varlen-length-bin) while still being moved in and out of
+       *>  the character buffer a byte at a time (varlen-length-
+       *>  chars).
+       01  varlen-length-area.
+           05  varlen-length-bin        PIC 9(009) Binary.
+       01  varlen-length-redef Redefines varlen-length-area.
+           05  varlen-length-chars      PIC X(004).
+
+       01  audit-header.
+           *>  Wall-clock timestamp of the push or pop, in the
+           *>  format the CURRENT-DATE intrinsic returns it.
+           05  audit-timestamp          PIC X(021).
+           *>  Name of the calling program, when it told us.
+           05  audit-program            PIC X(008).
+           *>  PUSH or POP.
+           05  audit-func               PIC X(004).
+           *>  stack-curr-nb-items after this push or pop.
+           05  audit-nb-items           PIC 9(009) Binary.
+
+       01  audit-work-areas.
+           05  audit-rec-len            PIC 9(009) Binary  Value 0.
+           05  audit-item-len           PIC 9(009) Binary  Value 0.
+           *>  Set by the runtime on every Open/Write/Close against
+           *>  audit-file.  '35' means STACKAUD does not exist yet;
+           *>  1030-Write-Audit-Record creates it with Open Output
+           *>  the first time and Open Extend every time after.
+           05  audit-file-status        PIC X(002)         Value '00'.
+
+       01  overflow-work-areas.
+           05  overflow-rec-len         PIC 9(009) Binary  Value 0.
+           05  overflow-rrn             PIC 9(009) Binary  Value 0.
+           *>  Set by the runtime on every Open/Write/Read/Close
+           *>  against overflow-file.
+           05  overflow-file-status     PIC X(002)         Value '00'.
+
        Local-Storage Section.
        01  work-areas.
            05  new-stack-items-ptr      Pointer            Value NULL.
            05  new-stack-items-len      PIC 9(009) Binary  Value 0.
            05  new-stack-items-capacity PIC 9(009) Binary  Value 0.
            05  save-rc                  PIC S9(004) Binary Value +0.
-           
+           05  dump-depth               PIC 9(009) Binary  Value 0.
+           05  dump-position            PIC 9(009) Binary  Value 0.
+           05  list-next-depth          PIC 9(009) Binary  Value 0.
+           05  list-position            PIC 9(009) Binary  Value 0.
+           05  dup-check-idx            PIC 9(009) Binary  Value 0.
+           05  dup-check-position       PIC 9(009) Binary  Value 0.
+           05  dup-found-switch         PIC X(001) Value 'N'.
+               88  dup-found                       Value 'Y'.
+           05  compact-units            PIC 9(009) Binary  Value 0.
+           05  compact-live-bytes       PIC 9(009) Binary  Value 0.
+           05  bulk-idx                 PIC 9(009) Binary  Value 0.
+           05  bulk-position            PIC 9(009) Binary  Value 0.
+           05  bulk-items-len           PIC 9(009) Binary  Value 0.
+           05  bulk-pushed-count        PIC 9(009) Binary  Value 0.
+           05  bulk-popped-count        PIC 9(009) Binary  Value 0.
+           05  peekn-work-depth         PIC 9(009) Binary  Value 0.
+           05  peekn-position           PIC 9(009) Binary  Value 0.
+           05  find-idx                 PIC 9(009) Binary  Value 0.
+           05  find-position            PIC 9(009) Binary  Value 0.
+           05  find-found-depth         PIC 9(009) Binary  Value 0.
+           05  find-found-switch        PIC X(001) Value 'N'.
+               88  find-found                      Value 'Y'.
+           05  push-saved-position      PIC 9(009) Binary  Value 0.
+           05  push-saved-nb-items      PIC 9(009) Binary  Value 0.
+           05  varlen-item-start        PIC 9(009) Binary  Value 0.
+           05  varlen-data-start        PIC 9(009) Binary  Value 0.
+           05  varlen-suffix-start      PIC 9(009) Binary  Value 0.
+           05  varlen-item-total-bytes  PIC 9(009) Binary  Value 0.
+           05  varlen-saved-bytes-used  PIC 9(009) Binary  Value 0.
+           05  varlen-prev-suffix-start PIC 9(009) Binary  Value 0.
+           05  varlen-prev-length       PIC 9(009) Binary  Value 0.
+           05  error-idx                PIC 9(004) Binary  Value 0.
+           05  error-match-idx          PIC 9(004) Binary  Value 0.
+           05  error-found-switch       PIC X(001) Value 'N'.
+               88  error-found                      Value 'Y'.
+           05  txn-error-idx            PIC 9(004) Binary  Value 0.
+           05  overflow-shift-idx       PIC 9(009) Binary  Value 0.
+           05  overflow-src-pos         PIC 9(009) Binary  Value 0.
+           05  overflow-dest-pos        PIC 9(009) Binary  Value 0.
+           05  bottom-shift-idx         PIC 9(009) Binary  Value 0.
+           05  bottom-src-pos           PIC 9(009) Binary  Value 0.
+           05  bottom-dest-pos          PIC 9(009) Binary  Value 0.
+           05  check-expected-position  PIC 9(009) Binary  Value 0.
+           05  table-dump-position      PIC 9(009) Binary  Value 0.
+           05  new-stack-tags-ptr       Pointer            Value NULL.
+           05  new-stack-tags-len       PIC 9(009) Binary  Value 0.
+           05  tag-position             PIC 9(009) Binary  Value 0.
+           05  alert-threshold-count    PIC 9(009) Binary  Value 0.
+           *>  func, trimmed and upshifted, tested against below
+           *>  instead of the caller's own func so a stray case or
+           *>  trailing-blank difference doesn't fall through to
+           *>  rc-bad-func.
+           05  checked-func             PIC X(004).
+               88  func-push                           Value 'PUSH'.
+               88  func-peek                           Value 'PEEK'.
+               88  func-pop                            Value 'POP '.
+               88  func-dump                           Value 'DUMP'.
+               88  func-list                            Value 'LIST'.
+               88  func-compact                         Value 'CMPT'.
+               88  func-bulk-push                       Value 'BPSH'.
+               88  func-bulk-pop                        Value 'BPOP'.
+               88  func-peekn                           Value 'PEKN'.
+               88  func-find                            Value 'FIND'.
+               88  func-mark                            Value 'MARK'.
+               88  func-rollback                        Value 'RBAK'.
+               88  func-clear                           Value 'CLR '.
+               88  func-push-bottom                     Value 'PSHB'.
+               88  func-pop-bottom                      Value 'POPB'.
+               88  func-check                           Value 'CHK '.
+               88  func-table-dump                      Value 'TTAB'.
+               88  func-table-load                      Value 'FTAB'.
+               88  func-txn-begin                       Value 'TBEG'.
+               88  func-txn-commit                      Value 'TCOM'.
+               88  func-txn-abort                       Value 'TABT'.
+
        Linkage Section.
        *>  Input.  Pointer to the anchor block for the stack.
        01  ab-ptr                       Pointer.
        
-       *>  Input.  Function to be performed.
+       *>  Input.  Function to be performed.  Matched leniently --
+       *>  trimmed and upshifted into checked-func below before it
+       *>  is tested, so a caller's mixed case or stray trailing
+       *>  blank doesn't fall through to rc-bad-func.
        01  func                         PIC X(004).
-           88  func-push                           Value 'PUSH'.
-           88  func-peek                           Value 'PEEK'.
-           88  func-pop                            Value 'POP '.
-           
+
        *>  Input or Output.  For the PUSH function this is the item
        *>  to be placed on the stack.  In this case the contents
        *>  remain unchanged.  For the POP and PEEK functions the
@@ -81,142 +311,1796 @@
        *>  When necessary, the stack is reallocated and its contents
        *>  copied here.
        01  new-stack-items.
-           05  Occurs 1 To Unbounded 
+           05  Occurs 1 To Unbounded
                Depending new-stack-items-len
                PIC X(001).
-               
+
+       *>  The per-item type tags of a tagged stack, parallel to
+       *>  stack-items and indexed the same way but at an 8-byte
+       *>  (item-tag-len) stride instead of stack-item-len.  Private.
+       01  stack-tags.
+           05  Occurs 1 To Unbounded
+               Depending stack-tags-len
+               PIC X(001).
+
+       *>  When necessary, stack-tags is reallocated and its
+       *>  contents copied here, the same way new-stack-items backs
+       *>  1010-Reallocate.
+       01  new-stack-tags.
+           05  Occurs 1 To Unbounded
+               Depending new-stack-tags-len
+               PIC X(001).
+
+
+       *>  Input or Output for the LIST function only.  On input,
+       *>  the depth last returned by LIST (0 to start at the top).
+       *>  On output, the depth of the item now being returned.
+       *>  Omit it, or pass zero, to start walking from the top.
+       01  list-depth                  PIC 9(009) Binary.
+
+       *>  Optional.  The actual length of the stack-item area the
+       *>  caller is passing.  When supplied, STACKP rejects the
+       *>  call with rc-length-mismatch instead of trusting it to
+       *>  match stack-item-len, which is what Depending stack-item-
+       *>  len would otherwise silently assume.
+       01  caller-item-len              PIC 9(009) Binary.
+
+       *>  Optional.  Name of the calling program, carried through
+       *>  to the audit dataset when this stack was initialized with
+       *>  audit mode on.  Omit it to have Spaces recorded instead.
+       01  calling-program              PIC X(008).
+
+       *>  Input or Output, for BPUSH, BPOP, TTAB and FTAB.  On
+       *>  BPUSH and FTAB, the number of items in bulk-items to push,
+       *>  top-down (for FTAB, this becomes the entire stack).  On
+       *>  BPOP, the maximum number of items the caller wants
+       *>  popped; on TTAB, the capacity of the caller's bulk-items.
+       *>  On return from any of the four, the number actually
+       *>  pushed, popped or copied (fewer than requested if the
+       *>  stack, or the caller's own capacity, ran out first).
+       01  bulk-count                   PIC 9(009) Binary.
+
+       *>  Input or Output, for BPUSH, BPOP, TTAB and FTAB.  A flat
+       *>  buffer of bulk-count items, each stack-item-len bytes
+       *>  long, in the same order a series of single PUSH/POP calls
+       *>  would have used.  The caller must size this buffer for the
+       *>  bulk-count passed in, not the (possibly smaller)
+       *>  bulk-count BPOP or TTAB hands back.
+       01  bulk-items.
+           05  Occurs 1 To Unbounded
+               Depending bulk-items-len
+               PIC X(001).
+
+       *>  Input, for PEEKN only.  The depth to peek at, 1 = top,
+       *>  2 = the item just below it, and so on.  Omit it, or pass
+       *>  zero, to behave exactly like PEEK and return the top.
+       01  peek-depth                   PIC 9(009) Binary.
+
+       *>  Output, for FIND only.  The depth (1 = top) at which the
+       *>  value passed in stack-item was found.  Left unchanged
+       *>  when FIND returns rc-item-not-found.
+       01  found-depth                  PIC 9(009) Binary.
+
+       *>  Input or Output, for MARK and RBAK only.  MARK fills this
+       *>  in from the stack's current position; RBAK reads it back
+       *>  and pops everything pushed since.  The caller declares
+       *>  it by copying STACKMRK.cpy and otherwise never looks
+       *>  inside it.
+       Copy 'STACKMRK.cpy'.
+
+       *>  Input, for CLEAR only.  Pass 'Y' to also shrink the
+       *>  buffer back down to its original stack-items-increment
+       *>  capacity (same as a CMPT against a now-empty stack).
+       *>  Omit it, or pass 'N', to leave whatever capacity the
+       *>  stack had already grown into alone.
+       01  release-capacity             PIC X(001).
+
+       *>  Output, optional.  Filled in only when func did not match
+       *>  any recognized function, after trimming and upshifting --
+       *>  names what was actually passed and what this call accepts,
+       *>  so a bad call from one of many calling programs can be
+       *>  tracked down from the output it already produces, with no
+       *>  debug recompile needed.  Return-Code is still rc-bad-func.
+       01  bad-func-diag                PIC X(120).
+
+       *>  Input for PUSH, Output for PEEK, POP and PEEKN, against a
+       *>  tagged stack only.  On PUSH, the tag to store alongside
+       *>  stack-item; Spaces if Omitted.  On PEEK/POP, the tag
+       *>  stored with the item being returned.  Left unchanged
+       *>  against an untagged stack.
+       01  item-tag                     PIC X(008).
+
+       *>  Output for LIST only, against a tagged stack only.  The
+       *>  tag stored alongside the item LIST is returning at
+       *>  list-depth.  Left unchanged against an untagged stack.
+       01  list-item-tag                PIC X(008).
+
+       *>  Note for anyone exercising more than one of the Optional
+       *>  parameters below from the same run unit: on at least one
+       *>  runtime this program has been built against, once a static
+       *>  Call passes one of these as present, a later Call to this
+       *>  same program that Omits it can still see the earlier value
+       *>  as present.  Not a defect in this program -- just something
+       *>  to know when driving STACKP directly from a test harness
+       *>  that exercises both the present and Omitted case for the
+       *>  same parameter; split those into separate run units if it
+       *>  comes up.
        Procedure Division Using
              ab-ptr
              func
              stack-item
+             Optional list-depth
+             Optional caller-item-len
+             Optional calling-program
+             Optional bulk-count
+             Optional bulk-items
+             Optional peek-depth
+             Optional found-depth
+             Optional mark-token
+             Optional release-capacity
+             Optional bad-func-diag
+             Optional item-tag
+             Optional list-item-tag
            .
-           
+
            Set Address Of ab To ab-ptr
+
+           If stack-eyecatcher Not = ab-eyecatcher
+               Move rc-ab-corrupt To save-rc
+               Move save-rc To Return-Code
+               Goback
+           End-If
+
+           Move Upper-Case(Trim(func)) To checked-func
            Set Address Of stack-items To stack-items-ptr
+           If stack-tagged-on
+               Set Address Of stack-tags To stack-tags-ptr
+           End-If
            Move rc-success To save-rc
-           
+
+           If Not stack-varlen-on
+               If caller-item-len Is Not Omitted
+                 And caller-item-len Not = stack-item-len
+                   Move rc-length-mismatch To save-rc
+                   Move save-rc To Return-Code
+                   Goback
+               End-If
+           End-If
+
            Evaluate True
              When func-push
-                  Perform 1000-Push
+                  Perform 1040-Enqueue-Stack
+                  Perform 1005-Push-Item-Checked
+                  Perform 1050-Dequeue-Stack
              When func-peek
                   If stack-curr-nb-items = 0
                       Move rc-stack-empty To save-rc
                   Else
                       Perform 2000-Peek
+                      If stack-stats-on And save-rc = rc-success
+                          Add 1 To stack-stat-peeks
+                      End-If
                   End-If
              When func-pop
+                  Perform 1040-Enqueue-Stack
                   If stack-curr-nb-items = 0
                       Move rc-stack-empty To save-rc
                   Else
                       Perform 3000-Pop
                   End-If
+                  Perform 1050-Dequeue-Stack
+             When func-dump
+                  Perform 4000-Dump
+             When func-list
+                  Perform 5000-List
+             When func-compact
+                  If stack-varlen-on
+                      Move rc-varlen-not-supported To save-rc
+                  Else
+                      Perform 6000-Compact
+                  End-If
+             When func-bulk-push
+                  Perform 1040-Enqueue-Stack
+                  Perform 1060-Bulk-Push
+                  Perform 1050-Dequeue-Stack
+             When func-bulk-pop
+                  Perform 1040-Enqueue-Stack
+                  Perform 1070-Bulk-Pop
+                  Perform 1050-Dequeue-Stack
+             When func-peekn
+                  Perform 2010-Peek-N
+                  If stack-stats-on And save-rc = rc-success
+                      Add 1 To stack-stat-peeks
+                  End-If
+             When func-find
+                  Perform 7000-Find
+             When func-mark
+                  Perform 8000-Mark
+             When func-rollback
+                  Perform 1040-Enqueue-Stack
+                  Perform 8010-Rollback
+                  Perform 1050-Dequeue-Stack
+             When func-clear
+                  Perform 1040-Enqueue-Stack
+                  Perform 9000-Clear
+                  Perform 1050-Dequeue-Stack
+             When func-push-bottom
+                  Perform 1040-Enqueue-Stack
+                  Perform 1205-Push-Bottom-Item-Checked
+                  Perform 1050-Dequeue-Stack
+             When func-pop-bottom
+                  Perform 1040-Enqueue-Stack
+                  If stack-curr-nb-items = 0
+                      Move rc-stack-empty To save-rc
+                  Else
+                      Perform 3200-Pop-Bottom
+                  End-If
+                  Perform 1050-Dequeue-Stack
+             When func-check
+                  Perform 9300-Check-Integrity
+             When func-table-dump
+                  Perform 1080-Table-Dump
+             When func-table-load
+                  Perform 1040-Enqueue-Stack
+                  Perform 1090-Table-Load
+                  Perform 1050-Dequeue-Stack
+             When func-txn-begin
+                  Perform 1040-Enqueue-Stack
+                  Perform 9400-Begin-Transaction
+                  Perform 1050-Dequeue-Stack
+             When func-txn-commit
+                  Perform 1040-Enqueue-Stack
+                  Perform 9410-Commit-Transaction
+                  Perform 1050-Dequeue-Stack
+             When func-txn-abort
+                  Perform 1040-Enqueue-Stack
+                  Perform 9420-Abort-Transaction
+                  Perform 1050-Dequeue-Stack
              When Other
                   Move rc-bad-func To save-rc
+                  Perform 9200-Build-Bad-Func-Diag
            End-Evaluate
-           
+
+           If stack-stats-on And save-rc Not = rc-success
+               Perform 9100-Record-Error
+           End-If
+
            Move save-rc To Return-Code
            Goback.
            
+       *>  Serializes the critical section of 1000-Push/3000-Pop so
+       *>  that when the same ab-ptr has been handed to more than
+       *>  one concurrently running task, their updates to
+       *>  stack-items-position and stack-curr-nb-items can't
+       *>  interleave.  Waits for stack-lock-switch to go back to
+       *>  'N' before claiming it.
+       1040-Enqueue-Stack.
+           Perform 1041-Wait-For-Unlock Until Not stack-locked
+           Move 'Y' To stack-lock-switch
+           .
+
+       *>  Body of the 1040-Enqueue-Stack wait loop.  There is
+       *>  nothing to do here but let the Until condition be
+       *>  re-tested; the work happens in whichever other task
+       *>  currently holds the lock.
+       1041-Wait-For-Unlock.
+           Continue
+           .
+
+       *>  Releases the lock claimed by 1040-Enqueue-Stack.
+       1050-Dequeue-Stack.
+           Move 'N' To stack-lock-switch
+           .
+
+       *>  Runs the max-depth and duplicate-item checks that gate a
+       *>  single push of stack-item, then performs 1000-Push if
+       *>  neither rejects it.  Shared by the PUSH function and by
+       *>  1061-Bulk-Push-One, which does the same thing for one
+       *>  slot of a BPUSH buffer at a time.
+       1005-Push-Item-Checked.
+           Move 'N' To dup-found-switch
+           If stack-max-depth > 0
+             And stack-curr-nb-items >= stack-max-depth
+               Move rc-max-depth-exceeded To save-rc
+           Else
+       *>  Duplicate checking scans the buffer in stack-item-len
+       *>  strides, which isn't meaningful once items no longer
+       *>  have a uniform length, so it is skipped entirely for a
+       *>  varlen stack.
+               If stack-dup-check-on
+                 And Not stack-varlen-on
+                   Perform 1020-Check-Duplicate
+               End-If
+               If dup-found
+                   Move rc-duplicate-item To save-rc
+               Else
+                   If stack-varlen-on
+                       Perform 1100-Push-Varlen
+                   Else
+                       Perform 1000-Push
+                   End-If
+
+                   If stack-stats-on And save-rc = rc-success
+                       Add 1 To stack-stat-pushes
+                   End-If
+               End-If
+           End-If
+           .
+
+       *>  Runs the same max-depth and duplicate-item checks as
+       *>  1005-Push-Item-Checked, then performs 1200-Push-Bottom
+       *>  instead of 1000-Push -- the PUSH-BOTTOM half of the deque
+       *>  operations, inserting at the opposite end of the buffer
+       *>  from stack-items-position.  Not supported for a varlen
+       *>  stack or a stack with disk overflow spill turned on; see
+       *>  1200-Push-Bottom.
+       1205-Push-Bottom-Item-Checked.
+           Move 'N' To dup-found-switch
+           If stack-max-depth > 0
+             And stack-curr-nb-items >= stack-max-depth
+               Move rc-max-depth-exceeded To save-rc
+           Else
+               If stack-dup-check-on
+                 And Not stack-varlen-on
+                   Perform 1020-Check-Duplicate
+               End-If
+               If dup-found
+                   Move rc-duplicate-item To save-rc
+               Else
+                   If stack-varlen-on
+                       Move rc-varlen-not-supported To save-rc
+                   Else
+                       If stack-overflow-on
+                           Move rc-deque-overflow-conflict To save-rc
+                       Else
+                           If stack-tagged-on
+                               Move rc-tagged-not-supported To save-rc
+                           Else
+                               Perform 1200-Push-Bottom
+
+                               If stack-stats-on
+                                 And save-rc = rc-success
+                                   Add 1 To stack-stat-pushes
+                               End-If
+                           End-If
+                       End-If
+                   End-If
+               End-If
+           End-If
+           .
+
+       *>  PUSH-BOTTOM: inserts stack-item at the bottom of the
+       *>  buffer (slot 1) instead of on top, shifting every item
+       *>  already resident up one slot to make room.  Reallocates
+       *>  first, the same way 1000-Push does, if the buffer is
+       *>  already full.  A failure leaves stack-items,
+       *>  stack-curr-nb-items and stack-items-position exactly as
+       *>  they were, same as a failed 1000-Push.
+       1200-Push-Bottom.
+           Move stack-items-position To push-saved-position
+           Move stack-curr-nb-items  To push-saved-nb-items
+
+           If Mod(stack-curr-nb-items, stack-items-capacity) = 0
+             If stack-curr-nb-items > 0
+                 Perform 1010-Reallocate
+             End-If
+           End-If
+
+           If save-rc = rc-success
+               Add 1 To stack-curr-nb-items
+                 On Size Error Move rc-stack-overflow2 To save-rc
+               End-Add
+           End-If
+
+           If save-rc = rc-success
+               If push-saved-nb-items = 0
+                   Move 1 To stack-items-position
+               Else
+                   Add stack-item-len To stack-items-position
+                     On Size Error Move rc-stack-overflow1 To save-rc
+                   End-Add
+               End-If
+           End-If
+
+           If save-rc = rc-success
+               If push-saved-nb-items > 0
+                   Perform 1210-Shift-Item-Up
+                     Varying bottom-shift-idx
+                     From push-saved-nb-items By -1
+                     Until bottom-shift-idx < 1
+               End-If
+
+               Move stack-item To stack-items(1:stack-item-len)
+
+               If stack-curr-nb-items > stack-high-water-mark
+                   Move stack-curr-nb-items To stack-high-water-mark
+               End-If
+
+               If stack-audit-on
+                   Move 'PSHB' To audit-func
+                   Perform 1030-Write-Audit-Record
+               End-If
+           Else
+               Move push-saved-position To stack-items-position
+               Move push-saved-nb-items To stack-curr-nb-items
+           End-If
+           .
+
+       *>  Body of the 1200-Push-Bottom shift loop; moves the item at
+       *>  slot bottom-shift-idx up to the slot just above it, in
+       *>  top-to-bottom order so an item is never overwritten before
+       *>  it has itself been moved.
+       1210-Shift-Item-Up.
+           Compute bottom-src-pos =
+             ((bottom-shift-idx - 1) * stack-item-len) + 1
+           Compute bottom-dest-pos =
+             (bottom-shift-idx * stack-item-len) + 1
+
+           Move stack-items(bottom-src-pos:stack-item-len)
+             To stack-items(bottom-dest-pos:stack-item-len)
+           .
+
        *>  The stack grows down.  Normally a stack is thought of
-       *>  as having items pushed down on to the top, its just 
+       *>  as having items pushed down on to the top, its just
        *>  easier to add them to the bottom and keep track of
        *>  where the most current item is.
        1000-Push.
+       *>  Saved so that any rc-stack-overflow* detected below can
+       *>  put the anchor block back exactly as it was before this
+       *>  call, instead of leaving it part way through an update a
+       *>  retrying caller would otherwise be working from.
+           Move stack-items-position To push-saved-position
+           Move stack-curr-nb-items  To push-saved-nb-items
+
            If Mod(stack-curr-nb-items, stack-items-capacity) = 0
              If stack-curr-nb-items > 0
-               Perform 1010-Reallocate
+               If stack-overflow-on
+                 And stack-items-capacity >= stack-overflow-ceiling
+                   Perform 1015-Spill-Bottom-Item
+               Else
+                   Perform 1010-Reallocate
+                   If save-rc = rc-success And stack-tagged-on
+                       Perform 1011-Reallocate-Tags
+                   End-If
+               End-If
              End-If
            End-If
-           
-           If stack-curr-nb-items = 0
-               Move 1 To stack-items-position
-           Else
-               Add stack-item-len To stack-items-position
-                 On Size Error Move rc-stack-overflow1 To save-rc
+
+           If save-rc = rc-success
+               If stack-curr-nb-items = 0
+                   Move 1 To stack-items-position
+               Else
+                   Add stack-item-len To stack-items-position
+                     On Size Error Move rc-stack-overflow1 To save-rc
+                   End-Add
+               End-If
+           End-If
+
+           If save-rc = rc-success
+               Add 1 To stack-curr-nb-items
+                 On Size Error Move rc-stack-overflow2 To save-rc
                End-Add
            End-If
-           
-           Add 1 To stack-curr-nb-items
-             On Size Error Move rc-stack-overflow2 To save-rc
-           End-Add
-           
-           Move stack-item 
-             To stack-items(stack-items-position:stack-item-len)
+
+           If save-rc = rc-success
+               If stack-curr-nb-items > stack-high-water-mark
+                   Move stack-curr-nb-items To stack-high-water-mark
+               End-If
+
+               Move stack-item
+                 To stack-items(stack-items-position:stack-item-len)
+
+               If stack-tagged-on
+                   Perform 1001-Write-Tag
+               End-If
+
+               If stack-audit-on
+                   Move 'PUSH' To audit-func
+                   Perform 1030-Write-Audit-Record
+               End-If
+
+               If stack-alert-on And Not stack-alert-fired
+                   Perform 1002-Check-Alert-Threshold
+               End-If
+           Else
+               Move push-saved-position To stack-items-position
+               Move push-saved-nb-items To stack-curr-nb-items
+           End-If
            .
-           
+
+       *>  Checks stack-curr-nb-items against stack-alert-threshold,
+       *>  per stack-alert-mode, and Performs 1003-Fire-Alert the
+       *>  first time this push has crossed it.
+       1002-Check-Alert-Threshold.
+           Evaluate True
+               When stack-alert-mode-abs
+                   If stack-curr-nb-items >= stack-alert-threshold
+                       Perform 1003-Fire-Alert
+                   End-If
+               When stack-alert-mode-pct
+                   Compute alert-threshold-count Rounded =
+                     (stack-items-capacity * stack-alert-threshold)
+                       / 100
+                   If stack-curr-nb-items >= alert-threshold-count
+                       Perform 1003-Fire-Alert
+                   End-If
+           End-Evaluate
+           .
+
+       *>  Issues a write-to-operator style alert that this stack has
+       *>  crossed its configured depth threshold, and latches
+       *>  stack-alert-fired-switch so this run does not page the
+       *>  operator again for the same stack.
+       1003-Fire-Alert.
+           Display 'STACKP ALERT - STACK DEPTH THRESHOLD REACHED -'
+             ' ITEMS=' stack-curr-nb-items
+             ' CAPACITY=' stack-items-capacity
+             Upon Console
+           Move 'Y' To stack-alert-fired-switch
+           .
+
+       *>  Stores item-tag alongside the item 1000-Push just wrote,
+       *>  at the slot stack-curr-nb-items now occupies in
+       *>  stack-tags.  Spaces if the caller left item-tag Omitted.
+       1001-Write-Tag.
+           Compute tag-position =
+             ((stack-curr-nb-items - 1) * item-tag-len) + 1
+
+           If item-tag Is Omitted
+               Move Spaces
+                 To stack-tags(tag-position:item-tag-len)
+           Else
+               Move item-tag
+                 To stack-tags(tag-position:item-tag-len)
+           End-If
+           .
+
        *>  The stack has filled the current buffer and is in need
        *>  of reallocation.
        1010-Reallocate.
        *>  Presence of the "On Size Error" phrase ensures that, in
        *>  the case of a size error, the contents of the target
-       *>  field remain unchanged.
+       *>  field remain unchanged.  Guarded by save-rc below so a
+       *>  failure here leaves the anchor block and buffer exactly
+       *>  as they were -- no partial growth for a caller to retry
+       *>  from.
            Compute new-stack-items-capacity =
              stack-items-capacity + stack-items-increment
              On Size Error Move rc-stack-overflow3 To save-rc
            End-Compute
-             
+
+           If save-rc = rc-success
        *>  Presence of the "On Size Error" phrase ensures that, in
        *>  the case of a size error, the contents of the target
        *>  field remain unchanged.
-           Compute new-stack-items-len = 
-             stack-item-len * new-stack-items-capacity
-             On Size Error Move rc-stack-overflow4 To save-rc
-           End-Compute
+               Compute new-stack-items-len =
+                 stack-item-len * new-stack-items-capacity
+                 On Size Error Move rc-stack-overflow4 To save-rc
+               End-Compute
+           End-If
+
+           If save-rc = rc-success
+               Allocate
+                 new-stack-items-len Characters
+                 Initialized
+                 Returning new-stack-items-ptr
+
+               Set Address Of new-stack-items To new-stack-items-ptr
+
+               *>  Copy the old stack to the new stack.
+               Move stack-items              To new-stack-items
+
+               *>  Update the anchor block.
+               Move new-stack-items-capacity To stack-items-capacity
+
+               *>  Free the old stack.
+               Free stack-items-ptr
+
+               *>  Update the anchor block.
+               Move new-stack-items-ptr      To stack-items-ptr
+               Move new-stack-items-len      To stack-items-len
+
+               *>  Yes, now stack-items and new-stack-items are in
+               *>  fact the same data area.  This doesn't cause
+               *>  problems and makes the logic in the calling
+               *>  paragraph easier.
+               Set Address Of stack-items To stack-items-ptr
+
+               If stack-stats-on
+                   Add 1 To stack-stat-reallocs
+               End-If
+           End-If
+           .
+
+       *>  Grows stack-tags in lockstep with the stack-items growth
+       *>  1010-Reallocate just made, using the capacity it already
+       *>  computed.  Mirrors 1010-Reallocate's Allocate/copy/Free/
+       *>  reassign sequence at item-tag-len's stride instead of
+       *>  stack-item-len's.
+       1011-Reallocate-Tags.
+           Compute new-stack-tags-len =
+             item-tag-len * stack-items-capacity
 
            Allocate
-             new-stack-items-len Characters
+             new-stack-tags-len Characters
              Initialized
-             Returning new-stack-items-ptr
+             Returning new-stack-tags-ptr
 
-           Set Address Of new-stack-items To new-stack-items-ptr
-           
-           *>  Copy the old stack to the new stack.
-           Move stack-items              To new-stack-items
+           Set Address Of new-stack-tags To new-stack-tags-ptr
 
-           *>  Update the anchor block.
-           Move new-stack-items-capacity To stack-items-capacity
+           Move stack-tags           To new-stack-tags
 
-           *>  Free the old stack.
-           Free stack-items-ptr
+           Free stack-tags-ptr
 
-           *>  Update the anchor block.
-           Move new-stack-items-ptr      To stack-items-ptr
-           Move new-stack-items-len      To stack-items-len
-           
-           *>  Yes, now stack-items and new-stack-items are in fact
-           *>  the same data area.  This doesn't cause problems and
-           *>  makes the logic in the calling paragraph easier.
-           Set Address Of stack-items To stack-items-ptr
+           Move new-stack-tags-ptr   To stack-tags-ptr
+           Move new-stack-tags-len   To stack-tags-len
+
+           Set Address Of stack-tags To stack-tags-ptr
            .
-           
+
+       *>  Writes the bottom-most item (slot 1) out to
+       *>  stack-overflow-ddname in place of growing the buffer, then
+       *>  closes up the gap it leaves by shifting every other
+       *>  resident item down one slot.  A write failure leaves
+       *>  stack-items, stack-curr-nb-items and stack-items-position
+       *>  untouched, same as a failed 1010-Reallocate would.
+       1015-Spill-Bottom-Item.
+           Move stack-items(1:stack-item-len)
+             To overflow-record(1:stack-item-len)
+           Move stack-item-len          To overflow-rec-len
+           Move stack-overflow-next-rrn To overflow-rrn
+
+           Open I-O overflow-file
+           If overflow-file-status Not = '00'
+               Move rc-overflow-write-error To save-rc
+           Else
+               Write overflow-record
+               If overflow-file-status Not = '00'
+                   Move rc-overflow-write-error To save-rc
+               End-If
+               Close overflow-file
+           End-If
+
+           If save-rc = rc-success
+               Perform 1016-Shift-Item-Down
+                 Varying overflow-shift-idx
+                 From 2 By 1
+                 Until overflow-shift-idx > stack-curr-nb-items
+
+               Subtract 1 From stack-curr-nb-items
+               Subtract stack-item-len From stack-items-position
+               Add 1 To stack-overflow-nb-items
+               Add 1 To stack-overflow-next-rrn
+           End-If
+           .
+
+       *>  Body of the 1015-Spill-Bottom-Item shift loop; moves the
+       *>  item at slot overflow-shift-idx down to the slot just
+       *>  below it, closing the gap left by the item already
+       *>  spilled to disk.
+       1016-Shift-Item-Down.
+           Compute overflow-src-pos =
+             ((overflow-shift-idx - 1) * stack-item-len) + 1
+           Compute overflow-dest-pos =
+             ((overflow-shift-idx - 2) * stack-item-len) + 1
+
+           Move stack-items(overflow-src-pos:stack-item-len)
+             To stack-items(overflow-dest-pos:stack-item-len)
+           .
+
+       *>  Varlen equivalent of 1000-Push.  Each item is stored as a
+       *>  4-byte binary length, the item's data, and a trailing
+       *>  4-byte binary length again, packed contiguously from
+       *>  byte 1 of the buffer.  The leading length lets PEEK/POP
+       *>  find the end of the top item; the trailing length lets
+       *>  POP find the start of the item below it, without either
+       *>  one needing to walk the stack from the bottom.
+       1100-Push-Varlen.
+           Move stack-items-position   To push-saved-position
+           Move stack-curr-nb-items    To push-saved-nb-items
+           Move stack-items-bytes-used To varlen-saved-bytes-used
+
+           If caller-item-len Is Omitted
+               Move rc-item-len-required To save-rc
+           Else
+               If caller-item-len = 0
+                 Or caller-item-len > stack-item-len
+                   Move rc-item-len-required To save-rc
+               End-If
+           End-If
+
+           If save-rc = rc-success
+               Compute varlen-item-total-bytes = caller-item-len + 8
+                 On Size Error Move rc-stack-overflow1 To save-rc
+               End-Compute
+           End-If
+
+           If save-rc = rc-success
+               If stack-items-bytes-used + varlen-item-total-bytes
+                     > stack-items-len
+                   Perform 1110-Reallocate-Varlen
+               End-If
+           End-If
+
+           If save-rc = rc-success
+               Compute varlen-item-start = stack-items-bytes-used + 1
+                 On Size Error Move rc-stack-overflow2 To save-rc
+               End-Compute
+           End-If
+
+           If save-rc = rc-success
+               Move caller-item-len To varlen-length-bin
+               Move varlen-length-chars
+                 To stack-items(varlen-item-start:4)
+
+               Compute varlen-data-start = varlen-item-start + 4
+
+               Move stack-item(1:caller-item-len)
+                 To stack-items(varlen-data-start:caller-item-len)
+
+               Compute varlen-suffix-start =
+                 varlen-data-start + caller-item-len
+
+               Move varlen-length-chars
+                 To stack-items(varlen-suffix-start:4)
+
+               Add varlen-item-total-bytes To stack-items-bytes-used
+               Move varlen-item-start      To stack-items-position
+               Add 1 To stack-curr-nb-items
+
+               If stack-curr-nb-items > stack-high-water-mark
+                   Move stack-curr-nb-items To stack-high-water-mark
+               End-If
+
+               If stack-audit-on
+                   Move 'PUSH' To audit-func
+                   Perform 1030-Write-Audit-Record
+               End-If
+           Else
+               Move push-saved-position   To stack-items-position
+               Move push-saved-nb-items   To stack-curr-nb-items
+               Move varlen-saved-bytes-used To stack-items-bytes-used
+           End-If
+           .
+
+       *>  Grows the buffer for a varlen stack by stack-items-
+       *>  increment times stack-item-len bytes -- the same two
+       *>  configuration fields a fixed-length stack's 1010-
+       *>  Reallocate grows by, just interpreted here as a raw byte
+       *>  count instead of an item count, since a varlen stack's
+       *>  items aren't all the same size.
+       1110-Reallocate-Varlen.
+           Compute new-stack-items-len =
+             stack-items-len + (stack-items-increment * stack-item-len)
+             On Size Error Move rc-stack-overflow3 To save-rc
+           End-Compute
+
+           If save-rc = rc-success
+               Allocate
+                 new-stack-items-len Characters
+                 Initialized
+                 Returning new-stack-items-ptr
+
+               Set Address Of new-stack-items To new-stack-items-ptr
+
+               If stack-items-bytes-used > 0
+                   Move stack-items(1:stack-items-bytes-used)
+                     To new-stack-items(1:stack-items-bytes-used)
+               End-If
+
+               Free stack-items-ptr
+
+               Move new-stack-items-ptr To stack-items-ptr
+               Move new-stack-items-len To stack-items-len
+
+               Set Address Of stack-items To stack-items-ptr
+
+               If stack-stats-on
+                   Add 1 To stack-stat-reallocs
+               End-If
+           End-If
+           .
+
+       *>  Scans the stack, top to bottom, for an item matching the
+       *>  value about to be pushed.  Sets dup-found-switch when one
+       *>  turns up.  Only called when the stack was initialized
+       *>  with duplicate checking turned on.
+       1020-Check-Duplicate.
+           Perform 1021-Check-Duplicate-Slot
+             Varying dup-check-idx
+             From 1 By 1
+             Until dup-check-idx > stack-curr-nb-items Or dup-found
+           .
+
+       *>  Body of the 1020-Check-Duplicate search loop.
+       1021-Check-Duplicate-Slot.
+           Compute dup-check-position =
+             stack-items-position
+               - ((dup-check-idx - 1) * stack-item-len)
+
+           If stack-items(dup-check-position:stack-item-len)
+                 = stack-item
+               Move 'Y' To dup-found-switch
+           End-If
+           .
+
        *>  Return the item "on top" of the stack.
        *>  It's a long way to go to execute a Move statement, but
        *>  That's really all a PEEK operation does.
        2000-Peek.
-           Move stack-items(stack-items-position:stack-item-len)
-             To stack-item
+           If stack-varlen-on
+               Perform 2100-Peek-Varlen
+           Else
+               Move stack-items(stack-items-position:stack-item-len)
+                 To stack-item
+
+               If stack-tagged-on
+                   Perform 2005-Peek-Tag
+               End-If
+           End-If
            .
-           
+
+       *>  Fetches the tag stored alongside the item 2000-Peek just
+       *>  read, into item-tag, if the caller asked for it.  Shared
+       *>  by PEEK and POP, since 3000-Pop performs 2000-Peek first.
+       2005-Peek-Tag.
+           Compute tag-position =
+             ((stack-curr-nb-items - 1) * item-tag-len) + 1
+
+           If item-tag Is Not Omitted
+               Move stack-tags(tag-position:item-tag-len)
+                 To item-tag
+           End-If
+           .
+
+       *>  Varlen equivalent of 2000-Peek.  Reads the 4-byte length
+       *>  prefix stored ahead of the top item to find out how many
+       *>  bytes of stack-item are actually valid, and reports that
+       *>  length back to the caller via caller-item-len, which is
+       *>  required (not merely optional) for a varlen stack so the
+       *>  caller has some way to know.
+       2100-Peek-Varlen.
+           If caller-item-len Is Omitted
+               Move rc-item-len-required To save-rc
+           Else
+               Move stack-items(stack-items-position:4)
+                 To varlen-length-chars
+               Move varlen-length-bin To caller-item-len
+
+               Compute varlen-data-start = stack-items-position + 4
+
+               Move stack-items(varlen-data-start:varlen-length-bin)
+                 To stack-item(1:varlen-length-bin)
+           End-If
+           .
+
+       *>  Returns the item at peek-depth (1 = top) without
+       *>  disturbing the stack.  Omitted or zero means the top,
+       *>  same as PEEK.  A depth deeper than the stack currently
+       *>  goes comes back as rc-stack-empty, same as PEEK/POP
+       *>  against an empty stack.
+       2010-Peek-N.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               If peek-depth Is Omitted
+                   Move 1 To peekn-work-depth
+               Else
+                   If peek-depth = 0
+                       Move 1 To peekn-work-depth
+                   Else
+                       Move peek-depth To peekn-work-depth
+                   End-If
+               End-If
+
+               If peekn-work-depth > stack-curr-nb-items
+                   Move rc-stack-empty To save-rc
+               Else
+                   Compute peekn-position =
+                     stack-items-position
+                       - ((peekn-work-depth - 1) * stack-item-len)
+
+                   Move stack-items(peekn-position:stack-item-len)
+                     To stack-item
+               End-If
+           End-If
+           .
+
        *>  Remove the item "on top" of the stack and return it in
        *>  the passed stack-item.
        3000-Pop.
            Perform 2000-Peek
 
-           *>  Removing the item from the stack means we erase its
-           *>  contents from the buffer...
-           Move Low-Values 
-             To stack-items(stack-items-position:stack-item-len)
+           If save-rc = rc-success
+               If stack-varlen-on
+                   Perform 3100-Pop-Varlen
+               Else
+                   *>  Removing the item from the stack means we
+                   *>  erase its contents from the buffer...
+                   Move Low-Values
+                     To stack-items(stack-items-position:
+                           stack-item-len)
+
+                   If stack-tagged-on
+                       Move Spaces
+                         To stack-tags(tag-position:item-tag-len)
+                   End-If
+
+                   *>  ...and decrement the current number of items
+                   *>  on the stack.
+                   Subtract 1 From stack-curr-nb-items
+
+                   *>  Set the buffer position of the current item
+                   *>  "on top" of the stack.
+                   If stack-curr-nb-items = 0
+                       Move 1 To stack-items-position
+                   Else
+                       Subtract stack-item-len From stack-items-position
+                   End-If
+
+                   If stack-overflow-on
+                     And stack-curr-nb-items = 0
+                     And stack-overflow-nb-items > 0
+                       Perform 3010-Reload-From-Overflow
+                   End-If
+               End-If
+
+               If stack-audit-on
+                   Move 'POP ' To audit-func
+                   Perform 1030-Write-Audit-Record
+               End-If
+
+               If stack-stats-on
+                   Add 1 To stack-stat-pops
+               End-If
+           End-If
+           .
+
+       *>  Once the in-memory buffer has drained down to nothing but
+       *>  at least one item is still spilled, reads the most
+       *>  recently spilled item back from stack-overflow-ddname (the
+       *>  record at stack-overflow-next-rrn - 1, keeping the
+       *>  overflow dataset itself behaving as a stack) and makes it
+       *>  the stack's one resident item again.  A read failure
+       *>  leaves the buffer and counters untouched; the caller's POP
+       *>  has already completed against the in-memory item, so the
+       *>  read-back failure is only reflected in Return-Code.
+       3010-Reload-From-Overflow.
+           Compute overflow-rrn = stack-overflow-next-rrn - 1
+
+           Open I-O overflow-file
+           If overflow-file-status Not = '00'
+               Move rc-overflow-read-error To save-rc
+           Else
+               Read overflow-file
+               If overflow-file-status Not = '00'
+                   Move rc-overflow-read-error To save-rc
+               Else
+                   Move overflow-record(1:stack-item-len)
+                     To stack-items(1:stack-item-len)
+
+                   Move 1 To stack-curr-nb-items
+                   Move 1 To stack-items-position
+                   Subtract 1 From stack-overflow-next-rrn
+                   Subtract 1 From stack-overflow-nb-items
+               End-If
+               Close overflow-file
+           End-If
+           .
+
+       *>  POP-BOTTOM: removes the item at the bottom of the buffer
+       *>  (slot 1) instead of the top, returns it in stack-item, and
+       *>  shifts every remaining item down one slot to close the
+       *>  gap.  Not supported for a varlen stack or a stack with
+       *>  disk overflow spill turned on, since slot 1 may not be
+       *>  this stack's true bottom once items are spilled to
+       *>  stack-overflow-ddname.
+       3200-Pop-Bottom.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               If stack-overflow-on
+                   Move rc-deque-overflow-conflict To save-rc
+               Else
+                 If stack-tagged-on
+                     Move rc-tagged-not-supported To save-rc
+                 Else
+                   Move stack-items(1:stack-item-len) To stack-item
+
+                   If stack-curr-nb-items > 1
+                       Perform 1220-Shift-Item-Down
+                         Varying bottom-shift-idx
+                         From 2 By 1
+                         Until bottom-shift-idx > stack-curr-nb-items
+                   End-If
+
+                   Subtract 1 From stack-curr-nb-items
+
+                   If stack-curr-nb-items = 0
+                       Move 1 To stack-items-position
+                   Else
+                       Subtract stack-item-len From stack-items-position
+                   End-If
+
+                   If stack-audit-on
+                       Move 'POPB' To audit-func
+                       Perform 1030-Write-Audit-Record
+                   End-If
+
+                   If stack-stats-on
+                       Add 1 To stack-stat-pops
+                   End-If
+                 End-If
+               End-If
+           End-If
+           .
+
+       *>  Body of the 3200-Pop-Bottom shift loop; moves the item at
+       *>  slot bottom-shift-idx down to the slot just below it,
+       *>  closing the gap left by the item removed from slot 1.
+       1220-Shift-Item-Down.
+           Compute bottom-src-pos =
+             ((bottom-shift-idx - 1) * stack-item-len) + 1
+           Compute bottom-dest-pos =
+             ((bottom-shift-idx - 2) * stack-item-len) + 1
+
+           Move stack-items(bottom-src-pos:stack-item-len)
+             To stack-items(bottom-dest-pos:stack-item-len)
+           .
+
+       *>  Varlen equivalent of the removal half of 3000-Pop.  The
+       *>  item at stack-items-position has already been copied out
+       *>  by 2100-Peek-Varlen; this erases its prefix, data and
+       *>  suffix from the buffer and repositions stack-items-
+       *>  position at the new top.  Because every varlen item
+       *>  carries its length both ahead of and behind its data,
+       *>  the new top's start can be computed by reading the
+       *>  4-byte suffix that sits just behind it, without having
+       *>  to walk the stack from the bottom.
+       3100-Pop-Varlen.
+           Compute varlen-item-total-bytes = varlen-length-bin + 8
+
+           Move Low-Values
+             To stack-items(stack-items-position:
+                   varlen-item-total-bytes)
 
-           *>  ...and decrement the current number of items on the
-           *>  stack.
            Subtract 1 From stack-curr-nb-items
+           Subtract varlen-item-total-bytes From stack-items-bytes-used
 
-           *>  Set the buffer position of the current item "on top"
-           *>  of the stack.
            If stack-curr-nb-items = 0
                Move 1 To stack-items-position
            Else
-               Subtract stack-item-len From stack-items-position
+               Subtract 4 From stack-items-position
+                 Giving varlen-prev-suffix-start
+
+               Move stack-items(varlen-prev-suffix-start:4)
+                 To varlen-length-chars
+               Move varlen-length-bin To varlen-prev-length
+
+               Compute stack-items-position =
+                 varlen-prev-suffix-start - 4 - varlen-prev-length
            End-If
            .
-           
+
+       *>  Appends one record to the audit dataset describing the
+       *>  push or pop that was just completed.  Opened and closed
+       *>  again on every call; audit volume is low enough relative
+       *>  to a batch step's elapsed time that the simplicity is
+       *>  worth the extra opens.  STACKAUD may not exist yet the
+       *>  first time a given run unit writes to it, so Extend is
+       *>  tried first and Output is used to create it on status 35.
+       1030-Write-Audit-Record.
+           Move Current-Date        To audit-timestamp
+           Move stack-curr-nb-items To audit-nb-items
+
+           If calling-program Is Omitted
+               Move Spaces To audit-program
+           Else
+               Move calling-program To audit-program
+           End-If
+
+           Open Extend audit-file
+           If audit-file-status = '35'
+               Open Output audit-file
+           End-If
+
+       *>  caller-item-len is mandatory for a varlen push/pop/peek,
+       *>  so by this point it reliably holds this item's actual
+       *>  length -- unlike varlen-length-bin, which 3100-Pop-Varlen
+       *>  may already have overwritten with the length of the item
+       *>  now on top.
+           If stack-varlen-on
+               Move caller-item-len To audit-item-len
+           Else
+               Move stack-item-len To audit-item-len
+           End-If
+
+           Move Length(audit-header) To audit-rec-len
+           Move audit-header To audit-record(1:audit-rec-len)
+
+           Move stack-item
+             To audit-record(audit-rec-len + 1:audit-item-len)
+
+           Compute audit-rec-len = audit-rec-len + audit-item-len
+
+           Write audit-record
+
+           Close audit-file
+           .
+
+       *>  Write every item currently on the stack to SYSOUT, from
+       *>  the top (depth 1) down to the bottom, without removing
+       *>  anything.  Intended for problem determination, not for
+       *>  retrieving data a program will go on to process.
+       4000-Dump.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               Display myname ' DUMP stack-curr-nb-items = '
+                 stack-curr-nb-items
+
+               Perform 4010-Dump-Item
+                 Varying dump-depth
+                 From 1 By 1
+                 Until dump-depth > stack-curr-nb-items
+           End-If
+           .
+
+       *>  Body of the 4000-Dump loop; displays the single item at
+       *>  depth dump-depth.
+       4010-Dump-Item.
+           Compute dump-position =
+             stack-items-position
+               - ((dump-depth - 1) * stack-item-len)
+
+           Move stack-items(dump-position:stack-item-len)
+             To stack-item
+
+           Display myname ' DUMP depth = ' dump-depth
+             ' item = ' stack-item
+           .
+
+       *>  Return the next item down from list-depth without
+       *>  disturbing the stack, and advance list-depth to the
+       *>  depth of the item returned, so a caller can walk the
+       *>  whole stack top-to-bottom by looping with list-depth
+       *>  starting at (or defaulted to) zero.  Once the bottom of
+       *>  the stack has been passed, rc-stack-empty is returned and
+       *>  list-depth is left unchanged.
+       5000-List.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               If list-depth Is Omitted
+                   Move 0 To list-next-depth
+               Else
+                   Move list-depth To list-next-depth
+               End-If
+
+               Add 1 To list-next-depth
+
+               If list-next-depth > stack-curr-nb-items
+                   Move rc-stack-empty To save-rc
+               Else
+                   Compute list-position =
+                     stack-items-position
+                       - ((list-next-depth - 1) * stack-item-len)
+
+                   Move stack-items(list-position:stack-item-len)
+                     To stack-item
+
+                   If stack-tagged-on And list-item-tag Is Not Omitted
+                       Compute tag-position =
+                         ((stack-curr-nb-items - list-next-depth)
+                           * item-tag-len) + 1
+
+                       Move stack-tags(tag-position:item-tag-len)
+                         To list-item-tag
+                   End-If
+
+                   If list-depth Is Not Omitted
+                       Move list-next-depth To list-depth
+                   End-If
+               End-If
+           End-If
+           .
+
+       *>  Reallocates the buffer down to the smallest multiple of
+       *>  stack-items-increment that still holds every item
+       *>  currently on the stack, freeing the oversized block this
+       *>  stack grew into during some earlier peak.  A no-op if the
+       *>  buffer is already that size or smaller.
+       6000-Compact.
+           If stack-curr-nb-items = 0
+               Move stack-items-increment To new-stack-items-capacity
+           Else
+               Compute compact-units =
+                 (stack-curr-nb-items + stack-items-increment - 1)
+                   / stack-items-increment
+
+               Compute new-stack-items-capacity =
+                 compact-units * stack-items-increment
+           End-If
+
+           If new-stack-items-capacity < stack-items-capacity
+               Compute new-stack-items-len =
+                 stack-item-len * new-stack-items-capacity
+
+               Allocate
+                 new-stack-items-len Characters
+                 Initialized
+                 Returning new-stack-items-ptr
+
+               Set Address Of new-stack-items To new-stack-items-ptr
+
+               Compute compact-live-bytes =
+                 stack-item-len * stack-curr-nb-items
+
+               If compact-live-bytes > 0
+                   Move stack-items(1:compact-live-bytes)
+                     To new-stack-items(1:compact-live-bytes)
+               End-If
+
+               Free stack-items-ptr
+
+               Move new-stack-items-ptr      To stack-items-ptr
+               Move new-stack-items-len      To stack-items-len
+               Move new-stack-items-capacity To stack-items-capacity
+
+               Set Address Of stack-items To stack-items-ptr
+
+               If stack-tagged-on
+                   Perform 6010-Compact-Tags
+               End-If
+           End-If
+           .
+
+       *>  Shrinks stack-tags to the same new-stack-items-capacity
+       *>  6000-Compact just settled on, keeping the tags buffer's
+       *>  capacity in lockstep with stack-items'.
+       6010-Compact-Tags.
+           Compute new-stack-tags-len =
+             item-tag-len * new-stack-items-capacity
+
+           Allocate
+             new-stack-tags-len Characters
+             Initialized
+             Returning new-stack-tags-ptr
+
+           Set Address Of new-stack-tags To new-stack-tags-ptr
+
+           Compute compact-live-bytes =
+             item-tag-len * stack-curr-nb-items
+
+           If compact-live-bytes > 0
+               Move stack-tags(1:compact-live-bytes)
+                 To new-stack-tags(1:compact-live-bytes)
+           End-If
+
+           Free stack-tags-ptr
+
+           Move new-stack-tags-ptr To stack-tags-ptr
+           Move new-stack-tags-len To stack-tags-len
+
+           Set Address Of stack-tags To stack-tags-ptr
+           .
+
+       *>  Pushes the first bulk-count items out of bulk-items, in
+       *>  order, exactly as a series of bulk-count single PUSH
+       *>  calls would have.  Stops at the first one rejected by
+       *>  1005-Push-Item-Checked (max-depth or duplicate) and
+       *>  reports back, via bulk-count, how many were actually
+       *>  pushed; save-rc carries the rejection's return code.
+       1060-Bulk-Push.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               Compute bulk-items-len = stack-item-len * bulk-count
+
+               Move 0 To bulk-pushed-count
+
+               Perform 1061-Bulk-Push-One
+                 Varying bulk-idx
+                 From 1 By 1
+                 Until bulk-idx > bulk-count Or save-rc Not = rc-success
+
+               Move bulk-pushed-count To bulk-count
+           End-If
+           .
+
+       *>  Body of the 1060-Bulk-Push loop; pushes the one item at
+       *>  slot bulk-idx of bulk-items.
+       1061-Bulk-Push-One.
+           Compute bulk-position =
+             ((bulk-idx - 1) * stack-item-len) + 1
+
+           Move bulk-items(bulk-position:stack-item-len)
+             To stack-item
+
+           Perform 1005-Push-Item-Checked
+
+           If save-rc = rc-success
+               Add 1 To bulk-pushed-count
+           End-If
+           .
+
+       *>  Pops up to bulk-count items off the stack, top first,
+       *>  into bulk-items, exactly as a series of single POP calls
+       *>  would have.  Stops early if the stack runs dry; bulk-
+       *>  count is updated to the number actually popped.  Only
+       *>  rc-stack-empty if the stack was already empty when
+       *>  called, same as a single POP.
+       1070-Bulk-Pop.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               Compute bulk-items-len = stack-item-len * bulk-count
+
+               If stack-curr-nb-items = 0
+                   Move rc-stack-empty To save-rc
+                   Move 0 To bulk-count
+               Else
+                   Move 0 To bulk-popped-count
+
+                   Perform 1071-Bulk-Pop-One
+                     Varying bulk-idx
+                     From 1 By 1
+                     Until bulk-idx > bulk-count
+                       Or stack-curr-nb-items = 0
+
+                   Move bulk-popped-count To bulk-count
+               End-If
+           End-If
+           .
+
+       *>  Body of the 1070-Bulk-Pop loop; pops one item into slot
+       *>  bulk-idx of bulk-items.
+       1071-Bulk-Pop-One.
+           Perform 3000-Pop
+
+           Compute bulk-position =
+             ((bulk-idx - 1) * stack-item-len) + 1
+
+           Move stack-item
+             To bulk-items(bulk-position:stack-item-len)
+
+           Add 1 To bulk-popped-count
+           .
+
+       *>  TTAB: bulk-copies the stack's contents, top to bottom,
+       *>  into the caller's bulk-items, without popping anything --
+       *>  the non-destructive equivalent of BPOP, for a caller that
+       *>  wants to hand a whole stack's worth of data to table-based
+       *>  processing and keep the stack as it was.  bulk-count on
+       *>  entry is the capacity of the caller's bulk-items (how many
+       *>  slots it has room for); on return it is the number of
+       *>  items actually copied, clamped to stack-curr-nb-items the
+       *>  same way BPOP's bulk-count is clamped when the stack runs
+       *>  out first.
+       1080-Table-Dump.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               Compute bulk-items-len = stack-item-len * bulk-count
+
+               If stack-curr-nb-items < bulk-count
+                   Move stack-curr-nb-items To bulk-count
+               End-If
+
+               Perform 1081-Table-Dump-One
+                 Varying bulk-idx
+                 From 1 By 1
+                 Until bulk-idx > bulk-count
+           End-If
+           .
+
+       *>  Body of the 1080-Table-Dump loop; copies the item at depth
+       *>  bulk-idx (1 = top) into slot bulk-idx of bulk-items.
+       1081-Table-Dump-One.
+           Compute bulk-position =
+             ((bulk-idx - 1) * stack-item-len) + 1
+
+           Compute table-dump-position =
+             stack-items-position - ((bulk-idx - 1) * stack-item-len)
+
+           Move stack-items(table-dump-position:stack-item-len)
+             To bulk-items(bulk-position:stack-item-len)
+           .
+
+       *>  FTAB: the reverse of TTAB -- clears whatever is currently
+       *>  on the stack and replaces it with exactly the bulk-count
+       *>  items in the caller's bulk-items, pushed in order (slot 1
+       *>  ends up at the bottom, slot bulk-count ends up on top),
+       *>  the same push order BPSH already uses.  Lets a caller hand
+       *>  a table's contents over to stack-based processing in one
+       *>  call instead of writing its own BPSH-equivalent loop.
+       *>  Subject to the same max-depth/duplicate-item guards as any
+       *>  other push; bulk-count comes back the number actually
+       *>  pushed, same as BPSH, if one of those guards stops it
+       *>  early.
+       1090-Table-Load.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               Perform 9000-Clear
+               Perform 1060-Bulk-Push
+           End-If
+           .
+
+       *>  Scans the stack, top to bottom, for an item matching the
+       *>  value in stack-item, without disturbing anything.  Sets
+       *>  found-depth (when the caller wants it) to the depth the
+       *>  match was found at; rc-item-not-found if it never turns
+       *>  up.
+       7000-Find.
+           If stack-varlen-on
+               Move rc-varlen-not-supported To save-rc
+           Else
+               Move 'N' To find-found-switch
+               Move 0   To find-found-depth
+
+               Perform 7010-Find-Slot
+                 Varying find-idx
+                 From 1 By 1
+                 Until find-idx > stack-curr-nb-items Or find-found
+
+               If find-found
+                   Move rc-success To save-rc
+                   If found-depth Is Not Omitted
+                       Move find-found-depth To found-depth
+                   End-If
+               Else
+                   Move rc-item-not-found To save-rc
+               End-If
+           End-If
+           .
+
+       *>  Body of the 7000-Find search loop.  Records find-idx in
+       *>  find-found-depth at the moment of the match, since by
+       *>  the time the Perform Varying's Until test stops the
+       *>  loop, find-idx has already moved past it.
+       7010-Find-Slot.
+           Compute find-position =
+             stack-items-position
+               - ((find-idx - 1) * stack-item-len)
+
+           If stack-items(find-position:stack-item-len)
+                 = stack-item
+               Move 'Y'      To find-found-switch
+               Move find-idx To find-found-depth
+           End-If
+           .
+
+       *>  Records the stack's current position in the caller's
+       *>  mark-token, for a later RBAK to pop back to.
+       8000-Mark.
+           If mark-token Is Omitted
+               Move rc-bad-mark-token To save-rc
+           Else
+               Move stack-items-position To mark-items-position
+               Move stack-curr-nb-items  To mark-nb-items
+               Move rc-success           To save-rc
+           End-If
+           .
+
+       *>  Pops everything pushed since the caller's mark-token was
+       *>  taken, in one call, by repeating 3000-Pop until the
+       *>  stack is back down to the depth MARK recorded.  Rejects
+       *>  a token that was never set, or one whose recorded depth
+       *>  is deeper than the stack currently is (it could not have
+       *>  come from this stack's own history).
+       8010-Rollback.
+           If mark-token Is Omitted
+               Move rc-bad-mark-token To save-rc
+           Else
+               If mark-nb-items > stack-curr-nb-items
+                   Move rc-bad-mark-token To save-rc
+               Else
+                   Perform 3000-Pop
+                     Until stack-curr-nb-items = mark-nb-items
+                   Move rc-success To save-rc
+               End-If
+           End-If
+           .
+
+       *>  Empties the stack in one call: resets stack-curr-nb-items
+       *>  to 0 and stack-items-position to 1 (and, for a varlen
+       *>  stack, stack-items-bytes-used to 0), without popping each
+       *>  item off one at a time.  If release-capacity is passed as
+       *>  'Y', also hands the now-empty buffer to 6000-Compact so it
+       *>  shrinks back to stack-items-increment the same way a CMPT
+       *>  against an empty stack already would -- safe to share
+       *>  verbatim for a varlen stack too, since with
+       *>  stack-curr-nb-items at 0 there are no live bytes for
+       *>  6000-Compact to copy forward either way.
+       9000-Clear.
+           Move 0 To stack-curr-nb-items
+           Move 1 To stack-items-position
+
+           If stack-varlen-on
+               Move 0 To stack-items-bytes-used
+           End-If
+
+           If release-capacity Is Not Omitted
+             And release-capacity = 'Y'
+               Perform 6000-Compact
+           End-If
+
+           Move rc-success To save-rc
+           .
+
+       *>  Tallies save-rc, the non-success return code this call is
+       *>  about to hand back, in the anchor block's error table for
+       *>  a later STACKR report.  A code already on file gets its
+       *>  count bumped; a new one takes the next free slot if one
+       *>  is left.  Never changes save-rc itself.
+       9100-Record-Error.
+           Move 0   To error-match-idx
+           Move 'N' To error-found-switch
+
+           Perform 9110-Check-Error-Slot
+             Varying error-idx
+             From 1 By 1
+             Until error-idx > stack-stat-nb-errors Or error-found
+
+           If error-found
+               Add 1 To stack-stat-error-count(error-match-idx)
+           Else
+               If stack-stat-nb-errors < 16
+                   Add 1 To stack-stat-nb-errors
+                   Move save-rc To
+                     stack-stat-error-rc(stack-stat-nb-errors)
+                   Move 1 To
+                     stack-stat-error-count(stack-stat-nb-errors)
+               End-If
+           End-If
+           .
+
+       *>  Body of the 9100-Record-Error search loop.
+       9110-Check-Error-Slot.
+           If stack-stat-error-rc(error-idx) = save-rc
+               Move error-idx To error-match-idx
+               Move 'Y'       To error-found-switch
+           End-If
+           .
+
+
+       *>  Fills in bad-func-diag, when the caller gave one, with
+       *>  what func actually came in and the full list of functions
+       *>  this call accepts.  Left alone when bad-func-diag was
+       *>  Omitted.  Kept within bad-func-diag's PIC X(120) as new
+       *>  func codes are added; drop here, not grow the Linkage
+       *>  item, since some caller out there may only have allocated
+       *>  120 bytes for it.
+       9200-Build-Bad-Func-Diag.
+           If bad-func-diag Is Not Omitted
+               Move Spaces To bad-func-diag
+               String
+                 'bad func='         Delimited By Size
+                 func                Delimited By Size
+                 ' ok: PUSH PEEK POP DUMP LIST CMPT BPSH BPOP PEKN'
+                   Delimited By Size
+                 ' FIND MARK RBAK CLR PSHB POPB CHK TTAB FTAB'
+                   Delimited By Size
+                 ' TBEG TCOM TABT' Delimited By Size
+                 Into bad-func-diag
+               End-String
+           End-If
+           .
+
+       *>  CHECK: validates the anchor block's own invariants without
+       *>  touching the stack's contents -- stack-curr-nb-items not
+       *>  greater than stack-items-capacity (or, for a varlen stack,
+       *>  stack-items-bytes-used not greater than stack-items-len),
+       *>  stack-items-position consistent with stack-curr-nb-items
+       *>  and stack-item-len, and stack-items-ptr not NULL.
+       *>  Return-Code comes back rc-success when nothing is wrong,
+       *>  or one of the rc-check-* codes naming the first
+       *>  inconsistency found.  Lets a caller who suspects some other
+       *>  part of the job step has overlaid this anchor block ask
+       *>  "is this stack still internally consistent" defensively
+       *>  before the next push or pop, instead of finding out via an
+       *>  abend.
+       9300-Check-Integrity.
+           If stack-items-ptr = NULL
+               Move rc-check-null-ptr To save-rc
+           Else
+             If stack-tagged-on And stack-tags-ptr = NULL
+               Move rc-check-null-ptr To save-rc
+             Else
+               If stack-varlen-on
+                   If stack-items-bytes-used > stack-items-len
+                       Move rc-check-capacity-exceeded To save-rc
+                   End-If
+               Else
+                   If stack-curr-nb-items > stack-items-capacity
+                       Move rc-check-capacity-exceeded To save-rc
+                   Else
+                       If stack-curr-nb-items = 0
+                           Move 1 To check-expected-position
+                       Else
+                           Compute check-expected-position =
+                             ((stack-curr-nb-items - 1)
+                               * stack-item-len) + 1
+                       End-If
+
+                       If stack-items-position
+                             Not = check-expected-position
+                           Move rc-check-position-inconsistent
+                             To save-rc
+                       End-If
+                   End-If
+               End-If
+             End-If
+           End-If
+           .
+
+       *>  Opens a transaction group against this stack: takes a
+       *>  private copy of the buffer, the scalar fields a push or
+       *>  pop can change, and the stack-stats-switch usage counters,
+       *>  so a later 9420-Abort-Transaction can put the stack back
+       *>  as it was now, no matter how many pushes and pops happen
+       *>  in between or whether any of them triggers a reallocation.
+       *>  Audit records written along the way by 1030-Write-Audit-
+       *>  Record are not rolled back -- STACKAUD is a log of what
+       *>  was actually attempted against the stack, not of what the
+       *>  transaction group ultimately kept, the same way a DBMS
+       *>  transaction log still shows work a later ROLLBACK undoes.
+       *>  Groups do not nest -- a second TBEG before the first group
+       *>  ends is rejected.
+       9400-Begin-Transaction.
+           If stack-txn-active
+               Move rc-txn-already-active To save-rc
+           Else
+             If stack-overflow-on
+               Move rc-txn-overflow-not-supported To save-rc
+             Else
+               Move stack-items-len To new-stack-items-len
+               Allocate
+                 new-stack-items-len Characters
+                 Initialized
+                 Returning new-stack-items-ptr
+
+               Set Address Of new-stack-items To new-stack-items-ptr
+               Move stack-items To new-stack-items
+
+               Move new-stack-items-ptr     To stack-txn-items-ptr
+               Move new-stack-items-len     To stack-txn-items-len
+               Move stack-curr-nb-items     To stack-txn-curr-nb-items
+               Move stack-items-position    To stack-txn-items-position
+               Move stack-items-capacity    To stack-txn-items-capacity
+               Move stack-high-water-mark
+                 To stack-txn-high-water-mark
+               Move stack-items-bytes-used
+                 To stack-txn-items-bytes-used
+
+               Move stack-stat-pushes    To stack-txn-stat-pushes
+               Move stack-stat-pops      To stack-txn-stat-pops
+               Move stack-stat-peeks     To stack-txn-stat-peeks
+               Move stack-stat-reallocs  To stack-txn-stat-reallocs
+               Move stack-stat-nb-errors To stack-txn-stat-nb-errors
+
+               Perform 9401-Snapshot-Error-Slot
+                 Varying txn-error-idx
+                 From 1 By 1
+                 Until txn-error-idx > 16
+
+               If stack-tagged-on
+                   Move stack-tags-len To new-stack-tags-len
+                   Allocate
+                     new-stack-tags-len Characters
+                     Initialized
+                     Returning new-stack-tags-ptr
+
+                   Set Address Of new-stack-tags
+                     To new-stack-tags-ptr
+                   Move stack-tags To new-stack-tags
+
+                   Move new-stack-tags-ptr To stack-txn-tags-ptr
+                   Move new-stack-tags-len To stack-txn-tags-len
+               Else
+                   Set stack-txn-tags-ptr To NULL
+                   Move 0 To stack-txn-tags-len
+               End-If
+
+               Move 'Y' To stack-txn-switch
+               Move rc-success To save-rc
+             End-If
+           End-If
+           .
+
+       *>  Closes a transaction group begun by TBEG, keeping every
+       *>  push and pop made during it.  The snapshot TBEG took is no
+       *>  longer needed once the group commits, so it is freed here
+       *>  rather than carried for the rest of the stack's life.
+       9410-Commit-Transaction.
+           If Not stack-txn-active
+               Move rc-txn-not-active To save-rc
+           Else
+               Free stack-txn-items-ptr
+               Set stack-txn-items-ptr To NULL
+               Move 0 To stack-txn-items-len
+
+               If stack-tagged-on
+                   Free stack-txn-tags-ptr
+               End-If
+               Set stack-txn-tags-ptr To NULL
+               Move 0 To stack-txn-tags-len
+
+               Move 'N' To stack-txn-switch
+               Move rc-success To save-rc
+           End-If
+           .
+
+       *>  Closes a transaction group begun by TBEG, discarding every
+       *>  push and pop made during it: frees whatever buffer is live
+       *>  now (it may have been reallocated one or more times since
+       *>  TBEG) and adopts TBEG's snapshot buffer as the stack's
+       *>  buffer again, restoring the scalar fields alongside it, so
+       *>  the stack is indistinguishable from one that never saw any
+       *>  of the group's calls at all.
+       9420-Abort-Transaction.
+           If Not stack-txn-active
+               Move rc-txn-not-active To save-rc
+           Else
+               Free stack-items-ptr
+               Move stack-txn-items-ptr      To stack-items-ptr
+               Move stack-txn-items-len      To stack-items-len
+               Move stack-txn-curr-nb-items  To stack-curr-nb-items
+               Move stack-txn-items-position
+                 To stack-items-position
+               Move stack-txn-items-capacity
+                 To stack-items-capacity
+               Move stack-txn-high-water-mark
+                 To stack-high-water-mark
+               Move stack-txn-items-bytes-used
+                 To stack-items-bytes-used
+               Set Address Of stack-items To stack-items-ptr
+
+               If stack-tagged-on
+                   Free stack-tags-ptr
+                   Move stack-txn-tags-ptr To stack-tags-ptr
+                   Move stack-txn-tags-len To stack-tags-len
+                   Set Address Of stack-tags To stack-tags-ptr
+               End-If
+
+               Move stack-txn-stat-pushes    To stack-stat-pushes
+               Move stack-txn-stat-pops      To stack-stat-pops
+               Move stack-txn-stat-peeks     To stack-stat-peeks
+               Move stack-txn-stat-reallocs  To stack-stat-reallocs
+               Move stack-txn-stat-nb-errors To stack-stat-nb-errors
+
+               Perform 9421-Restore-Error-Slot
+                 Varying txn-error-idx
+                 From 1 By 1
+                 Until txn-error-idx > 16
+
+               Set stack-txn-items-ptr To NULL
+               Move 0 To stack-txn-items-len
+               Set stack-txn-tags-ptr To NULL
+               Move 0 To stack-txn-tags-len
+               Move 'N' To stack-txn-switch
+               Move rc-success To save-rc
+           End-If
+           .
+
+       *>  Copies one slot of stack-stat-error to the matching slot
+       *>  of stack-txn-stat-error; Move won't copy a whole Occurs
+       *>  table element-for-element without an explicit subscript
+       *>  on both sides.
+       9401-Snapshot-Error-Slot.
+           Move stack-stat-error-rc(txn-error-idx)
+             To stack-txn-stat-error-rc(txn-error-idx)
+           Move stack-stat-error-count(txn-error-idx)
+             To stack-txn-stat-error-count(txn-error-idx)
+           .
+
+       *>  Copies one slot of stack-txn-stat-error back to the
+       *>  matching slot of stack-stat-error; mirrors 9401-Snapshot-
+       *>  Error-Slot for the same reason.
+       9421-Restore-Error-Slot.
+           Move stack-txn-stat-error-rc(txn-error-idx)
+             To stack-stat-error-rc(txn-error-idx)
+           Move stack-txn-stat-error-count(txn-error-idx)
+             To stack-stat-error-count(txn-error-idx)
+           .
