@@ -0,0 +1,77 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Writes the call-volume and error-code statistics STACKP has
+       *> been accumulating for a stack, when it was initialized with
+       *> stats-mode on, to SYSOUT -- a capacity-dashboard feed for
+       *> the batch shop, or just something to glance at before a
+       *> STACKT frees the anchor block.  The stack itself, and its
+       *> statistics, are left exactly as they were; call this as
+       *> many times in a job step as you like.
+       *>
+       Program-ID. STACKR.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKR'.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           05  rc-stats-not-kept        PIC S9(004) Binary Value +4.
+
+       01  work-areas.
+           05  report-idx               PIC 9(004) Binary Value 0.
+
+       Linkage Section.
+       *>  Input.  Pointer to the anchor block for the stack.
+       01  ab-ptr                       Pointer.
+
+       Copy 'STACKAB.cpy'.
+
+       Procedure Division Using
+             ab-ptr
+           .
+
+           Set Address Of ab To ab-ptr
+
+           Display myname ' usage report for stack at ' ab-ptr
+
+           If Not stack-stats-on
+               Display myname ' stats-mode was not turned on for'
+                 ' this stack at STACKI time -- nothing to report'
+               Move rc-stats-not-kept To Return-Code
+           Else
+               Display myname ' pushes       = ' stack-stat-pushes
+               Display myname ' pops         = ' stack-stat-pops
+               Display myname ' peeks        = ' stack-stat-peeks
+               Display myname ' reallocations= ' stack-stat-reallocs
+               Display myname ' curr-nb-items= ' stack-curr-nb-items
+               Display myname ' high-water   = '
+                 stack-high-water-mark
+
+               If stack-stat-nb-errors = 0
+                   Display myname ' no non-success return codes'
+                     ' were returned'
+               Else
+                   Perform 1000-Report-Error
+                     Varying report-idx
+                     From 1 By 1
+                     Until report-idx > stack-stat-nb-errors
+               End-If
+
+               Move rc-success To Return-Code
+           End-If
+
+           Goback.
+
+       *>  Displays one line of the error breakdown, for the return
+       *>  code recorded at slot report-idx of the anchor block's
+       *>  error table.
+       1000-Report-Error.
+           Display myname ' rc= ' stack-stat-error-rc(report-idx)
+             ' count= ' stack-stat-error-count(report-idx)
+           .
