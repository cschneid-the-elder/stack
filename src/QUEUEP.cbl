@@ -0,0 +1,189 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Implementation of QUEUE functionality for fixed length
+       *> items.
+       *>
+       *> See testing/src files for sample usage.
+       *>
+       *> Note that if the queue is empty both PEEK and DEQUEUE
+       *> functions leave the contents of the output queue-item
+       *> unchanged.
+       *>
+       Program-ID. QUEUEP.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           *>  Eyecatcher.
+           05  myname                   PIC X(008) Value 'QUEUEP'.
+           *>  The queue's buffer grows in increments of
+           *>  queue-item-len * queue-items-increment.  The number
+           *>  10 is arbitrary, matching STACKP's own increment.
+           05  queue-items-increment    PIC 9(009)  Binary Value 10.
+           *>  Return code indicating success.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           *>  Return code indicating the queue is empty.
+           05  rc-queue-empty           PIC S9(004) Binary Value +4.
+           *>  Return code indicating an unknown function was
+           *>  requested.
+           05  rc-bad-func              PIC S9(004) Binary Value +8.
+
+       Local-Storage Section.
+       01  work-areas.
+           05  new-queue-items-ptr      Pointer            Value NULL.
+           05  new-queue-items-len      PIC 9(009) Binary  Value 0.
+           05  new-queue-items-capacity PIC 9(009) Binary  Value 0.
+           05  save-rc                  PIC S9(004) Binary Value +0.
+           05  live-bytes               PIC 9(009) Binary  Value 0.
+
+       Linkage Section.
+       *>  Input.  Pointer to the anchor block for the queue.
+       01  ab-ptr                       Pointer.
+
+       *>  Input.  Function to be performed.
+       01  func                         PIC X(004).
+           88  func-enqueue                        Value 'ENQU'.
+           88  func-dequeue                        Value 'DEQU'.
+           88  func-peek                            Value 'PEEK'.
+
+       *>  Input or Output.  For the ENQUEUE function this is the
+       *>  item to be placed on the queue.  In this case the
+       *>  contents remain unchanged.  For the DEQUEUE and PEEK
+       *>  functions the contents of this item will be replaced
+       *>  with the oldest item on the queue.
+       01  queue-item.
+           05  Occurs 1 To Unbounded
+               Depending queue-item-len
+               PIC X(001).
+
+       Copy 'QUEUEAB.cpy'.
+
+       *>  The contents of the queue, in its entirety.
+       01  queue-items.
+           05  Occurs 1 To Unbounded
+               Depending queue-items-len
+               PIC X(001).
+
+       *>  When necessary, the queue's buffer is reallocated and its
+       *>  live contents copied here.
+       01  new-queue-items.
+           05  Occurs 1 To Unbounded
+               Depending new-queue-items-len
+               PIC X(001).
+
+       Procedure Division Using
+             ab-ptr
+             func
+             queue-item
+           .
+
+           Set Address Of ab To ab-ptr
+           Set Address Of queue-items To queue-items-ptr
+           Move rc-success To save-rc
+
+           Evaluate True
+             When func-enqueue
+                  Perform 1000-Enqueue
+             When func-peek
+                  If queue-curr-nb-items = 0
+                      Move rc-queue-empty To save-rc
+                  Else
+                      Perform 2000-Peek
+                  End-If
+             When func-dequeue
+                  If queue-curr-nb-items = 0
+                      Move rc-queue-empty To save-rc
+                  Else
+                      Perform 3000-Dequeue
+                  End-If
+             When Other
+                  Move rc-bad-func To save-rc
+           End-Evaluate
+
+           Move save-rc To Return-Code
+           Goback.
+
+       *>  Add an item at the tail of the queue, compacting (and, if
+       *>  the queue is genuinely full, growing) the buffer first if
+       *>  there isn't room left between the tail and the physical
+       *>  end of the buffer.
+       1000-Enqueue.
+           If queue-tail-position + queue-item-len - 1
+                 > queue-items-len
+               Perform 1010-Compact
+           End-If
+
+           Move queue-item
+             To queue-items(queue-tail-position:queue-item-len)
+
+           Add queue-item-len To queue-tail-position
+           Add 1 To queue-curr-nb-items
+           .
+
+       *>  Slides the live items down to the front of the buffer,
+       *>  growing it first if every slot is already occupied.
+       1010-Compact.
+           Compute live-bytes =
+             queue-curr-nb-items * queue-item-len
+
+           If queue-curr-nb-items >= queue-items-capacity
+               Compute new-queue-items-capacity =
+                 queue-items-capacity + queue-items-increment
+               Compute new-queue-items-len =
+                 queue-item-len * new-queue-items-capacity
+           Else
+               Move queue-items-capacity To new-queue-items-capacity
+               Move queue-items-len      To new-queue-items-len
+           End-If
+
+           Allocate
+             new-queue-items-len Characters
+             Initialized
+             Returning new-queue-items-ptr
+
+           Set Address Of new-queue-items To new-queue-items-ptr
+
+           If live-bytes > 0
+               Move queue-items(queue-head-position:live-bytes)
+                 To new-queue-items(1:live-bytes)
+           End-If
+
+           Free queue-items-ptr
+
+           Move new-queue-items-ptr      To queue-items-ptr
+           Move new-queue-items-len      To queue-items-len
+           Move new-queue-items-capacity To queue-items-capacity
+           Move 1                        To queue-head-position
+           Compute queue-tail-position = live-bytes + 1
+
+           Set Address Of queue-items To queue-items-ptr
+           .
+
+       *>  Return the oldest item on the queue without removing it.
+       2000-Peek.
+           Move queue-items(queue-head-position:queue-item-len)
+             To queue-item
+           .
+
+       *>  Remove the oldest item from the queue and return it in
+       *>  the passed queue-item.
+       3000-Dequeue.
+           Perform 2000-Peek
+
+           Move Low-Values
+             To queue-items(queue-head-position:queue-item-len)
+
+           Add queue-item-len To queue-head-position
+           Subtract 1 From queue-curr-nb-items
+
+           If queue-curr-nb-items = 0
+               Move 1 To queue-head-position
+               Move 1 To queue-tail-position
+           End-If
+           .
