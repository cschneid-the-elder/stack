@@ -0,0 +1,152 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> A small directory of symbolic stack names to ab-ptr values,
+       *> so that callers juggling several stacks at once don't have
+       *> to thread every ab-ptr Pointer through by hand.  A program
+       *> calls STACKI itself as usual, then REGISTERs the resulting
+       *> ab-ptr here under a name; later, any program in the same
+       *> run unit can LOOKUP that name and get the ab-ptr back.
+       *>
+       *> The directory is private Working-Storage and so persists
+       *> for the life of the run unit, exactly like the anchor block
+       *> allocated by STACKI persists until STACKT frees it.
+       *>
+       Program-ID. STACKDIR.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKDIR'.
+           05  dir-max-entries          PIC 9(004) Value 100.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           05  rc-not-found             PIC S9(004) Binary Value +4.
+           05  rc-bad-func              PIC S9(004) Binary Value +8.
+           05  rc-duplicate-name        PIC S9(004) Binary Value +12.
+           05  rc-directory-full        PIC S9(004) Binary Value +16.
+
+       01  work-areas.
+           05  dir-nb-entries           PIC 9(004) Value 0.
+           05  dir-idx                  PIC 9(004) Value 0.
+           05  match-idx                PIC 9(004) Value 0.
+           05  save-rc                  PIC S9(004) Binary Value +0.
+           05  match-switch             PIC X(001) Value 'N'.
+               88  match-found                     Value 'Y'.
+
+       01  directory.
+           05  dir-entry Occurs 100 Times.
+               10  dir-name             PIC X(008).
+               10  dir-ab-ptr           Pointer.
+
+       Linkage Section.
+       *>  Input.  Function to be performed.
+       01  dir-func                    PIC X(004).
+           88  dir-func-register                  Value 'REG '.
+           88  dir-func-lookup                    Value 'LOOK'.
+           88  dir-func-drop                      Value 'DROP'.
+
+       *>  Input.  Symbolic name of the stack.
+       01  stack-name                  PIC X(008).
+
+       *>  Input for REGISTER, output for LOOKUP.  Unused for DROP.
+       01  ab-ptr                      Pointer.
+
+       Procedure Division Using
+             dir-func
+             stack-name
+             ab-ptr
+           .
+
+           Move rc-success To save-rc
+
+           Evaluate True
+             When dir-func-register
+                  Perform 1000-Register
+             When dir-func-lookup
+                  Perform 2000-Lookup
+             When dir-func-drop
+                  Perform 3000-Drop
+             When Other
+                  Move rc-bad-func To save-rc
+           End-Evaluate
+
+           Move save-rc To Return-Code
+           Goback.
+
+       *>  Add a new name/ab-ptr pair to the directory.
+       1000-Register.
+           Perform 1010-Find-By-Name
+
+           If match-found
+               Move rc-duplicate-name To save-rc
+           Else
+               If dir-nb-entries >= dir-max-entries
+                   Move rc-directory-full To save-rc
+               Else
+                   Add 1 To dir-nb-entries
+                   Move stack-name To dir-name(dir-nb-entries)
+                   Move ab-ptr     To dir-ab-ptr(dir-nb-entries)
+               End-If
+           End-If
+           .
+
+       *>  Return the ab-ptr registered under stack-name.
+       2000-Lookup.
+           Perform 1010-Find-By-Name
+
+           If match-found
+               Move dir-ab-ptr(match-idx) To ab-ptr
+           Else
+               Move rc-not-found To save-rc
+           End-If
+           .
+
+       *>  Remove a name from the directory.  This does not call
+       *>  STACKT; the caller remains responsible for freeing the
+       *>  stack itself.
+       3000-Drop.
+           Perform 1010-Find-By-Name
+
+           If Not match-found
+               Move rc-not-found To save-rc
+           Else
+               Move match-idx To dir-idx
+               Perform 3010-Shift-Slot
+                 Varying dir-idx
+                 From match-idx By 1
+                 Until dir-idx >= dir-nb-entries
+               Subtract 1 From dir-nb-entries
+           End-If
+           .
+
+       *>  Slides the entry at dir-idx + 1 down into dir-idx, used
+       *>  to keep the table dense after 3000-Drop removes a slot.
+       3010-Shift-Slot.
+           Move dir-entry(dir-idx + 1) To dir-entry(dir-idx)
+           .
+
+       *>  Sets match-switch/match-idx to the slot holding
+       *>  stack-name, or to not-found if it isn't registered.
+       1010-Find-By-Name.
+           Move 0   To match-idx
+           Move 'N' To match-switch
+
+           Perform 1011-Check-Slot
+             Varying dir-idx
+             From 1 By 1
+             Until dir-idx > dir-nb-entries Or match-found
+           .
+
+       *>  Body of the 1010-Find-By-Name search loop.
+       1011-Check-Slot.
+           If dir-name(dir-idx) = stack-name
+               Move dir-idx To match-idx
+               Move 'Y'     To match-switch
+           End-If
+           .
+
