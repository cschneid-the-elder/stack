@@ -0,0 +1,23 @@
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> This is the anchor block for the queue.  Private.
+       01  ab.
+           *>  Length of each individual item on the queue.
+           05  queue-item-len           PIC 9(009) Binary.
+           *>  Length of the buffer representing the queue.
+           05  queue-items-len          PIC 9(009) Binary.
+           *>  Current number of items on the queue.
+           05  queue-curr-nb-items      PIC 9(009) Binary.
+           *>  Maximum number of queue items the buffer can hold.
+           05  queue-items-capacity     PIC 9(009) Binary.
+           *>  Position in the buffer of the oldest item, the next
+           *>  one DEQUEUE will remove.
+           05  queue-head-position      PIC 9(009) Binary.
+           *>  Position in the buffer ENQUEUE will write the next
+           *>  item to.
+           05  queue-tail-position      PIC 9(009) Binary.
+           *>  Pointer to the buffer representing the queue.
+           05  queue-items-ptr          Pointer.
+
