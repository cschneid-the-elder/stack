@@ -0,0 +1,48 @@
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Header record written by STACKMO and read back by STACKMI at
+       *> the front of the marshalled dataset.  Every field is zoned
+       *> DISPLAY, never Binary, so the dataset carries no raw integer
+       *> representation whose byte order would vary between the
+       *> sending and receiving platform -- only digit characters, the
+       *> same as any other flat file this shop already exchanges
+       *> across systems.  Carries the handful of anchor block fields
+       *> needed to rebuild the stack on the receiving side, the same
+       *> role STACKSVH.cpy's sv-header plays for STACKSV/STACKLD.
+       *>
+       01  mo-header.
+           *>  Identifies this record as a STACKMO/STACKMI dataset and
+           *>  its layout version, so STACKMI can refuse a dataset it
+           *>  does not recognize instead of misreading it.
+           05  mo-eyecatcher            PIC X(008).
+           05  mo-item-len              PIC 9(009).
+           05  mo-items-capacity        PIC 9(009).
+           05  mo-curr-nb-items         PIC 9(009).
+           05  mo-items-position        PIC 9(009).
+           05  mo-max-depth             PIC 9(009).
+           05  mo-dup-check-switch      PIC X(001).
+           05  mo-high-water-mark       PIC 9(009).
+           05  mo-items-increment       PIC 9(009).
+           05  mo-stats-switch          PIC X(001).
+           05  mo-stat-pushes           PIC 9(009).
+           05  mo-stat-pops             PIC 9(009).
+           05  mo-stat-peeks            PIC 9(009).
+           05  mo-stat-reallocs         PIC 9(009).
+           05  mo-stat-nb-errors        PIC 9(004).
+           05  mo-stat-error Occurs 16 Times.
+               10  mo-stat-error-rc      PIC S9(004).
+               10  mo-stat-error-count   PIC 9(009).
+           *>  'Y' if a tags buffer (one 8-byte tag per item) follows
+           *>  the items buffer as a third record.
+           05  mo-tagged-switch         PIC X(001).
+           05  mo-audit-switch          PIC X(001).
+           *>  Operator-alerting configuration (see STACKAB.cpy's
+           *>  stack-alert-* fields) -- static STACKI-time setup, the
+           *>  same as mo-dup-check-switch/mo-stats-switch/mo-audit-
+           *>  switch above, so it needs to round-trip too.
+           05  mo-alert-switch          PIC X(001).
+           05  mo-alert-mode            PIC X(001).
+           05  mo-alert-threshold       PIC 9(009).
+           05  mo-alert-fired-switch    PIC X(001).
