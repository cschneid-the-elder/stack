@@ -0,0 +1,183 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> A JCL-driven batch utility that exercises the stack
+       *> subroutines on behalf of a caller who would rather script
+       *> a directive file than write a bespoke test program.  Reads
+       *> a sequential directive file of PUSH/POP/PEEK records, one
+       *> directive per record, calls STACKI once up front, STACKP
+       *> once per directive, and STACKT when the directive file is
+       *> exhausted, printing a line per directive plus a final
+       *> summary to a sequential report file.
+       *>
+       *> Directive record layout (STACKBIN):
+       *>     dir-func   PIC X(004)   PUSH, PEEK or POP
+       *>     dir-item   PIC X(008)   item value; ignored for PEEK/POP
+       *>
+       Program-ID. STACKB.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select directive-file Assign To "STACKBIN"
+             Organization Is Sequential
+           .
+           Select report-file Assign To "STACKBRPT"
+             Organization Is Sequential
+           .
+       Data Division.
+       File Section.
+       FD  directive-file.
+       01  directive-record.
+           05  dir-func                 PIC X(004).
+           05  dir-item                 PIC X(008).
+
+       FD  report-file.
+       01  report-record                PIC X(080).
+
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKB'.
+           05  stack-init               PIC X(008) Value 'STACKI'.
+           05  stack-term               PIC X(008) Value 'STACKT'.
+           05  stack-process            PIC X(008) Value 'STACKP'.
+           05  stack-num                PIC X(008) Value 'STACKN'.
+           05  stack-process-push       PIC X(004) Value 'PUSH'.
+           05  stack-process-pop        PIC X(004) Value 'POP '.
+           05  stack-process-peek       PIC X(004) Value 'PEEK'.
+
+       01  work-areas.
+           05  stack-ab-ptr             Pointer    Value NULL.
+           05  stack-item-len           PIC 9(009) Binary Value 0.
+           05  stack-item               PIC X(008) Value Spaces.
+           05  stack-nb-items           PIC 9(009) Binary Value 0.
+           05  nb-directives            PIC 9(009) Binary Value 0.
+           05  nb-errors                PIC 9(009) Binary Value 0.
+           05  actual-rc                PIC 9(004) Value 0.
+           05  eof-switch               PIC X(001) Value 'N'.
+               88  eof                              Value 'Y'.
+
+       Procedure Division.
+           Move Length(stack-item) To stack-item-len
+
+           Open Input directive-file
+           Open Output report-file
+
+           Move 'STACKB directive run starting' To report-record
+           Write report-record
+
+           Call stack-init Using
+             stack-ab-ptr
+             stack-item-len
+           End-Call
+
+           Read directive-file
+               At End
+                   Move 'Y' To eof-switch
+           End-Read
+
+           Perform 1000-Process-Directive Until eof
+
+           Call stack-num Using
+             stack-ab-ptr
+             stack-nb-items
+           End-Call
+
+           Move Spaces To report-record
+           Move 'Directives read: ' To report-record
+           Move nb-directives To report-record(19:9)
+           Write report-record
+
+           Move Spaces To report-record
+           Move 'Errors:          ' To report-record
+           Move nb-errors To report-record(19:9)
+           Write report-record
+
+           Move Spaces To report-record
+           Move 'Final stack-curr-nb-items: ' To report-record
+           Move stack-nb-items To report-record(29:9)
+           Write report-record
+
+           Call stack-term Using
+             stack-ab-ptr
+           End-Call
+
+           Close directive-file
+           Close report-file
+
+           Goback.
+
+       *>  Carry out one directive and print the result, then read
+       *>  the next one (or set eof-switch when the file is
+       *>  exhausted).
+       1000-Process-Directive.
+           Add 1 To nb-directives
+
+           Move dir-item To stack-item
+
+           Evaluate dir-func
+             When stack-process-push
+                  Call stack-process Using
+                    stack-ab-ptr
+                    stack-process-push
+                    stack-item
+                  End-Call
+                  Move Return-Code To actual-rc
+                  Move Spaces To report-record
+                  Move 'PUSH ' To report-record
+                  Move dir-item To report-record(6:8)
+                  Move 'rc=' To report-record(15:3)
+                  Move actual-rc To report-record(18:4)
+                  Write report-record
+                  If actual-rc Not = 0
+                      Add 1 To nb-errors
+                  End-If
+             When stack-process-peek
+                  Call stack-process Using
+                    stack-ab-ptr
+                    stack-process-peek
+                    stack-item
+                  End-Call
+                  Move Return-Code To actual-rc
+                  Move Spaces To report-record
+                  Move 'PEEK ' To report-record
+                  Move stack-item To report-record(6:8)
+                  Move 'rc=' To report-record(15:3)
+                  Move actual-rc To report-record(18:4)
+                  Write report-record
+                  If actual-rc Not = 0
+                      Add 1 To nb-errors
+                  End-If
+             When stack-process-pop
+                  Call stack-process Using
+                    stack-ab-ptr
+                    stack-process-pop
+                    stack-item
+                  End-Call
+                  Move Return-Code To actual-rc
+                  Move Spaces To report-record
+                  Move 'POP  ' To report-record
+                  Move stack-item To report-record(6:8)
+                  Move 'rc=' To report-record(15:3)
+                  Move actual-rc To report-record(18:4)
+                  Write report-record
+                  If actual-rc Not = 0
+                      Add 1 To nb-errors
+                  End-If
+             When Other
+                  Move Spaces To report-record
+                  Move 'Unrecognized directive: ' To report-record
+                  Move dir-func To report-record(26:4)
+                  Write report-record
+                  Add 1 To nb-errors
+           End-Evaluate
+
+           Read directive-file
+               At End
+                   Move 'Y' To eof-switch
+           End-Read
+           .
