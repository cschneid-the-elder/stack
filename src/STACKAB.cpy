@@ -4,6 +4,14 @@
        *> 
        *> This is the anchor block for the stack.  Private.
        01  ab.
+           *>  Eyecatcher stamped by STACKI when it allocates this
+           *>  block, and checked by STACKN/STACKP/STACKT on every
+           *>  call before they trust anything else in it.  A storage
+           *>  violation elsewhere in the job step that overlays this
+           *>  block will almost certainly clobber this field too, so
+           *>  a mismatch here is the cheapest possible sign that the
+           *>  rest of the block can no longer be believed.
+           05  stack-eyecatcher         PIC X(008).
            *>  Length of each individual item on the stack.
            05  stack-item-len           PIC 9(009) Binary.
            *>  Length of the buffer representing the stack.
@@ -16,4 +24,184 @@
            05  stack-items-position     PIC 9(009) Binary.
            *>  Pointer to the buffer representing the stack.
            05  stack-items-ptr          Pointer.
+           *>  Maximum number of items this stack is allowed to
+           *>  hold, set at STACKI time.  Zero means unlimited,
+           *>  bounded only by storage.
+           05  stack-max-depth          PIC 9(009) Binary.
+           *>  'Y' if STACKP's 1000-Push should reject a push whose
+           *>  value already matches an item already on the stack.
+           *>  Set at STACKI time; defaults to 'N'.
+           05  stack-dup-check-switch    PIC X(001).
+               88  stack-dup-check-on              Value 'Y'.
+           *>  Highest value stack-curr-nb-items has ever reached
+           *>  for this stack, maintained by STACKP's 1000-Push.
+           05  stack-high-water-mark    PIC 9(009) Binary.
+           *>  'Y' if every push and pop against this stack should
+           *>  be recorded to the audit dataset by STACKP.  Set at
+           *>  STACKI time; defaults to 'N'.
+           05  stack-audit-switch        PIC X(001).
+               88  stack-audit-on                  Value 'Y'.
+           *>  'Y' while some task is in the critical section of
+           *>  STACKP's 1000-Push/3000-Pop, serializing access when
+           *>  the same ab-ptr has been handed to more than one
+           *>  concurrently running task.  Maintained entirely by
+           *>  STACKP; always 'N' at STACKI time.
+           05  stack-lock-switch         PIC X(001).
+               88  stack-locked                    Value 'Y'.
+           *>  The stack grows in increments of this many items
+           *>  whenever 1010-Reallocate runs out of room.  Set at
+           *>  STACKI time; defaults to 10 when not overridden.
+           05  stack-items-increment     PIC 9(009) Binary.
+           *>  'Y' if this stack holds mixed-length items, each
+           *>  stored behind a 4-byte length prefix instead of all
+           *>  being stack-item-len bytes long.  Set at STACKI
+           *>  time; defaults to 'N'.  When on, stack-item-len holds
+           *>  the longest single item this stack will ever be
+           *>  asked to hold, rather than every item's actual
+           *>  length.
+           05  stack-varlen-switch       PIC X(001).
+               88  stack-varlen-on                  Value 'Y'.
+           *>  Bytes of the buffer actually in use, maintained only
+           *>  while stack-varlen-switch is 'Y'.  Fixed-length
+           *>  stacks don't need this; stack-curr-nb-items times
+           *>  stack-item-len already tells you the same thing.
+           05  stack-items-bytes-used    PIC 9(009) Binary.
+           *>  'Y' if STACKP should accumulate the call-volume and
+           *>  error-code counters below for this stack, reportable
+           *>  later by STACKR.  Set at STACKI time; defaults to
+           *>  'N', in which case none of these fields are kept up
+           *>  to date.
+           05  stack-stats-switch        PIC X(001).
+               88  stack-stats-on                    Value 'Y'.
+           *>  Lifetime counts of items actually pushed and popped,
+           *>  successful peeks (PEEK or PEEKN, one count per call,
+           *>  not per internal use by POP), and buffer
+           *>  reallocations, against this stack.
+           05  stack-stat-pushes        PIC 9(009) Binary.
+           05  stack-stat-pops          PIC 9(009) Binary.
+           05  stack-stat-peeks         PIC 9(009) Binary.
+           05  stack-stat-reallocs      PIC 9(009) Binary.
+           *>  How many distinct non-success return codes this
+           *>  stack has produced so far, and a running count of
+           *>  each one, for the STACKR report.  A return code
+           *>  turning up after all 16 slots are already in use is
+           *>  still reflected in the call that produced it; it is
+           *>  simply not separately broken out by STACKR.
+           05  stack-stat-nb-errors     PIC 9(004) Binary.
+           05  stack-stat-error Occurs 16 Times.
+               10  stack-stat-error-rc    PIC S9(004) Binary.
+               10  stack-stat-error-count PIC 9(009) Binary.
+           *>  'Y' if this stack spills its bottom-most items to the
+           *>  relative-organization dataset named by
+           *>  stack-overflow-ddname once stack-items-capacity
+           *>  reaches stack-overflow-ceiling, instead of growing the
+           *>  in-memory buffer any further.  Set at STACKI time;
+           *>  defaults to 'N'.  Not supported together with
+           *>  stack-varlen-on.
+           05  stack-overflow-switch     PIC X(001).
+               88  stack-overflow-on                 Value 'Y'.
+           *>  Item-count ceiling on stack-items-capacity, set at
+           *>  STACKI time.  1000-Push spills instead of reallocating
+           *>  once stack-items-capacity would otherwise have to grow
+           *>  past this.
+           05  stack-overflow-ceiling   PIC 9(009) Binary.
+           *>  DDNAME of the caller-preallocated relative-
+           *>  organization dataset this stack spills to and
+           *>  reloads from.  Set at STACKI time.
+           05  stack-overflow-ddname    PIC X(008).
+           *>  Count of items currently spilled to
+           *>  stack-overflow-ddname rather than resident in the
+           *>  in-memory buffer.
+           05  stack-overflow-nb-items  PIC 9(009) Binary.
+           *>  Relative record number 1010-Spill-Bottom-Item will use
+           *>  for the next item it spills.  A reload always takes
+           *>  back the record at one less than this (the most
+           *>  recently spilled item), keeping the overflow dataset
+           *>  itself acting as a stack.
+           05  stack-overflow-next-rrn  PIC 9(009) Binary.
+           *>  'Y' if every item on this stack carries an 8-byte type
+           *>  tag alongside it, passed and returned by PUSH/PEEK/POP/
+           *>  LIST so a single worklist can hold mixed categories of
+           *>  entries a caller dispatches differently by tag instead
+           *>  of keeping one stack per category.  Set at STACKI
+           *>  time; defaults to 'N'.  Not supported together with
+           *>  stack-varlen-on, stack-overflow-on, or PUSH-BOTTOM/
+           *>  POP-BOTTOM.
+           05  stack-tagged-switch       PIC X(001).
+               88  stack-tagged-on                   Value 'Y'.
+           *>  Pointer to the buffer holding one 8-byte tag per item,
+           *>  at the same slot index the item itself occupies in
+           *>  stack-items.  NULL unless stack-tagged-on.
+           05  stack-tags-ptr            Pointer.
+           *>  Length of the buffer stack-tags-ptr points to.
+           05  stack-tags-len            PIC 9(009) Binary.
+           *>  'Y' if this stack should Display a write-to-operator
+           *>  style alert the first time stack-curr-nb-items crosses
+           *>  stack-alert-threshold during this run.  Set at STACKI
+           *>  time; defaults to 'N'.
+           05  stack-alert-switch        PIC X(001).
+               88  stack-alert-on                    Value 'Y'.
+           *>  'A' if stack-alert-threshold is an absolute item
+           *>  count, 'P' if it is a percentage (1-100) of
+           *>  stack-items-capacity.  Meaningless unless
+           *>  stack-alert-on.
+           05  stack-alert-mode          PIC X(001).
+               88  stack-alert-mode-abs              Value 'A'.
+               88  stack-alert-mode-pct              Value 'P'.
+           *>  The configured threshold: an item count when
+           *>  stack-alert-mode-abs, or a percentage when
+           *>  stack-alert-mode-pct.  Meaningless unless
+           *>  stack-alert-on.
+           05  stack-alert-threshold     PIC 9(009) Binary.
+           *>  'Y' once 1000-Push has already issued the one alert
+           *>  this stack gets per run; latched so a stack that
+           *>  stays above threshold for the rest of the run doesn't
+           *>  keep paging the operator on every later push.
+           05  stack-alert-fired-switch  PIC X(001).
+               88  stack-alert-fired                 Value 'Y'.
+           *>  'Y' while a caller has an open TBEG...TCOM/TABT
+           *>  transaction group against this stack (see STACKP's
+           *>  9400-Begin-Transaction/9410-Commit-Transaction/9420-
+           *>  Abort-Transaction).  Set and cleared entirely by
+           *>  STACKP; always 'N' at STACKI time.
+           05  stack-txn-switch          PIC X(001).
+               88  stack-txn-active                  Value 'Y'.
+           *>  Snapshot of the buffer representing the stack, taken
+           *>  the moment the transaction group was begun, so
+           *>  9420-Abort-Transaction can put every push and pop made
+           *>  during the group back exactly as it found them,
+           *>  including items popped off during the group and not
+           *>  just items pushed since.  NULL unless stack-txn-
+           *>  active.
+           05  stack-txn-items-ptr       Pointer.
+           *>  Length of the buffer stack-txn-items-ptr points to.
+           05  stack-txn-items-len       PIC 9(009) Binary.
+           *>  stack-curr-nb-items, stack-items-position, stack-
+           *>  items-capacity, stack-high-water-mark, and (for a
+           *>  varlen stack) stack-items-bytes-used, all as they
+           *>  stood the moment the transaction group was begun.
+           05  stack-txn-curr-nb-items   PIC 9(009) Binary.
+           05  stack-txn-items-position  PIC 9(009) Binary.
+           05  stack-txn-items-capacity  PIC 9(009) Binary.
+           05  stack-txn-high-water-mark PIC 9(009) Binary.
+           05  stack-txn-items-bytes-used PIC 9(009) Binary.
+           *>  Snapshot of the per-item type tags, taken alongside
+           *>  stack-txn-items-ptr when stack-tagged-on.  NULL
+           *>  otherwise.
+           05  stack-txn-tags-ptr        Pointer.
+           *>  Length of the buffer stack-txn-tags-ptr points to.
+           05  stack-txn-tags-len        PIC 9(009) Binary.
+           *>  stack-stat-pushes/pops/peeks/reallocs/nb-errors and
+           *>  stack-stat-error, all as they stood the moment the
+           *>  transaction group was begun, so an abort rolls the
+           *>  usage counters back too and not just the buffer and
+           *>  the scalars above.
+           05  stack-txn-stat-pushes     PIC 9(009) Binary.
+           05  stack-txn-stat-pops       PIC 9(009) Binary.
+           05  stack-txn-stat-peeks      PIC 9(009) Binary.
+           05  stack-txn-stat-reallocs   PIC 9(009) Binary.
+           05  stack-txn-stat-nb-errors  PIC 9(004) Binary.
+           05  stack-txn-stat-error Occurs 16 Times.
+               10  stack-txn-stat-error-rc    PIC S9(004) Binary.
+               10  stack-txn-stat-error-count PIC 9(009) Binary.
 
