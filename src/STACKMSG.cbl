@@ -0,0 +1,242 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Translates a STACKI/STACKP/STACKT/STACKN Return-Code into a
+       *> short descriptive message, so a job's SYSOUT-reporting step
+       *> can put a plain-English reason in the log instead of a bare
+       *> number an operator has to go find someone to decode.  The
+       *> same numeric Return-Code can mean different things
+       *> depending on which of the four set it -- STACKI's +16 is an
+       *> overflow-ceiling/varlen-mode conflict, while STACKP's +16 is
+       *> a stack-curr-nb-items overflow -- so the caller names which
+       *> program raised the code it is translating, the same way it
+       *> already has to know which program it called to get the code
+       *> in the first place.
+       *>
+       Program-ID. STACKMSG.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKMSG'.
+           05  msg-tbl-nb-entries       PIC 9(004) Value 35.
+           05  rc-success               PIC S9(004) Binary Value +0.
+           05  rc-not-found             PIC S9(004) Binary Value +4.
+
+       01  work-areas.
+           05  msg-idx                  PIC 9(004) Value 0.
+           05  match-idx                PIC 9(004) Value 0.
+           05  match-switch             PIC X(001) Value 'N'.
+               88  match-found                     Value 'Y'.
+
+       *>  One row per program/Return-Code pair this shop's stack
+       *>  library can set; see STACKI.cbl/STACKP.cbl/STACKT.cbl/
+       *>  STACKN.cbl for where each one is actually raised.  Laid
+       *>  out flat here with a literal Value on every elementary
+       *>  item, then given its Occurs shape below by msg-table
+       *>  Redefines msg-table-literals, the same way test0002.cbl's
+       *>  test-data/test-tbl pair is built.
+       01  msg-table-literals.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +0.
+           10  PIC X(060) Value
+             'Success.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +4.
+           10  PIC X(060) Value
+             'Stack is empty.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +8.
+           10  PIC X(060) Value
+             'Unrecognized function code.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +15.
+           10  PIC X(060) Value
+             'Overflow: Add to stack-items-position exceeded'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +16.
+           10  PIC X(060) Value
+             'Overflow: Add to stack-curr-nb-items exceeded'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +20.
+           10  PIC X(060) Value
+             'Push rejected: would exceed stack max depth'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +23.
+           10  PIC X(060) Value
+             'Overflow: capacity Compute in 1010-Reallocate'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +24.
+           10  PIC X(060) Value
+             'Push rejected: duplicate item on a dup-checked'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +28.
+           10  PIC X(060) Value
+             'Caller item length does not match stack item'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +32.
+           10  PIC X(060) Value
+             'FIND found no matching item on the stack.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +36.
+           10  PIC X(060) Value
+             'RBAK given a mark-token not set by a prior MARK'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +40.
+           10  PIC X(060) Value
+             'Varlen push/pop/peek needs a valid caller-item'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +42.
+           10  PIC X(060) Value
+             'Overflow: items-len Compute in 1010-Reallocate'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +44.
+           10  PIC X(060) Value
+             'Disk overflow spill could not write the bottom'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +48.
+           10  PIC X(060) Value
+             'Disk overflow reload could not read a spilled'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +52.
+           10  PIC X(060) Value
+             'PUSH-BOTTOM/POP-BOTTOM not supported on varlen'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +56.
+           10  PIC X(060) Value
+             'PUSH-BOTTOM/POP-BOTTOM conflicts with disk'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +60.
+           10  PIC X(060) Value
+             'CHECK found item count or bytes used exceeds'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +64.
+           10  PIC X(060) Value
+             'CHECK found stack-items-position inconsistent.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +68.
+           10  PIC X(060) Value
+             'CHECK found anchor block stack-items-ptr is'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +72.
+           10  PIC X(060) Value
+             'Anchor block corrupt: stack-eyecatcher does not match.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +76.
+           10  PIC X(060) Value
+             'PUSH-BOTTOM/POP-BOTTOM not supported on a tagged'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +80.
+           10  PIC X(060) Value
+             'TBEG rejected: a transaction group is already open.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +84.
+           10  PIC X(060) Value
+             'TCOM/TABT rejected: no transaction group is open.'.
+           10  PIC X(008) Value 'STACKP'.
+           10  PIC S9(004) Binary Value +88.
+           10  PIC X(060) Value
+             'TBEG not supported on a stack with disk overflow on.'.
+           10  PIC X(008) Value 'STACKI'.
+           10  PIC S9(004) Binary Value +0.
+           10  PIC X(060) Value
+             'Success.'.
+           10  PIC X(008) Value 'STACKI'.
+           10  PIC S9(004) Binary Value +12.
+           10  PIC X(060) Value
+             'load-file-name could not be opened.'.
+           10  PIC X(008) Value 'STACKI'.
+           10  PIC S9(004) Binary Value +16.
+           10  PIC X(060) Value
+             'overflow-ceiling/ddname passed with varlen-mode'.
+           10  PIC X(008) Value 'STACKI'.
+           10  PIC S9(004) Binary Value +20.
+           10  PIC X(060) Value
+             'tagged-mode and varlen-mode both passed as Y.'.
+           10  PIC X(008) Value 'STACKI'.
+           10  PIC S9(004) Binary Value +24.
+           10  PIC X(060) Value
+             'Alert-mode or alert-threshold missing or invalid.'.
+           10  PIC X(008) Value 'STACKI'.
+           10  PIC S9(004) Binary Value +28.
+           10  PIC X(060) Value
+             'Overflow: ceiling or ddname passed without the other.'.
+           10  PIC X(008) Value 'STACKT'.
+           10  PIC S9(004) Binary Value +0.
+           10  PIC X(060) Value
+             'Success.'.
+           10  PIC X(008) Value 'STACKT'.
+           10  PIC S9(004) Binary Value +72.
+           10  PIC X(060) Value
+             'Anchor block corrupt: stack-eyecatcher does not match.'.
+           10  PIC X(008) Value 'STACKN'.
+           10  PIC S9(004) Binary Value +0.
+           10  PIC X(060) Value
+             'Success.'.
+           10  PIC X(008) Value 'STACKN'.
+           10  PIC S9(004) Binary Value +72.
+           10  PIC X(060) Value
+             'Anchor block corrupt: stack-eyecatcher does not match.'.
+       01  msg-table Redefines msg-table-literals.
+           05  msg-entry Occurs 35 Times.
+               10  msg-program          PIC X(008).
+               10  msg-rc               PIC S9(004) Binary.
+               10  msg-text             PIC X(060).
+
+       Linkage Section.
+       *>  Input.  Which program set the Return-Code being
+       *>  translated: STACKI, STACKP, STACKT or STACKN.
+       01  msg-source-program          PIC X(008).
+
+       *>  Input.  The Return-Code to translate.
+       01  msg-source-rc               PIC S9(004) Binary.
+
+       *>  Output.  The matching message, blank-padded to 60
+       *>  characters; Spaces if msg-source-program/msg-source-rc
+       *>  was not a pair this table knows about.
+       01  msg-result-text             PIC X(060).
+
+       Procedure Division Using
+             msg-source-program
+             msg-source-rc
+             msg-result-text
+           .
+
+           Move Spaces To msg-result-text
+           Perform 1000-Find-Message
+
+           If match-found
+               Move msg-text(match-idx) To msg-result-text
+               Move rc-success To Return-Code
+           Else
+               Move rc-not-found To Return-Code
+           End-If
+
+           Goback.
+
+       *>  Sets match-switch/match-idx to the msg-entry row for
+       *>  msg-source-program/msg-source-rc, or to not-found if this
+       *>  table has no row for that pair.
+       1000-Find-Message.
+           Move 0   To match-idx
+           Move 'N' To match-switch
+
+           Perform 1010-Check-Entry
+             Varying msg-idx
+             From 1 By 1
+             Until msg-idx > msg-tbl-nb-entries Or match-found
+           .
+
+       *>  Body of the 1000-Find-Message search loop.
+       1010-Check-Entry.
+           If msg-program(msg-idx) = msg-source-program
+             And msg-rc(msg-idx)   = msg-source-rc
+               Move msg-idx To match-idx
+               Move 'Y'     To match-switch
+           End-If
+           .
