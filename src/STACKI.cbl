@@ -17,60 +17,488 @@
        Configuration Section.
        Repository.
           Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select bulk-load-file Assign To Dynamic load-file-name
+             Organization Is Sequential
+             File Status Is bulk-load-status
+           .
        Data Division.
+       File Section.
+       FD  bulk-load-file
+           Record Is Varying In Size From 1 To 9999999
+             Characters
+           Depending On bulk-load-rec-len
+           .
+       01  bulk-load-record             PIC X(9999999).
        Working-Storage Section.
        01  constants.
            05  myname                   PIC X(008) Value 'STACKI'.
-           05  stack-items-increment    PIC 9(009)  Binary Value 10.
+           05  default-items-increment PIC 9(009)  Binary Value 10.
+           05  push-func                PIC X(004) Value 'PUSH'.
+           *>  Width, in bytes, of the per-item type tag used when
+           *>  tagged-mode = 'Y'.  Not caller-configurable, same as
+           *>  a DDNAME or stack-id's fixed 8-byte width elsewhere in
+           *>  this library.
+           05  item-tag-len             PIC 9(009) Binary Value 8.
            05  rc-success               PIC S9(004) Binary Value +0.
            05  rc-stack-empty           PIC S9(004) Binary Value +4.
            05  rc-bad-func              PIC S9(004) Binary Value +8.
-           
+           *>  Return code indicating load-file-name was passed but
+           *>  that dataset could not be opened.
+           05  rc-load-file-not-found   PIC S9(004) Binary Value +12.
+           *>  Return code indicating overflow-ceiling or
+           *>  overflow-ddname was passed together with
+           *>  varlen-mode = 'Y' or tagged-mode = 'Y'; disk overflow
+           *>  spill is not supported for a varlen or a tagged stack.
+           05  rc-overflow-varlen-conflict PIC S9(004) Binary
+             Value +16.
+           *>  Return code indicating tagged-mode and varlen-mode
+           *>  were both passed as 'Y'; a varlen stack's items aren't
+           *>  a uniform stack-item-len apart, so there is no fixed
+           *>  slot to hang a tag off of.
+           05  rc-tagged-varlen-conflict PIC S9(004) Binary
+             Value +20.
+           *>  Return code indicating alert-mode or alert-threshold
+           *>  was passed without the other, or alert-mode was
+           *>  something other than 'A' or 'P', or alert-mode = 'P'
+           *>  with an alert-threshold outside 1-100.
+           05  rc-bad-alert-config      PIC S9(004) Binary Value +24.
+           *>  Return code indicating overflow-ceiling was passed
+           *>  without overflow-ddname, or vice versa; disk overflow
+           *>  needs both to spill anywhere.
+           05  rc-bad-overflow-config   PIC S9(004) Binary Value +28.
+           *>  Value stamped into stack-eyecatcher at allocation
+           *>  time, for STACKN/STACKP/STACKT to check on every later
+           *>  call against this anchor block.
+           05  ab-eyecatcher            PIC X(008) Value 'STACKAB '.
+
+       01  bulk-load-work-areas.
+           05  bulk-load-rec-len        PIC 9(009) Binary Value 0.
+           05  bulk-load-status         PIC X(002) Value '00'.
+           05  bulk-load-item           PIC X(9999999).
+           05  bulk-load-eof-switch     PIC X(001) Value 'N'.
+               88  bulk-load-eof                   Value 'Y'.
+           05  bulk-load-count          PIC 9(009) Binary Value 0.
+           05  load-rc                  PIC S9(004) Binary Value +0.
+
        Linkage Section.
        01  ab-ptr                       Pointer.
        
        01  item-len                     PIC 9(009) Binary.
        
        01  ab.
+           05  stack-eyecatcher         PIC X(008).
            05  stack-item-len           PIC 9(009) Binary.
            05  stack-items-len          PIC 9(009) Binary.
            05  stack-curr-nb-items      PIC 9(009) Binary.
            05  stack-items-capacity     PIC 9(009) Binary.
            05  stack-items-position     PIC 9(009) Binary.
            05  stack-items-ptr          Pointer.
-           
+           05  stack-max-depth          PIC 9(009) Binary.
+           05  stack-dup-check-switch    PIC X(001).
+           05  stack-high-water-mark    PIC 9(009) Binary.
+           05  stack-audit-switch        PIC X(001).
+           05  stack-lock-switch         PIC X(001).
+           05  stack-items-increment     PIC 9(009) Binary.
+           05  stack-varlen-switch       PIC X(001).
+           05  stack-items-bytes-used    PIC 9(009) Binary.
+           05  stack-stats-switch        PIC X(001).
+           05  stack-stat-pushes        PIC 9(009) Binary.
+           05  stack-stat-pops          PIC 9(009) Binary.
+           05  stack-stat-peeks         PIC 9(009) Binary.
+           05  stack-stat-reallocs      PIC 9(009) Binary.
+           05  stack-stat-nb-errors     PIC 9(004) Binary.
+           05  stack-stat-error Occurs 16 Times.
+               10  stack-stat-error-rc    PIC S9(004) Binary.
+               10  stack-stat-error-count PIC 9(009) Binary.
+           05  stack-overflow-switch     PIC X(001).
+           05  stack-overflow-ceiling   PIC 9(009) Binary.
+           05  stack-overflow-ddname    PIC X(008).
+           05  stack-overflow-nb-items  PIC 9(009) Binary.
+           05  stack-overflow-next-rrn  PIC 9(009) Binary.
+           05  stack-tagged-switch       PIC X(001).
+           05  stack-tags-ptr            Pointer.
+           05  stack-tags-len            PIC 9(009) Binary.
+           05  stack-alert-switch        PIC X(001).
+           05  stack-alert-mode          PIC X(001).
+           05  stack-alert-threshold     PIC 9(009) Binary.
+           05  stack-alert-fired-switch  PIC X(001).
+           05  stack-txn-switch          PIC X(001).
+           05  stack-txn-items-ptr       Pointer.
+           05  stack-txn-items-len       PIC 9(009) Binary.
+           05  stack-txn-curr-nb-items   PIC 9(009) Binary.
+           05  stack-txn-items-position  PIC 9(009) Binary.
+           05  stack-txn-items-capacity  PIC 9(009) Binary.
+           05  stack-txn-high-water-mark PIC 9(009) Binary.
+           05  stack-txn-items-bytes-used PIC 9(009) Binary.
+           05  stack-txn-tags-ptr        Pointer.
+           05  stack-txn-tags-len        PIC 9(009) Binary.
+           05  stack-txn-stat-pushes     PIC 9(009) Binary.
+           05  stack-txn-stat-pops       PIC 9(009) Binary.
+           05  stack-txn-stat-peeks      PIC 9(009) Binary.
+           05  stack-txn-stat-reallocs   PIC 9(009) Binary.
+           05  stack-txn-stat-nb-errors  PIC 9(004) Binary.
+           05  stack-txn-stat-error Occurs 16 Times.
+               10  stack-txn-stat-error-rc    PIC S9(004) Binary.
+               10  stack-txn-stat-error-count PIC 9(009) Binary.
+
        01  stack-items.
-           05  Occurs 1 To Unbounded 
+           05  Occurs 1 To Unbounded
                Depending stack-items-len
                PIC X(001).
-               
+
+       *>  Optional.  Caller-imposed ceiling on the number of items
+       *>  this stack may ever hold; a push that would exceed it is
+       *>  rejected by STACKP rather than growing the buffer without
+       *>  bound.  Omit it, or pass zero, for no ceiling.
+       01  max-depth                   PIC 9(009) Binary.
+
+       *>  Optional.  Pass 'Y' to have STACKP reject any push whose
+       *>  value duplicates an item already on the stack.  Omit it,
+       *>  or pass 'N', for no duplicate checking.
+       01  dup-check-mode               PIC X(001).
+
+       *>  Optional.  Pass 'Y' to have STACKP write an audit record
+       *>  to the audit dataset for every push and pop against this
+       *>  stack.  Omit it, or pass 'N', for no audit trail.
+       01  audit-mode                   PIC X(001).
+
+       *>  Optional.  How many items' worth of room STACKP's
+       *>  1010-Reallocate should add each time this stack outgrows
+       *>  its buffer.  Omit it, or pass zero, to keep the default
+       *>  of 10; a stack known to grow very large should be given
+       *>  a much larger increment so it isn't forever reallocating
+       *>  in dribbles.
+       01  growth-increment             PIC 9(009) Binary.
+
+       *>  Optional.  Pass 'Y' to make this a mixed-length stack:
+       *>  each item is stored behind its own 4-byte length prefix
+       *>  instead of all being item-len bytes long, and item-len
+       *>  instead means the longest single item this stack will
+       *>  ever be asked to hold.  Omit it, or pass 'N', for an
+       *>  ordinary fixed-length stack.
+       01  varlen-mode                  PIC X(001).
+
+       *>  Optional.  DDNAME of a pre-sorted sequential file whose
+       *>  records should be pushed onto the stack, in order, as
+       *>  part of this same call -- one pass at allocation time
+       *>  instead of a caller-written push loop afterward.  Each
+       *>  record's own length becomes that item's caller-item-len,
+       *>  so a fixed-length stack rejects any record that isn't
+       *>  exactly item-len bytes (same rc-length-mismatch STACKP
+       *>  would give a mismatched PUSH) and a varlen stack (see
+       *>  varlen-mode above) accepts records of whatever lengths
+       *>  it's configured to hold.  Omit it for no bulk load.
+       01  load-file-name               PIC X(008).
+
+       *>  Output, optional.  Count of records loaded from
+       *>  load-file-name; zero when load-file-name was omitted.
+       01  items-loaded                 PIC 9(009) Binary.
+
+       *>  Optional.  Pass 'Y' to have STACKP accumulate push/pop/
+       *>  peek/reallocation counts and a per-return-code tally for
+       *>  this stack, reportable later via STACKR.  Omit it, or
+       *>  pass 'N', to track none of it.
+       01  stats-mode                   PIC X(001).
+
+       *>  Optional.  Item-count ceiling on this stack's in-memory
+       *>  capacity; once reached, STACKP spills its bottom-most item
+       *>  to overflow-ddname on every further push instead of
+       *>  growing the buffer again, reloading it transparently once
+       *>  enough pops drain the in-memory portion back down.  Omit
+       *>  it, or pass zero, for no ceiling (the existing unbounded
+       *>  reallocation behavior).  Not supported together with
+       *>  varlen-mode = 'Y'.
+       01  overflow-ceiling             PIC 9(009) Binary.
+
+       *>  Optional, required together with overflow-ceiling.
+       *>  DDNAME of a relative-organization dataset, preallocated
+       *>  by the caller's JCL, that this stack's spilled items are
+       *>  written to and reloaded from.
+       01  overflow-ddname              PIC X(008).
+
+       *>  Optional.  Pass 'Y' to make this a tagged stack: every
+       *>  item pushed carries an 8-byte type tag alongside it,
+       *>  returned by PEEK/POP/LIST along with the item itself, so
+       *>  a single worklist can hold mixed categories of entries a
+       *>  caller dispatches differently by tag instead of keeping
+       *>  one stack per category.  Omit it, or pass 'N', for an
+       *>  ordinary untagged stack.  Not supported together with
+       *>  varlen-mode = 'Y', overflow-ceiling/overflow-ddname, or
+       *>  PUSH-BOTTOM/POP-BOTTOM.
+       01  tagged-mode                  PIC X(001).
+
+       *>  Optional, required together with alert-threshold.  'A' to
+       *>  have alert-threshold read as an absolute stack-curr-nb-
+       *>  items count, 'P' to have it read as a percentage (1-100)
+       *>  of stack-items-capacity.  Omit both alert-mode and
+       *>  alert-threshold to leave threshold alerting off.
+       01  alert-mode                   PIC X(001).
+
+       *>  Optional, required together with alert-mode.  The count
+       *>  or percentage, per alert-mode, that 1000-Push checks
+       *>  stack-curr-nb-items against after every push.  The first
+       *>  time it is reached or exceeded during a run, 1000-Push
+       *>  Displays a write-to-operator style alert Upon Console and
+       *>  latches so it is not repeated for the rest of the run.
+       01  alert-threshold              PIC 9(009) Binary.
+
        Procedure Division Using
              ab-ptr
              item-len
+             Optional max-depth
+             Optional dup-check-mode
+             Optional audit-mode
+             Optional growth-increment
+             Optional varlen-mode
+             Optional load-file-name
+             Optional items-loaded
+             Optional stats-mode
+             Optional overflow-ceiling
+             Optional overflow-ddname
+             Optional tagged-mode
+             Optional alert-mode
+             Optional alert-threshold
            .
-       
-           Allocate 
-             Length(ab) Characters 
-             Initialized 
+
+           Allocate
+             Length(ab) Characters
+             Initialized
              Returning ab-ptr
-             
+
            Set Address Of ab To ab-ptr
-           
+           Move ab-eyecatcher To stack-eyecatcher
+           Move rc-success To load-rc
+           Move 'N' To bulk-load-eof-switch
+
+           If growth-increment Is Omitted
+               Move default-items-increment To stack-items-increment
+           Else
+               If growth-increment = 0
+                   Move default-items-increment To stack-items-increment
+               Else
+                   Move growth-increment To stack-items-increment
+               End-If
+           End-If
+
            Move stack-items-increment To stack-items-capacity
            Move item-len              To stack-item-len
-           
-           Compute stack-items-len = 
+
+           Compute stack-items-len =
              stack-item-len * stack-items-capacity
-             
+
            Allocate
              stack-items-len Characters
              Initialized
              Returning stack-items-ptr
-        
+
            Move item-len   To stack-item-len
            Move 0          To stack-curr-nb-items
            Move 1          To stack-items-position
-           Move rc-success To Return-Code
+
+           If max-depth Is Omitted
+               Move 0        To stack-max-depth
+           Else
+               Move max-depth To stack-max-depth
+           End-If
+
+           If dup-check-mode Is Omitted
+               Move 'N' To stack-dup-check-switch
+           Else
+               Move dup-check-mode To stack-dup-check-switch
+           End-If
+
+           Move 0 To stack-high-water-mark
+
+           If audit-mode Is Omitted
+               Move 'N' To stack-audit-switch
+           Else
+               Move audit-mode To stack-audit-switch
+           End-If
+
+           Move 'N' To stack-lock-switch
+
+           If varlen-mode Is Omitted
+               Move 'N' To stack-varlen-switch
+           Else
+               Move varlen-mode To stack-varlen-switch
+           End-If
+           Move 0 To stack-items-bytes-used
+
+           If tagged-mode Is Omitted
+               Move 'N' To stack-tagged-switch
+           Else
+               Move tagged-mode To stack-tagged-switch
+           End-If
+
+           If stack-varlen-switch = 'Y' And stack-tagged-switch = 'Y'
+               Move rc-tagged-varlen-conflict To load-rc
+               Move 'N' To stack-tagged-switch
+           End-If
+
+           If stats-mode Is Omitted
+               Move 'N' To stack-stats-switch
+           Else
+               Move stats-mode To stack-stats-switch
+           End-If
+           Move 0 To stack-stat-pushes
+           Move 0 To stack-stat-pops
+           Move 0 To stack-stat-peeks
+           Move 0 To stack-stat-reallocs
+           Move 0 To stack-stat-nb-errors
+
+           If overflow-ceiling Is Omitted And overflow-ddname Is Omitted
+               Move 'N' To stack-overflow-switch
+               Move 0   To stack-overflow-ceiling
+               Move Spaces To stack-overflow-ddname
+           Else
+             If overflow-ceiling Is Not Omitted And overflow-ceiling = 0
+               *>  ceiling = 0 is a valid way to say "no overflow",
+               *>  on its own, whether or not ddname came along with
+               *>  it -- it is not a half-supplied pair.
+               Move 'N' To stack-overflow-switch
+               Move 0   To stack-overflow-ceiling
+               Move Spaces To stack-overflow-ddname
+             Else
+               If overflow-ceiling Is Omitted
+                 Or overflow-ddname Is Omitted
+                   Move rc-bad-overflow-config To load-rc
+                   Move 'N' To stack-overflow-switch
+                   Move 0   To stack-overflow-ceiling
+                   Move Spaces To stack-overflow-ddname
+               Else
+                 If (varlen-mode Is Not Omitted And varlen-mode = 'Y')
+                   Or stack-tagged-switch = 'Y'
+                     Move rc-overflow-varlen-conflict To load-rc
+                     Move 'N' To stack-overflow-switch
+                     Move 0   To stack-overflow-ceiling
+                     Move Spaces To stack-overflow-ddname
+                 Else
+                     Move 'Y' To stack-overflow-switch
+                     Move overflow-ceiling To stack-overflow-ceiling
+                     Move overflow-ddname  To stack-overflow-ddname
+                 End-If
+               End-If
+             End-If
+           End-If
+           Move 0 To stack-overflow-nb-items
+           Move 1 To stack-overflow-next-rrn
+
+           If stack-tagged-switch = 'Y'
+               Compute stack-tags-len =
+                 item-tag-len * stack-items-capacity
+               Allocate
+                 stack-tags-len Characters
+                 Initialized
+                 Returning stack-tags-ptr
+           Else
+               Move 0 To stack-tags-len
+               Set stack-tags-ptr To NULL
+           End-If
+
+           If alert-mode Is Omitted And alert-threshold Is Omitted
+               Move 'N' To stack-alert-switch
+               Move Spaces To stack-alert-mode
+               Move 0 To stack-alert-threshold
+           Else
+               If alert-mode Is Omitted Or alert-threshold Is Omitted
+                   Move rc-bad-alert-config To load-rc
+                   Move 'N' To stack-alert-switch
+               Else
+                   If alert-mode Not = 'A' And alert-mode Not = 'P'
+                       Move rc-bad-alert-config To load-rc
+                       Move 'N' To stack-alert-switch
+                   Else
+                       If alert-mode = 'P'
+                         And (alert-threshold < 1
+                           Or alert-threshold > 100)
+                           Move rc-bad-alert-config To load-rc
+                           Move 'N' To stack-alert-switch
+                       Else
+                           Move 'Y' To stack-alert-switch
+                           Move alert-mode To stack-alert-mode
+                           Move alert-threshold
+                             To stack-alert-threshold
+                       End-If
+                   End-If
+               End-If
+           End-If
+           Move 'N' To stack-alert-fired-switch
+
+           Move 'N' To stack-txn-switch
+           Set stack-txn-items-ptr To NULL
+           Move 0 To stack-txn-items-len
+           Set stack-txn-tags-ptr To NULL
+           Move 0 To stack-txn-tags-len
+
+           Move 0 To bulk-load-count
+           If items-loaded Is Not Omitted
+               Move 0 To items-loaded
+           End-If
+
+           If load-file-name Is Not Omitted
+             And load-rc = rc-success
+               Perform 2000-Bulk-Load
+           End-If
+
+           If load-file-name Is Not Omitted
+             And items-loaded Is Not Omitted
+               Move bulk-load-count To items-loaded
+           End-If
+
+           Move load-rc To Return-Code
            Goback.
-           
+
+       *>  Opens load-file-name and pushes every record it contains
+       *>  onto the just-allocated stack, top of the file landing
+       *>  on top of the stack, stopping early if STACKP rejects
+       *>  one (max-depth, a mismatched length, and so on) and
+       *>  carrying that rejection's return code back as load-rc.
+       2000-Bulk-Load.
+           Open Input bulk-load-file
+
+           If bulk-load-status Not = '00'
+               Move rc-load-file-not-found To load-rc
+           Else
+               Perform 2010-Bulk-Load-Record
+                 Until bulk-load-eof Or load-rc Not = rc-success
+
+               Close bulk-load-file
+           End-If
+           .
+
+       *>  Body of the 2000-Bulk-Load loop; reads one record and, if
+       *>  one was there to read, pushes it.
+       2010-Bulk-Load-Record.
+           Read bulk-load-file
+               At End
+                   Move 'Y' To bulk-load-eof-switch
+           End-Read
+
+           If Not bulk-load-eof
+               Move bulk-load-record(1:bulk-load-rec-len)
+                 To bulk-load-item(1:bulk-load-rec-len)
+
+               Call 'STACKP' Using
+                 ab-ptr
+                 push-func
+                 bulk-load-item
+                 Omitted
+                 bulk-load-rec-len
+                 Omitted
+                 Omitted
+                 Omitted
+                 Omitted
+                 Omitted
+                 Omitted
+               End-Call
+
+               Move Return-Code To load-rc
+
+               If load-rc = rc-success
+                   Add 1 To bulk-load-count
+               End-If
+           End-If
+           .
 
