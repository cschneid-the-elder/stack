@@ -0,0 +1,247 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> A JCL-driven regression harness, built the same way STACKB
+       *> is, but data-driven all the way through: STACKB's directive
+       *> file says what to do, this one's also says what the result
+       *> ought to be, and reports PASS or FAIL per directive instead
+       *> of just the raw Return-Code.  Lets ops build a new
+       *> regression scenario for a proposed STACKP change -- the
+       *> same checks test0002's 1000-test-0001 and 1100-test-0002
+       *> paragraphs make against its hardcoded test-tbl -- by typing
+       *> up a directive file instead of writing and compiling a new
+       *> test program.
+       *>
+       *> Directive record layout (STACKXIN):
+       *>     dir-func         PIC X(004)   PUSH, PEEK or POP
+       *>     dir-item         PIC X(008)   item to push, for PUSH;
+       *>                                   expected item, for PEEK
+       *>                                   and POP; ignored for PUSH
+       *>                                   when checking results
+       *>     dir-expected-rc  PIC 9(004)   Return-Code the directive
+       *>                                   ought to come back with
+       *>     dir-expected-nb  PIC 9(009)   stack-curr-nb-items the
+       *>                                   stack ought to hold once
+       *>                                   the directive is done
+       *>
+       Program-ID. STACKX.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Input-Output Section.
+       File-Control.
+           Select directive-file Assign To "STACKXIN"
+             Organization Is Sequential
+           .
+           Select report-file Assign To "STACKXRPT"
+             Organization Is Sequential
+           .
+       Data Division.
+       File Section.
+       FD  directive-file.
+       01  directive-record.
+           05  dir-func                 PIC X(004).
+           05  dir-item                 PIC X(008).
+           05  dir-expected-rc          PIC 9(004).
+           05  dir-expected-nb          PIC 9(009).
+
+       FD  report-file.
+       01  report-record                PIC X(080).
+
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKX'.
+           05  stack-init               PIC X(008) Value 'STACKI'.
+           05  stack-term               PIC X(008) Value 'STACKT'.
+           05  stack-process            PIC X(008) Value 'STACKP'.
+           05  stack-num                PIC X(008) Value 'STACKN'.
+           05  stack-process-push       PIC X(004) Value 'PUSH'.
+           05  stack-process-pop        PIC X(004) Value 'POP '.
+           05  stack-process-peek       PIC X(004) Value 'PEEK'.
+
+       01  work-areas.
+           05  stack-ab-ptr             Pointer    Value NULL.
+           05  stack-item-len           PIC 9(009) Binary Value 0.
+           05  stack-item               PIC X(008) Value Spaces.
+           05  stack-nb-items           PIC 9(009) Binary Value 0.
+           05  actual-rc                PIC 9(004) Value 0.
+           05  nb-directives            PIC 9(009) Binary Value 0.
+           05  nb-pass                  PIC 9(009) Binary Value 0.
+           05  nb-fail                  PIC 9(009) Binary Value 0.
+           05  eof-switch               PIC X(001) Value 'N'.
+               88  eof                              Value 'Y'.
+           05  pass-switch              PIC X(001) Value 'Y'.
+               88  directive-passed                 Value 'Y'.
+
+       Procedure Division.
+           Move Length(stack-item) To stack-item-len
+
+           Open Input directive-file
+           Open Output report-file
+
+           Move 'STACKX regression run starting' To report-record
+           Write report-record
+
+           Call stack-init Using
+             stack-ab-ptr
+             stack-item-len
+           End-Call
+
+           Read directive-file
+               At End
+                   Move 'Y' To eof-switch
+           End-Read
+
+           Perform 1000-Process-Directive Until eof
+
+           Move Spaces To report-record
+           Move 'Directives read: ' To report-record
+           Move nb-directives To report-record(19:9)
+           Write report-record
+
+           Move Spaces To report-record
+           Move 'Passed:          ' To report-record
+           Move nb-pass To report-record(19:9)
+           Write report-record
+
+           Move Spaces To report-record
+           Move 'Failed:          ' To report-record
+           Move nb-fail To report-record(19:9)
+           Write report-record
+
+           Call stack-term Using
+             stack-ab-ptr
+           End-Call
+
+           Close directive-file
+           Close report-file
+
+           If nb-fail Not = 0
+               Move +12 To Return-Code
+           Else
+               Move +0 To Return-Code
+           End-If
+
+           Goback.
+
+       *>  Carry out one directive, grade it against the expected
+       *>  results the directive itself carries, print a PASS/FAIL
+       *>  report line, then read the next one (or set eof-switch
+       *>  when the directive file is exhausted).
+       1000-Process-Directive.
+           Add 1 To nb-directives
+
+           Evaluate dir-func
+             When stack-process-push
+                  Move dir-item To stack-item
+                  Call stack-process Using
+                    stack-ab-ptr
+                    stack-process-push
+                    stack-item
+                  End-Call
+                  Move Return-Code To actual-rc
+             When stack-process-peek
+                  Initialize stack-item
+                  Call stack-process Using
+                    stack-ab-ptr
+                    stack-process-peek
+                    stack-item
+                  End-Call
+                  Move Return-Code To actual-rc
+             When stack-process-pop
+                  Initialize stack-item
+                  Call stack-process Using
+                    stack-ab-ptr
+                    stack-process-pop
+                    stack-item
+                  End-Call
+                  Move Return-Code To actual-rc
+             When Other
+                  Move Spaces To report-record
+                  Move 'Unrecognized directive: ' To report-record
+                  Move dir-func To report-record(26:4)
+                  Write report-record
+                  Add 1 To nb-fail
+           End-Evaluate
+
+           If dir-func = stack-process-push
+              Or dir-func = stack-process-peek
+              Or dir-func = stack-process-pop
+               Call stack-num Using
+                 stack-ab-ptr
+                 stack-nb-items
+               End-Call
+
+               Perform 1010-Grade-Directive
+               Perform 1020-Write-Report-Line
+           End-If
+
+           Read directive-file
+               At End
+                   Move 'Y' To eof-switch
+           End-Read
+           .
+
+       *>  Sets pass-switch by comparing the directive's actual
+       *>  Return-Code, and for PEEK/POP its returned item, and in
+       *>  every case the stack's depth afterward, against the
+       *>  expected values the directive itself carries -- the same
+       *>  three comparisons test0002's 1000-test-0001 and
+       *>  1100-test-0002 paragraphs make by hand against test-tbl.
+       1010-Grade-Directive.
+           Move 'Y' To pass-switch
+
+           If actual-rc Not = dir-expected-rc
+               Move 'N' To pass-switch
+           End-If
+
+           If dir-func = stack-process-peek
+              Or dir-func = stack-process-pop
+               If stack-item Not = dir-item
+                   Move 'N' To pass-switch
+               End-If
+           End-If
+
+           If stack-nb-items Not = dir-expected-nb
+               Move 'N' To pass-switch
+           End-If
+
+           If directive-passed
+               Add 1 To nb-pass
+           Else
+               Add 1 To nb-fail
+           End-If
+           .
+
+       *>  Writes the PASS/FAIL summary line for the directive just
+       *>  graded, plus a second line of expected-versus-actual
+       *>  detail whenever it failed.
+       1020-Write-Report-Line.
+           Move Spaces To report-record
+           Move dir-func     To report-record(1:4)
+           Move stack-item   To report-record(6:8)
+           Move 'rc='        To report-record(15:3)
+           Move actual-rc    To report-record(18:4)
+           Move 'nb='        To report-record(23:3)
+           Move stack-nb-items To report-record(26:9)
+           If directive-passed
+               Move 'PASS' To report-record(37:4)
+           Else
+               Move 'FAIL' To report-record(37:4)
+           End-If
+           Write report-record
+
+           If Not directive-passed
+               Move Spaces To report-record
+               Move 'expected item='   To report-record(1:14)
+               Move dir-item           To report-record(15:8)
+               Move ' rc='             To report-record(24:4)
+               Move dir-expected-rc    To report-record(28:4)
+               Move ' nb='             To report-record(33:4)
+               Move dir-expected-nb    To report-record(37:9)
+               Write report-record
+           End-If
+           .
