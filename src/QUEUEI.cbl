@@ -0,0 +1,69 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Implementation of QUEUE functionality for fixed length
+       *> items.  A first-in-first-out counterpart to STACKI, backed
+       *> by a head/tail anchor block instead of a single top-of-
+       *> stack position.
+       *>
+       *> See testing/src files for sample usage.
+       *>
+       *> Prior to using your queue, you must call this module to
+       *> allocate storage associated with it.  This includes an
+       *> anchor block containing information about your queue.
+       *>
+       Program-ID. QUEUEI.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'QUEUEI'.
+           05  queue-items-increment    PIC 9(009)  Binary Value 10.
+           05  rc-success               PIC S9(004) Binary Value +0.
+
+       Linkage Section.
+       01  ab-ptr                       Pointer.
+
+       01  item-len                     PIC 9(009) Binary.
+
+       Copy 'QUEUEAB.cpy'.
+
+       01  queue-items.
+           05  Occurs 1 To Unbounded
+               Depending queue-items-len
+               PIC X(001).
+
+       Procedure Division Using
+             ab-ptr
+             item-len
+           .
+
+           Allocate
+             Length(ab) Characters
+             Initialized
+             Returning ab-ptr
+
+           Set Address Of ab To ab-ptr
+
+           Move queue-items-increment To queue-items-capacity
+           Move item-len              To queue-item-len
+
+           Compute queue-items-len =
+             queue-item-len * queue-items-capacity
+
+           Allocate
+             queue-items-len Characters
+             Initialized
+             Returning queue-items-ptr
+
+           Move 0 To queue-curr-nb-items
+           Move 1 To queue-head-position
+           Move 1 To queue-tail-position
+
+           Move rc-success To Return-Code
+           Goback.
