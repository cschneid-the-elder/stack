@@ -0,0 +1,205 @@
+       Identification Division.
+       *> Copyright (C) 2022 Craig Schneiderwent, All rights reserved
+       *> This software may be modified and distributed under the terms
+       *> of the MIT license. See the LICENSE file for details.
+       *>
+       *> Online CICS inquiry transaction for support staff to check
+       *> on a running batch stack from a 3270 without touching the
+       *> batch job itself.  Pseudoconversational: the first
+       *> invocation of the day prompts for the stack's symbolic
+       *> name (the one the batch job REGISTERed with STACKDIR); the
+       *> next invocation looks it up, calls STACKN for the current
+       *> depth and high-water-mark, and PEEKN's down from the top
+       *> to show the handful of items nearest the top, the same
+       *> information a DUMP would, without disturbing the stack a
+       *> running job still owns.
+       *>
+       *> Assumes, like STACKB's directive file, that the stack
+       *> being inspected holds 8-byte items; that matches every
+       *> stack this shop runs today.
+       *>
+       Program-ID. STACKCX.
+       Environment Division.
+       Configuration Section.
+       Repository.
+          Function All Intrinsic.
+       Data Division.
+       Working-Storage Section.
+       01  constants.
+           05  myname                   PIC X(008) Value 'STACKCX'.
+           05  my-transid               PIC X(004) Value 'SCX1'.
+           05  stack-dir                PIC X(008) Value 'STACKDIR'.
+           05  stack-num                PIC X(008) Value 'STACKN'.
+           05  stack-process            PIC X(008) Value 'STACKP'.
+           05  dir-func-lookup          PIC X(004) Value 'LOOK'.
+           05  func-peekn               PIC X(004) Value 'PEKN'.
+           05  peek-top-count           PIC 9(004) Value 5.
+
+       01  work-areas.
+           05  inq-ab-ptr               Pointer    Value NULL.
+           05  inq-nb-items             PIC 9(009) Binary Value 0.
+           05  inq-high-water-mark      PIC 9(009) Binary Value 0.
+           05  inq-call-rc              PIC S9(004) Binary Value +0.
+           05  peek-item                PIC X(008).
+           05  peek-depth               PIC 9(009) Binary Value 0.
+           05  line-idx                 PIC 9(004) Value 0.
+           05  prompt-screen-len        PIC S9(004) Comp.
+           05  report-screen-len        PIC S9(004) Comp.
+           05  commarea-len             PIC S9(004) Comp.
+           05  stack-name-len           PIC S9(004) Comp Value 8.
+
+       01  prompt-screen.
+           05  Value 'STACKCX - stack inquiry'.
+           05  Value 'Enter the stack name and press Enter:'.
+
+       01  report-screen.
+           05  report-header-1          PIC X(080).
+           05  report-header-2          PIC X(080).
+           05  report-line Occurs 5 Times
+                           Indexed By report-line-idx.
+               10  report-line-text     PIC X(080).
+
+       Linkage Section.
+       *>  Carries the inquiry across the pseudoconversation.  The
+       *>  commarea-state byte tracks which half of the conversation
+       *>  the terminal is in; cx-stack-name is the name keyed in by
+       *>  support staff, echoed right back to them on the report
+       *>  screen so they know what they're looking at.
+       01  DFHCOMMAREA.
+           05  cx-state                 PIC X(001).
+               88  cx-awaiting-name                Value 'N'.
+               88  cx-displaying                   Value 'D'.
+           05  cx-stack-name            PIC X(008).
+
+       Procedure Division.
+           If EIBCALEN = 0
+               Perform 1000-Send-Prompt
+           Else
+               Evaluate True
+                 When cx-awaiting-name
+                      Perform 2000-Receive-Name
+                 When cx-displaying
+                      Perform 1000-Send-Prompt
+               End-Evaluate
+           End-If
+           .
+
+       *>  First screen of the conversation (or the one support
+       *>  staff gets back to after viewing a report and hitting
+       *>  Enter again): ask for a stack name and come back around
+       *>  for it.
+       1000-Send-Prompt.
+           Move 'N' To cx-state
+           Move Length Of prompt-screen To prompt-screen-len
+           Move Length Of DFHCOMMAREA   To commarea-len
+
+           Exec Cics Send Text
+               From(prompt-screen)
+               Length(prompt-screen-len)
+               Erase
+           End-Exec
+
+           Exec Cics Return
+               Transid(my-transid)
+               Commarea(DFHCOMMAREA)
+               Length(commarea-len)
+           End-Exec
+           .
+
+       *>  Second half: the terminal's Enter key delivered whatever
+       *>  was keyed in after the prompt, look the name up and show
+       *>  what's on that stack right now.
+       2000-Receive-Name.
+           Exec Cics Receive
+               Into(cx-stack-name)
+               Length(stack-name-len)
+           End-Exec
+
+           Perform 3000-Lookup-And-Report
+
+           Move 'D' To cx-state
+           Move Length Of DFHCOMMAREA To commarea-len
+
+           Exec Cics Return
+               Transid(my-transid)
+               Commarea(DFHCOMMAREA)
+               Length(commarea-len)
+           End-Exec
+           .
+
+       *>  Resolves cx-stack-name through STACKDIR and either
+       *>  reports why it couldn't, or builds and sends the depth/
+       *>  top-items report.
+       3000-Lookup-And-Report.
+           Call stack-dir Using
+             dir-func-lookup
+             cx-stack-name
+             inq-ab-ptr
+           End-Call
+           Move Return-Code To inq-call-rc
+
+           Move Spaces To report-header-1
+           Move Spaces To report-header-2
+
+           If inq-call-rc Not = 0
+               Move 'Stack not found: ' To report-header-1(1:18)
+               Move cx-stack-name       To report-header-1(19:8)
+           Else
+               Call stack-num Using
+                 inq-ab-ptr
+                 inq-nb-items
+                 inq-high-water-mark
+               End-Call
+
+               Move 'Stack: '           To report-header-1(1:7)
+               Move cx-stack-name       To report-header-1(8:8)
+               Move 'Current depth: '   To report-header-2(1:15)
+               Move inq-nb-items        To report-header-2(16:9)
+               Move 'High water mark: ' To report-header-2(26:18)
+               Move inq-high-water-mark To report-header-2(44:9)
+
+               Perform 3010-Build-One-Line
+                 Varying line-idx
+                 From 1 By 1
+                 Until line-idx > peek-top-count
+                   Or line-idx > inq-nb-items
+           End-If
+
+           Move Length Of report-screen To report-screen-len
+
+           Exec Cics Send Text
+               From(report-screen)
+               Length(report-screen-len)
+               Erase
+           End-Exec
+           .
+
+       *>  Peeks the item at depth line-idx (1 = top) without
+       *>  disturbing the stack, and formats it into the matching
+       *>  report line.
+       3010-Build-One-Line.
+           Move line-idx To peek-depth
+
+           Call stack-process Using
+             inq-ab-ptr
+             func-peekn
+             peek-item
+             Omitted
+             Omitted
+             Omitted
+             Omitted
+             Omitted
+             peek-depth
+             Omitted
+             Omitted
+           End-Call
+           Move Return-Code To inq-call-rc
+
+           Move Spaces To report-line-text(line-idx)
+           Move 'Depth ' To report-line-text(line-idx)(1:6)
+           Move line-idx To report-line-text(line-idx)(7:4)
+           If inq-call-rc = 0
+               Move ': '      To report-line-text(line-idx)(11:2)
+               Move peek-item To report-line-text(line-idx)(13:8)
+           End-If
+           .
